@@ -0,0 +1,222 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     SPC060.
+000030 AUTHOR.         D. WHITFIELD.
+000040 INSTALLATION.   DEPOSIT SYSTEMS - BATCH.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY                                       *
+000090*    ------------------------------------------------------     *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    08/09/26   DW    ORIGINAL PROGRAM - PURGE/ARCHIVE PASS      *
+000120*                      FOR EXPIRED DSDS.SPECSTMT SCHEDULES.      *
+000130*    08/09/26   DW    SPCARCH-FILE IS NOW ACCESS MODE DYNAMIC    *
+000140*                      INSTEAD OF SEQUENTIAL - UNDER SEQUENTIAL  *
+000150*                      ACCESS EACH WRITE'S KEY MUST EXCEED THE   *
+000160*                      LAST KEY WRITTEN TO THE FILE ACROSS ITS   *
+000170*                      WHOLE LIFE, WHICH A LATER RUN PICKING UP  *
+000180*                      A LOWER-KEYED EXPIRED ROW WOULD VIOLATE.  *
+000190*                      DYNAMIC LETS WRITE INSERT BY KEY REGARD-  *
+000200*                      LESS OF RUN ORDER, THE SAME WAY SPCHIST-  *
+000210*                      FILE IN SPC010 IS DECLARED.  THE DELETE   *
+000220*                      OF SPECSTMT-FILE STILL TARGETS THE LAST   *
+000230*                      RECORD READ AND IS UNAFFECTED.            *
+000240*****************************************************************
+000250*****************************************************************
+000260*    THIS PROGRAM SCANS DSDS.SPECSTMT AND MOVES ANY ROW WHOSE    *
+000270*    STMT-END-DATE IS OLDER THAN THE RETENTION CUTOFF DATE       *
+000280*    SUPPLIED ON THE RUN PARM INTO DSDS.SPCARCH, THEN DELETES    *
+000290*    THE ROW FROM THE ACTIVE TABLE.  ALL ELEVEN ORIGINAL         *
+000300*    COLUMNS ARE PRESERVED ON THE ARCHIVE SIDE, PLUS THE DATE    *
+000310*    THE ROW WAS PURGED.                                         *
+000320*****************************************************************
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.   IBM-370.
+000360 OBJECT-COMPUTER.   IBM-370.
+000370 SPECIAL-NAMES.
+000380     DECIMAL-POINT IS COMMA.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT SPECSTMT-FILE
+000420         ASSIGN TO SPECSTM
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS SEQUENTIAL
+000450         RECORD KEY IS FK-SPECSTMT-KEY
+000460         FILE STATUS IS WS-SPECSTMT-STATUS.
+000470
+000480     SELECT SPCARCH-FILE
+000490         ASSIGN TO SPCARCH
+000500         ORGANIZATION IS INDEXED
+000510         ACCESS MODE IS DYNAMIC
+000520         RECORD KEY IS FK-SPCARCH-KEY
+000530         FILE STATUS IS WS-SPCARCH-STATUS.
+000540
+000550     SELECT RUN-PARM-FILE
+000560         ASSIGN TO RUNPARM
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-RUNPARM-STATUS.
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  SPECSTMT-FILE.
+000620 01  FD-SPECSTMT-REC.
+000630     05 FK-SPECSTMT-KEY.
+000640         10 FK-SPC-BANK-NBR      PIC S9(3) USAGE COMP-3.
+000650         10 FK-SPC-ACCT-NBR      PIC S9(9) USAGE COMP-3.
+000660         10 FK-SPC-SEQ-NBR       PIC S9(4) USAGE COMP-3.
+000670     05 FD-SPECSTMT-DATA         PIC X(49).
+000680
+000690 FD  SPCARCH-FILE.
+000700 01  FD-SPCARCH-REC.
+000710     05 FK-SPCARCH-KEY.
+000720         10 FK-ARCH-BANK-NBR     PIC S9(3) USAGE COMP-3.
+000730         10 FK-ARCH-ACCT-NBR     PIC S9(9) USAGE COMP-3.
+000740         10 FK-ARCH-SEQ-NBR      PIC S9(4) USAGE COMP-3.
+000750     05 FD-SPCARCH-DATA          PIC X(59).
+000760
+000770 FD  RUN-PARM-FILE
+000780     RECORDING MODE IS F.
+000790 01  RUN-PARM-REC.
+000800     05 PARM-CUTOFF-DATE         PIC X(10).
+000810
+000820 WORKING-STORAGE SECTION.
+000830 COPY SPECSTMT.
+000840 COPY SPCARCH.
+000850
+000860 01  WS-FILE-STATUSES.
+000870     05 WS-SPECSTMT-STATUS       PIC X(2).
+000880         88 WS-SPECSTMT-OK              VALUE '00'.
+000890         88 WS-SPECSTMT-EOF             VALUE '10'.
+000900     05 WS-SPCARCH-STATUS        PIC X(2).
+000910         88 WS-SPCARCH-OK               VALUE '00'.
+000920     05 WS-RUNPARM-STATUS        PIC X(2).
+000930         88 WS-RUNPARM-OK               VALUE '00'.
+000940
+000950 01  WS-SWITCHES.
+000960     05 WS-EOF-SW                PIC X(1)     VALUE 'N'.
+000970         88 WS-EOF-YES                  VALUE 'Y'.
+000980         88 WS-EOF-NO                   VALUE 'N'.
+000990     05 WS-ABEND-SW              PIC X(1)     VALUE 'N'.
+001000         88 WS-ABEND-YES                VALUE 'Y'.
+001010         88 WS-ABEND-NO                 VALUE 'N'.
+001020
+001030 01  WS-COUNTERS.
+001040     05 SPC-RECS-READ            PIC S9(7) COMP-3 VALUE ZERO.
+001050     05 SPC-RECS-PURGED          PIC S9(7) COMP-3 VALUE ZERO.
+001060
+001070 01  SPC-CUTOFF-DATE             PIC X(10).
+001080 01  SPC-CURRENT-DATE            PIC X(10).
+001090 01  WS-TODAY-8                  PIC X(8).
+001100
+001110 PROCEDURE DIVISION.
+001120 0000-MAINLINE.
+001130     PERFORM 1000-INITIALIZE
+001140         THRU 1000-INITIALIZE-EXIT.
+001150     IF WS-ABEND-NO
+001160         PERFORM 2000-PROCESS-SPECSTMT
+001170             THRU 2000-PROCESS-SPECSTMT-EXIT
+001180             UNTIL WS-EOF-YES
+001190     END-IF.
+001200     PERFORM 9000-TERMINATE
+001210         THRU 9000-TERMINATE-EXIT.
+001220     GOBACK.
+001230
+001240 1000-INITIALIZE.
+001250     OPEN INPUT RUN-PARM-FILE.
+001260     IF NOT WS-RUNPARM-OK
+001270         DISPLAY 'SPC060 - RUN PARM FILE OPEN FAILED, STATUS '
+001280             WS-RUNPARM-STATUS
+001290         MOVE 'Y' TO WS-ABEND-SW
+001300         GO TO 1000-INITIALIZE-EXIT
+001310     END-IF.
+001320     READ RUN-PARM-FILE.
+001330     CLOSE RUN-PARM-FILE.
+001340     MOVE PARM-CUTOFF-DATE TO SPC-CUTOFF-DATE.
+001350     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-8.
+001360     STRING WS-TODAY-8(1:4) '-' WS-TODAY-8(5:2) '-'
+001370             WS-TODAY-8(7:2) DELIMITED BY SIZE
+001380             INTO SPC-CURRENT-DATE.
+001390     OPEN I-O SPECSTMT-FILE.
+001400     IF NOT WS-SPECSTMT-OK
+001410         DISPLAY 'SPC060 - SPECSTMT OPEN FAILED, STATUS '
+001420             WS-SPECSTMT-STATUS
+001430         MOVE 'Y' TO WS-ABEND-SW
+001440         GO TO 1000-INITIALIZE-EXIT
+001450     END-IF.
+001460     OPEN I-O SPCARCH-FILE.
+001470     IF NOT WS-SPCARCH-OK
+001480         DISPLAY 'SPC060 - SPCARCH OPEN FAILED, STATUS '
+001490             WS-SPCARCH-STATUS
+001500         MOVE 'Y' TO WS-ABEND-SW
+001510     END-IF.
+001520 1000-INITIALIZE-EXIT.
+001530     EXIT.
+001540
+001550 2000-PROCESS-SPECSTMT.
+001560     READ SPECSTMT-FILE NEXT RECORD
+001570         AT END
+001580             MOVE 'Y' TO WS-EOF-SW
+001590             GO TO 2000-PROCESS-SPECSTMT-EXIT
+001600     END-READ.
+001610     ADD 1 TO SPC-RECS-READ.
+001620     MOVE FD-SPECSTMT-DATA TO DSDS-SPECSTMT.
+001630     IF STMT-END-DATE NOT LESS THAN SPC-CUTOFF-DATE
+001640         GO TO 2000-PROCESS-SPECSTMT-EXIT
+001650     END-IF.
+001660     PERFORM 3000-ARCHIVE-ROW
+001670         THRU 3000-ARCHIVE-ROW-EXIT.
+001680 2000-PROCESS-SPECSTMT-EXIT.
+001690     EXIT.
+001700
+001710*****************************************************************
+001720*    COPY THE CURRENT SPECSTMT ROW INTO DSDS.SPCARCH, STAMP IT   *
+001730*    WITH TODAY'S DATE, THEN DELETE IT FROM THE ACTIVE TABLE.    *
+001740*    ACCESS MODE SEQUENTIAL MEANS THE DELETE ACTS ON THE LAST    *
+001750*    RECORD READ, THE SAME WAY THE REWRITE IN SPC030 ACTS ON     *
+001760*    THE RECORD KEYED BY THE EXPLICIT KEY GROUP THERE.           *
+001770*****************************************************************
+001780 3000-ARCHIVE-ROW.
+001790     MOVE STMT-BANK-NBR     TO ARCH-BANK-NBR.
+001800     MOVE STMT-ACCT-NBR     TO ARCH-ACCT-NBR.
+001810     MOVE STMT-START-DATE   TO ARCH-START-DATE.
+001820     MOVE STMT-END-DATE     TO ARCH-END-DATE.
+001830     MOVE STMT-TRAN-CODE    TO ARCH-TRAN-CODE.
+001840     MOVE STMT-ACCT-ID      TO ARCH-ACCT-ID.
+001850     MOVE STMT-FREQUENCY    TO ARCH-FREQUENCY.
+001860     MOVE STMT-NEXT-PROCESS TO ARCH-NEXT-PROCESS.
+001870     MOVE STMT-SEQ-NBR      TO ARCH-SEQ-NBR.
+001880     MOVE STMT-PROCESS-DAY  TO ARCH-PROCESS-DAY.
+001890     MOVE STMT-CHARGE-SW    TO ARCH-CHARGE-SW.
+001900     MOVE SPC-CURRENT-DATE  TO ARCH-PURGE-DATE.
+001910     MOVE ARCH-BANK-NBR     TO FK-ARCH-BANK-NBR.
+001920     MOVE ARCH-ACCT-NBR     TO FK-ARCH-ACCT-NBR.
+001930     MOVE ARCH-SEQ-NBR      TO FK-ARCH-SEQ-NBR.
+001940     MOVE DSDS-SPCARCH      TO FD-SPCARCH-DATA.
+001950     WRITE FD-SPCARCH-REC.
+001960     IF NOT WS-SPCARCH-OK
+001970         DISPLAY 'SPC060 - SPCARCH WRITE FAILED FOR BANK '
+001980             ARCH-BANK-NBR ' ACCT ' ARCH-ACCT-NBR
+001990             ' STATUS ' WS-SPCARCH-STATUS
+002000         GO TO 3000-ARCHIVE-ROW-EXIT
+002010     END-IF.
+002020     DELETE SPECSTMT-FILE RECORD.
+002030     IF NOT WS-SPECSTMT-OK
+002040         DISPLAY 'SPC060 - SPECSTMT DELETE FAILED FOR BANK '
+002050             ARCH-BANK-NBR ' ACCT ' ARCH-ACCT-NBR
+002060             ' STATUS ' WS-SPECSTMT-STATUS
+002070     ELSE
+002080         ADD 1 TO SPC-RECS-PURGED
+002090     END-IF.
+002100 3000-ARCHIVE-ROW-EXIT.
+002110     EXIT.
+002120
+002130 9000-TERMINATE.
+002140     CLOSE SPECSTMT-FILE.
+002150     CLOSE SPCARCH-FILE.
+002160     DISPLAY 'SPC060 - RECORDS READ      ' SPC-RECS-READ.
+002170     DISPLAY 'SPC060 - RECORDS PURGED    ' SPC-RECS-PURGED.
+002180     IF WS-ABEND-YES
+002190         MOVE 16 TO RETURN-CODE
+002200     END-IF.
+002210 9000-TERMINATE-EXIT.
+002220     EXIT.
