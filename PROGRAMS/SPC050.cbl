@@ -0,0 +1,183 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     SPC050.
+000030 AUTHOR.         D. WHITFIELD.
+000040 INSTALLATION.   DEPOSIT SYSTEMS - BATCH.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY                                       *
+000090*    ------------------------------------------------------     *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    08/09/26   DW    ORIGINAL PROGRAM - DAILY EXTRACT OF        *
+000120*                      DUE SPECIAL-STATEMENT SCHEDULES FOR       *
+000130*                      PICKUP BY THE FEE/BILLING INTERFACE.      *
+000140*****************************************************************
+000150*****************************************************************
+000160*    THIS PROGRAM SCANS DSDS.SPECSTMT FOR ROWS WHOSE STMT-NEXT- *
+000170*    PROCESS MATCHES THE RUN DATE AND WRITES ONE DSDS.SPCEXTR   *
+000180*    RECORD PER ROW (BANK/ACCOUNT/TRAN-CODE/CHARGE-SW) TO THE   *
+000190*    DAILY EXTRACT FILE PICKED UP BY THE FEE BILLING PLATFORM.  *
+000200*    NO DOWNSTREAM CONFIRMATION IS AVAILABLE BACK TO THIS JOB - *
+000210*    THE EXTRACT IS TREATED AS FIRE-AND-FORGET, THE SAME WAY    *
+000220*    SPC010 TREATS THE STATEMENT CYCLE ITSELF.                  *
+000230*****************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 CONFIGURATION SECTION.
+000260 SOURCE-COMPUTER.   IBM-370.
+000270 OBJECT-COMPUTER.   IBM-370.
+000280 SPECIAL-NAMES.
+000290     DECIMAL-POINT IS COMMA.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT SPECSTMT-FILE
+000330         ASSIGN TO SPECSTM
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS SEQUENTIAL
+000360         RECORD KEY IS FK-SPECSTMT-KEY
+000370         FILE STATUS IS WS-SPECSTMT-STATUS.
+000380
+000390     SELECT SPCEXTR-FILE
+000400         ASSIGN TO SPCEXTR
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-SPCEXTR-STATUS.
+000430
+000440     SELECT RUN-PARM-FILE
+000450         ASSIGN TO RUNPARM
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-RUNPARM-STATUS.
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  SPECSTMT-FILE.
+000510 01  FD-SPECSTMT-REC.
+000520     05 FK-SPECSTMT-KEY.
+000530         10 FK-SPC-BANK-NBR      PIC S9(3) USAGE COMP-3.
+000540         10 FK-SPC-ACCT-NBR      PIC S9(9) USAGE COMP-3.
+000550         10 FK-SPC-SEQ-NBR       PIC S9(4) USAGE COMP-3.
+000560     05 FD-SPECSTMT-DATA         PIC X(49).
+000570
+000580 FD  SPCEXTR-FILE.
+000590 01  FD-SPCEXTR-REC              PIC X(40).
+000600
+000610 FD  RUN-PARM-FILE
+000620     RECORDING MODE IS F.
+000630 01  RUN-PARM-REC.
+000640     05 PARM-RUN-DATE            PIC X(10).
+000650
+000660 WORKING-STORAGE SECTION.
+000670 COPY SPECSTMT.
+000680 COPY SPCEXTR.
+000690
+000700 01  WS-FILE-STATUSES.
+000710     05 WS-SPECSTMT-STATUS       PIC X(2).
+000720         88 WS-SPECSTMT-OK              VALUE '00'.
+000730         88 WS-SPECSTMT-EOF             VALUE '10'.
+000740     05 WS-SPCEXTR-STATUS        PIC X(2).
+000750         88 WS-SPCEXTR-OK               VALUE '00'.
+000760     05 WS-RUNPARM-STATUS        PIC X(2).
+000770         88 WS-RUNPARM-OK               VALUE '00'.
+000780
+000790 01  WS-SWITCHES.
+000800     05 WS-EOF-SW                PIC X(1)     VALUE 'N'.
+000810         88 WS-EOF-YES                  VALUE 'Y'.
+000820         88 WS-EOF-NO                   VALUE 'N'.
+000830     05 WS-ABEND-SW              PIC X(1)     VALUE 'N'.
+000840         88 WS-ABEND-YES                VALUE 'Y'.
+000850         88 WS-ABEND-NO                 VALUE 'N'.
+000860
+000870 01  WS-COUNTERS.
+000880     05 SPC-RECS-READ            PIC S9(7) COMP-3 VALUE ZERO.
+000890     05 SPC-RECS-EXTRACTED       PIC S9(7) COMP-3 VALUE ZERO.
+000900
+000910 01  SPC-RUN-DATE                PIC X(10).
+000920
+000930 PROCEDURE DIVISION.
+000940 0000-MAINLINE.
+000950     PERFORM 1000-INITIALIZE
+000960         THRU 1000-INITIALIZE-EXIT.
+000970     IF WS-ABEND-NO
+000980         PERFORM 2000-PROCESS-SPECSTMT
+000990             THRU 2000-PROCESS-SPECSTMT-EXIT
+001000             UNTIL WS-EOF-YES
+001010     END-IF.
+001020     PERFORM 9000-TERMINATE
+001030         THRU 9000-TERMINATE-EXIT.
+001040     GOBACK.
+001050
+001060 1000-INITIALIZE.
+001070     OPEN INPUT RUN-PARM-FILE.
+001080     IF NOT WS-RUNPARM-OK
+001090         DISPLAY 'SPC050 - RUN PARM FILE OPEN FAILED, STATUS '
+001100             WS-RUNPARM-STATUS
+001110         MOVE 'Y' TO WS-ABEND-SW
+001120         GO TO 1000-INITIALIZE-EXIT
+001130     END-IF.
+001140     READ RUN-PARM-FILE.
+001150     CLOSE RUN-PARM-FILE.
+001160     MOVE PARM-RUN-DATE TO SPC-RUN-DATE.
+001170     OPEN INPUT SPECSTMT-FILE.
+001180     IF NOT WS-SPECSTMT-OK
+001190         DISPLAY 'SPC050 - SPECSTMT OPEN FAILED, STATUS '
+001200             WS-SPECSTMT-STATUS
+001210         MOVE 'Y' TO WS-ABEND-SW
+001220         GO TO 1000-INITIALIZE-EXIT
+001230     END-IF.
+001240     OPEN OUTPUT SPCEXTR-FILE.
+001250     IF NOT WS-SPCEXTR-OK
+001260         DISPLAY 'SPC050 - SPCEXTR OPEN FAILED, STATUS '
+001270             WS-SPCEXTR-STATUS
+001280         MOVE 'Y' TO WS-ABEND-SW
+001290     END-IF.
+001300 1000-INITIALIZE-EXIT.
+001310     EXIT.
+001320
+001330 2000-PROCESS-SPECSTMT.
+001340     READ SPECSTMT-FILE NEXT RECORD
+001350         AT END
+001360             MOVE 'Y' TO WS-EOF-SW
+001370             GO TO 2000-PROCESS-SPECSTMT-EXIT
+001380     END-READ.
+001390     ADD 1 TO SPC-RECS-READ.
+001400     MOVE FD-SPECSTMT-DATA TO DSDS-SPECSTMT.
+001410     IF STMT-NEXT-PROCESS NOT EQUAL SPC-RUN-DATE
+001420         GO TO 2000-PROCESS-SPECSTMT-EXIT
+001430     END-IF.
+001440     PERFORM 3000-WRITE-EXTRACT
+001450         THRU 3000-WRITE-EXTRACT-EXIT.
+001460 2000-PROCESS-SPECSTMT-EXIT.
+001470     EXIT.
+001480
+001490*****************************************************************
+001500*    BUILD AND WRITE ONE DSDS.SPCEXTR RECORD FOR A DUE ROW.      *
+001510*    DISPLAY NUMERICS ARE MOVED FROM THE COMP-3 SPECSTMT         *
+001520*    FIELDS SO THE FEE/BILLING PLATFORM CAN READ THE EXTRACT     *
+001530*    AS PLAIN TEXT.                                              *
+001540*****************************************************************
+001550 3000-WRITE-EXTRACT.
+001560     MOVE SPACES           TO DSDS-SPCEXTR.
+001570     MOVE STMT-BANK-NBR    TO EXTR-BANK-NBR.
+001580     MOVE STMT-ACCT-NBR    TO EXTR-ACCT-NBR.
+001590     MOVE STMT-TRAN-CODE   TO EXTR-TRAN-CODE.
+001600     MOVE STMT-CHARGE-SW   TO EXTR-CHARGE-SW.
+001610     MOVE SPC-RUN-DATE     TO EXTR-RUN-DATE.
+001620     MOVE DSDS-SPCEXTR     TO FD-SPCEXTR-REC.
+001630     WRITE FD-SPCEXTR-REC.
+001640     IF NOT WS-SPCEXTR-OK
+001650         DISPLAY 'SPC050 - SPCEXTR WRITE FAILED FOR BANK '
+001660             EXTR-BANK-NBR ' ACCT ' EXTR-ACCT-NBR
+001670             ' STATUS ' WS-SPCEXTR-STATUS
+001680     ELSE
+001690         ADD 1 TO SPC-RECS-EXTRACTED
+001700     END-IF.
+001710 3000-WRITE-EXTRACT-EXIT.
+001720     EXIT.
+001730
+001740 9000-TERMINATE.
+001750     CLOSE SPECSTMT-FILE.
+001760     CLOSE SPCEXTR-FILE.
+001770     DISPLAY 'SPC050 - RECORDS READ      ' SPC-RECS-READ.
+001780     DISPLAY 'SPC050 - RECORDS EXTRACTED ' SPC-RECS-EXTRACTED.
+001790     IF WS-ABEND-YES
+001800         MOVE 16 TO RETURN-CODE
+001810     END-IF.
+001820 9000-TERMINATE-EXIT.
+001830     EXIT.
