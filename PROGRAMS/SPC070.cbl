@@ -0,0 +1,330 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     SPC070.
+000030 AUTHOR.         D. WHITFIELD.
+000040 INSTALLATION.   DEPOSIT SYSTEMS - BATCH.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY                                       *
+000090*    ------------------------------------------------------     *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    08/09/26   DW    ORIGINAL PROGRAM - UPCOMING SPECIAL        *
+000120*                      STATEMENT PREVIEW REPORT.  PROJECTS       *
+000130*                      FUTURE OCCURRENCES FORWARD FROM STMT-     *
+000140*                      NEXT-PROCESS OVER A RUN-PARM DATE RANGE.  *
+000150*    08/09/26   DW    4200-ADVANCE-MONTHS NOW RE-TARGETS EACH    *
+000160*                      PROJECTED OCCURRENCE AT THE ROW'S OWN     *
+000170*                      STMT-PROCESS-DAY INSTEAD OF THE PRIOR     *
+000180*                      OCCURRENCE'S (POSSIBLY ALREADY CLAMPED)   *
+000190*                      DAY-OF-MONTH, SO A SHORT-MONTH CLAMP NO   *
+000200*                      LONGER DRIFTS PERMANENTLY INTO LATER      *
+000210*                      LONGER MONTHS.                            *
+000220*****************************************************************
+000230*****************************************************************
+000240*    FOR EACH DSDS.SPECSTMT ROW, THIS PROGRAM WALKS STMT-NEXT-   *
+000250*    PROCESS FORWARD BY STMT-FREQUENCY (W/M/Q/A) AND LISTS       *
+000260*    EVERY PROJECTED OCCURRENCE THAT FALLS WITHIN THE RUN-PARM   *
+000270*    FROM/TO DATE WINDOW, SO OPS AND THE PRINT VENDOR CAN STAFF  *
+000280*    UPCOMING MAILING VOLUME.  A MONTHLY/QUARTERLY/ANNUAL        *
+000290*    PROJECTION THAT LANDS ON A DAY-OF-MONTH THAT DOES NOT       *
+000300*    EXIST IN THE TARGET MONTH (E.G. THE 31ST PROJECTED INTO     *
+000310*    APRIL) IS CLAMPED TO THE LAST DAY OF THAT MONTH FOR         *
+000320*    PREVIEW PURPOSES.                                           *
+000330*****************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.   IBM-370.
+000370 OBJECT-COMPUTER.   IBM-370.
+000380 SPECIAL-NAMES.
+000390     DECIMAL-POINT IS COMMA.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT SPECSTMT-FILE
+000430         ASSIGN TO SPECSTM
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS SEQUENTIAL
+000460         RECORD KEY IS FK-SPECSTMT-KEY
+000470         FILE STATUS IS WS-SPECSTMT-STATUS.
+000480
+000490     SELECT SPCPREV-FILE
+000500         ASSIGN TO SPCPREV
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-SPCPREV-STATUS.
+000530
+000540     SELECT RUN-PARM-FILE
+000550         ASSIGN TO RUNPARM
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-RUNPARM-STATUS.
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  SPECSTMT-FILE.
+000610 01  FD-SPECSTMT-REC.
+000620     05 FK-SPECSTMT-KEY.
+000630         10 FK-SPC-BANK-NBR      PIC S9(3) USAGE COMP-3.
+000640         10 FK-SPC-ACCT-NBR      PIC S9(9) USAGE COMP-3.
+000650         10 FK-SPC-SEQ-NBR       PIC S9(4) USAGE COMP-3.
+000660     05 FD-SPECSTMT-DATA         PIC X(49).
+000670
+000680 FD  SPCPREV-FILE.
+000690 01  FD-SPCPREV-REC              PIC X(80).
+000700
+000710 FD  RUN-PARM-FILE
+000720     RECORDING MODE IS F.
+000730 01  RUN-PARM-REC.
+000740     05 PARM-FROM-DATE           PIC X(10).
+000750     05 PARM-TO-DATE             PIC X(10).
+000760
+000770 WORKING-STORAGE SECTION.
+000780 COPY SPECSTMT.
+000790
+000800 01  WS-FILE-STATUSES.
+000810     05 WS-SPECSTMT-STATUS       PIC X(2).
+000820         88 WS-SPECSTMT-OK              VALUE '00'.
+000830         88 WS-SPECSTMT-EOF             VALUE '10'.
+000840     05 WS-SPCPREV-STATUS        PIC X(2).
+000850         88 WS-SPCPREV-OK               VALUE '00'.
+000860     05 WS-RUNPARM-STATUS        PIC X(2).
+000870         88 WS-RUNPARM-OK               VALUE '00'.
+000880
+000890 01  WS-SWITCHES.
+000900     05 WS-EOF-SW                PIC X(1)     VALUE 'N'.
+000910         88 WS-EOF-YES                  VALUE 'Y'.
+000920         88 WS-EOF-NO                   VALUE 'N'.
+000930     05 WS-ABEND-SW              PIC X(1)     VALUE 'N'.
+000940         88 WS-ABEND-YES                VALUE 'Y'.
+000950         88 WS-ABEND-NO                 VALUE 'N'.
+000960
+000970 01  WS-COUNTERS.
+000980     05 SPC-RECS-READ            PIC S9(7) COMP-3 VALUE ZERO.
+000990     05 SPC-OCCURRENCES-LISTED   PIC S9(7) COMP-3 VALUE ZERO.
+001000
+001010 01  WS-PARM-AREA.
+001020     05 WS-FROM-DATE             PIC X(10).
+001030     05 WS-TO-DATE                PIC X(10).
+001040
+001050 01  WS-OCC-DATE.
+001060     05 WS-OCC-YYYY              PIC 9(4).
+001070     05 FILLER                   PIC X        VALUE '-'.
+001080     05 WS-OCC-MM                PIC 9(2).
+001090     05 FILLER                   PIC X        VALUE '-'.
+001100     05 WS-OCC-DD                PIC 9(2).
+001110
+001120 01  WS-YYYYMMDD                 PIC 9(8).
+001130 01  WS-YYYYMMDD-X REDEFINES WS-YYYYMMDD.
+001140     05 WS-YMD-YYYY              PIC 9(4).
+001150     05 WS-YMD-MM                PIC 9(2).
+001160     05 WS-YMD-DD                PIC 9(2).
+001170
+001180 01  WS-DATE-INTEGER              PIC S9(9) COMP-3.
+001190
+001200 01  WS-TOTAL-MONTHS              PIC S9(5) COMP-3.
+001210 01  WS-MONTHS-TO-ADD             PIC S9(3) COMP-3.
+001220 01  WS-NEW-YYYYMMDD               PIC 9(8).
+001230 01  WS-NEW-YYYYMMDD-X REDEFINES WS-NEW-YYYYMMDD.
+001240     05 WS-NEW-YYYY               PIC 9(4).
+001250     05 WS-NEW-MM                 PIC 9(2).
+001260     05 WS-NEW-DD                 PIC 9(2).
+001270
+001280 01  WS-LAST-DAY-OF-MONTH         PIC 9(2).
+001290 01  WS-TARGET-DAY                PIC 9(2).
+001300 01  WS-TEMP-YYYYMMDD             PIC 9(8).
+001310 01  WS-TEMP-YYYYMMDD-X REDEFINES WS-TEMP-YYYYMMDD.
+001320     05 WS-TEMP-YYYY              PIC 9(4).
+001330     05 WS-TEMP-MM                PIC 9(2).
+001340     05 WS-TEMP-DD                PIC 9(2).
+001350 01  WS-TEMP-INTEGER               PIC S9(9) COMP-3.
+001360
+001370 01  WS-REPORT-LINE.
+001380     05 WS-RPT-BANK-NBR          PIC ZZ9.
+001390     05 WS-RPT-ACCT-NBR          PIC Z(8)9.
+001400     05 WS-RPT-SEQ-NBR           PIC Z(3)9.
+001410     05 WS-RPT-TRAN-CODE         PIC ZZ9.
+001420     05 WS-RPT-OCC-DATE          PIC X(10).
+001430
+001440 PROCEDURE DIVISION.
+001450 0000-MAINLINE.
+001460     PERFORM 1000-INITIALIZE
+001470         THRU 1000-INITIALIZE-EXIT.
+001480     IF WS-ABEND-NO
+001490         PERFORM 2000-PROCESS-SPECSTMT
+001500             THRU 2000-PROCESS-SPECSTMT-EXIT
+001510             UNTIL WS-EOF-YES
+001520     END-IF.
+001530     PERFORM 9000-TERMINATE
+001540         THRU 9000-TERMINATE-EXIT.
+001550     GOBACK.
+001560
+001570 1000-INITIALIZE.
+001580     OPEN INPUT RUN-PARM-FILE.
+001590     IF NOT WS-RUNPARM-OK
+001600         DISPLAY 'SPC070 - RUN PARM FILE OPEN FAILED, STATUS '
+001610             WS-RUNPARM-STATUS
+001620         MOVE 'Y' TO WS-ABEND-SW
+001630         GO TO 1000-INITIALIZE-EXIT
+001640     END-IF.
+001650     READ RUN-PARM-FILE.
+001660     CLOSE RUN-PARM-FILE.
+001670     MOVE PARM-FROM-DATE TO WS-FROM-DATE.
+001680     MOVE PARM-TO-DATE   TO WS-TO-DATE.
+001690     OPEN INPUT SPECSTMT-FILE.
+001700     IF NOT WS-SPECSTMT-OK
+001710         DISPLAY 'SPC070 - SPECSTMT OPEN FAILED, STATUS '
+001720             WS-SPECSTMT-STATUS
+001730         MOVE 'Y' TO WS-ABEND-SW
+001740         GO TO 1000-INITIALIZE-EXIT
+001750     END-IF.
+001760     OPEN OUTPUT SPCPREV-FILE.
+001770     IF NOT WS-SPCPREV-OK
+001780         DISPLAY 'SPC070 - SPCPREV OPEN FAILED, STATUS '
+001790             WS-SPCPREV-STATUS
+001800         MOVE 'Y' TO WS-ABEND-SW
+001810     END-IF.
+001820 1000-INITIALIZE-EXIT.
+001830     EXIT.
+001840
+001850 2000-PROCESS-SPECSTMT.
+001860     READ SPECSTMT-FILE NEXT RECORD
+001870         AT END
+001880             MOVE 'Y' TO WS-EOF-SW
+001890             GO TO 2000-PROCESS-SPECSTMT-EXIT
+001900     END-READ.
+001910     ADD 1 TO SPC-RECS-READ.
+001920     MOVE FD-SPECSTMT-DATA TO DSDS-SPECSTMT.
+001930     MOVE STMT-NEXT-PROCESS TO WS-OCC-DATE.
+001940     PERFORM 3000-PROJECT-OCCURRENCES
+001950         THRU 3000-PROJECT-OCCURRENCES-EXIT
+001960         UNTIL WS-OCC-DATE > WS-TO-DATE.
+001970 2000-PROCESS-SPECSTMT-EXIT.
+001980     EXIT.
+001990
+002000*****************************************************************
+002010*    LIST THE CURRENT PROJECTED OCCURRENCE IF IT FALLS INSIDE    *
+002020*    THE RUN-PARM WINDOW, THEN ADVANCE IT ONE MORE CYCLE.        *
+002030*****************************************************************
+002040 3000-PROJECT-OCCURRENCES.
+002050     IF WS-OCC-DATE NOT < WS-FROM-DATE
+002060         PERFORM 3100-WRITE-PREVIEW-LINE
+002070             THRU 3100-WRITE-PREVIEW-LINE-EXIT
+002080     END-IF.
+002090     PERFORM 4000-ADVANCE-OCCURRENCE
+002100         THRU 4000-ADVANCE-OCCURRENCE-EXIT.
+002110 3000-PROJECT-OCCURRENCES-EXIT.
+002120     EXIT.
+002130
+002140 3100-WRITE-PREVIEW-LINE.
+002150     MOVE STMT-BANK-NBR    TO WS-RPT-BANK-NBR.
+002160     MOVE STMT-ACCT-NBR    TO WS-RPT-ACCT-NBR.
+002170     MOVE STMT-SEQ-NBR     TO WS-RPT-SEQ-NBR.
+002180     MOVE STMT-TRAN-CODE   TO WS-RPT-TRAN-CODE.
+002190     MOVE WS-OCC-DATE      TO WS-RPT-OCC-DATE.
+002200     STRING 'BANK ' WS-RPT-BANK-NBR
+002210             ' ACCT ' WS-RPT-ACCT-NBR
+002220             ' SEQ ' WS-RPT-SEQ-NBR
+002230             ' TRAN ' WS-RPT-TRAN-CODE
+002240             ' DUE ' WS-RPT-OCC-DATE
+002250             DELIMITED BY SIZE
+002260             INTO FD-SPCPREV-REC.
+002270     WRITE FD-SPCPREV-REC.
+002280     ADD 1 TO SPC-OCCURRENCES-LISTED.
+002290 3100-WRITE-PREVIEW-LINE-EXIT.
+002300     EXIT.
+002310
+002320*****************************************************************
+002330*    ADVANCE WS-OCC-DATE ONE STMT-FREQUENCY CYCLE FORWARD.       *
+002340*    WEEKLY USES STRAIGHT DAY ARITHMETIC OVER THE INTEGER DATE;  *
+002350*    MONTHLY/QUARTERLY/ANNUAL ADD CALENDAR MONTHS AND CLAMP THE  *
+002360*    DAY-OF-MONTH TO THE LAST VALID DAY OF THE TARGET MONTH.     *
+002370*    AN UNRECOGNIZED FREQUENCY STOPS THE PROJECTION FOR THIS     *
+002380*    ROW RATHER THAN LOOPING FOREVER.                            *
+002390*****************************************************************
+002400 4000-ADVANCE-OCCURRENCE.
+002410     EVALUATE STMT-FREQUENCY
+002420         WHEN 'W'
+002430             PERFORM 4100-ADVANCE-WEEKLY
+002440                 THRU 4100-ADVANCE-WEEKLY-EXIT
+002450         WHEN 'M'
+002460             MOVE 1 TO WS-MONTHS-TO-ADD
+002470             PERFORM 4200-ADVANCE-MONTHS
+002480                 THRU 4200-ADVANCE-MONTHS-EXIT
+002490         WHEN 'Q'
+002500             MOVE 3 TO WS-MONTHS-TO-ADD
+002510             PERFORM 4200-ADVANCE-MONTHS
+002520                 THRU 4200-ADVANCE-MONTHS-EXIT
+002530         WHEN 'A'
+002540             MOVE 12 TO WS-MONTHS-TO-ADD
+002550             PERFORM 4200-ADVANCE-MONTHS
+002560                 THRU 4200-ADVANCE-MONTHS-EXIT
+002570         WHEN OTHER
+002580             MOVE HIGH-VALUES TO WS-OCC-DATE
+002590     END-EVALUATE.
+002600 4000-ADVANCE-OCCURRENCE-EXIT.
+002610     EXIT.
+002620
+002630 4100-ADVANCE-WEEKLY.
+002640     MOVE WS-OCC-YYYY TO WS-YMD-YYYY.
+002650     MOVE WS-OCC-MM   TO WS-YMD-MM.
+002660     MOVE WS-OCC-DD   TO WS-YMD-DD.
+002670     COMPUTE WS-DATE-INTEGER =
+002680         FUNCTION INTEGER-OF-DATE(WS-YYYYMMDD) + 7.
+002690     MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+002700         TO WS-NEW-YYYYMMDD.
+002710     MOVE WS-NEW-YYYY TO WS-OCC-YYYY.
+002720     MOVE WS-NEW-MM   TO WS-OCC-MM.
+002730     MOVE WS-NEW-DD   TO WS-OCC-DD.
+002740 4100-ADVANCE-WEEKLY-EXIT.
+002750     EXIT.
+002760
+002770 4200-ADVANCE-MONTHS.
+002780     COMPUTE WS-TOTAL-MONTHS =
+002790         (WS-OCC-YYYY * 12) + WS-OCC-MM - 1 + WS-MONTHS-TO-ADD.
+002800     COMPUTE WS-NEW-YYYY = WS-TOTAL-MONTHS / 12.
+002810     COMPUTE WS-NEW-MM = WS-TOTAL-MONTHS
+002820         - (WS-NEW-YYYY * 12) + 1.
+002830     PERFORM 4900-LAST-DAY-OF-MONTH
+002840         THRU 4900-LAST-DAY-OF-MONTH-EXIT.
+002850     MOVE STMT-PROCESS-DAY TO WS-TARGET-DAY.
+002860     IF WS-TARGET-DAY > WS-LAST-DAY-OF-MONTH
+002870         MOVE WS-LAST-DAY-OF-MONTH TO WS-NEW-DD
+002880     ELSE
+002890         MOVE WS-TARGET-DAY TO WS-NEW-DD
+002900     END-IF.
+002910     MOVE WS-NEW-YYYY TO WS-OCC-YYYY.
+002920     MOVE WS-NEW-MM   TO WS-OCC-MM.
+002930     MOVE WS-NEW-DD   TO WS-OCC-DD.
+002940 4200-ADVANCE-MONTHS-EXIT.
+002950     EXIT.
+002960
+002970*****************************************************************
+002980*    RETURNS THE LAST VALID DAY OF WS-NEW-YYYY/WS-NEW-MM BY      *
+002990*    BUILDING THE FIRST OF THE FOLLOWING MONTH AND BACKING UP    *
+003000*    ONE DAY VIA THE INTEGER DATE FUNCTIONS - THIS NATURALLY     *
+003010*    HANDLES LEAP FEBRUARY WITHOUT A SEPARATE LEAP-YEAR TEST.    *
+003020*****************************************************************
+003030 4900-LAST-DAY-OF-MONTH.
+003040     IF WS-NEW-MM = 12
+003050         COMPUTE WS-TEMP-YYYY = WS-NEW-YYYY + 1
+003060         MOVE 1 TO WS-TEMP-MM
+003070     ELSE
+003080         MOVE WS-NEW-YYYY TO WS-TEMP-YYYY
+003090         COMPUTE WS-TEMP-MM = WS-NEW-MM + 1
+003100     END-IF.
+003110     MOVE 1 TO WS-TEMP-DD.
+003120     COMPUTE WS-TEMP-INTEGER =
+003130         FUNCTION INTEGER-OF-DATE(WS-TEMP-YYYYMMDD) - 1.
+003140     MOVE FUNCTION DATE-OF-INTEGER(WS-TEMP-INTEGER)
+003150         TO WS-TEMP-YYYYMMDD.
+003160     MOVE WS-TEMP-DD TO WS-LAST-DAY-OF-MONTH.
+003170 4900-LAST-DAY-OF-MONTH-EXIT.
+003180     EXIT.
+003190
+003200 9000-TERMINATE.
+003210     CLOSE SPECSTMT-FILE.
+003220     CLOSE SPCPREV-FILE.
+003230     DISPLAY 'SPC070 - RECORDS READ       ' SPC-RECS-READ.
+003240     DISPLAY 'SPC070 - OCCURRENCES LISTED '
+003250         SPC-OCCURRENCES-LISTED.
+003260     IF WS-ABEND-YES
+003270         MOVE 16 TO RETURN-CODE
+003280     END-IF.
+003290 9000-TERMINATE-EXIT.
+003300     EXIT.
