@@ -0,0 +1,632 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     SPC030.
+000030 AUTHOR.         D. WHITFIELD.
+000040 INSTALLATION.   DEPOSIT SYSTEMS - ONLINE.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY                                       *
+000090*    ------------------------------------------------------     *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    08/09/26   DW    ORIGINAL PROGRAM - ONLINE MAINTENANCE OF   *
+000120*                      DSDS.SPECSTMT VIA MAP SPC030M.  REPLACES  *
+000130*                      THE DIRECT SQL UPDATES OPS HAD TO ROUTE   *
+000140*                      THROUGH THE DBA TEAM.                     *
+000150*    08/09/26   DW    FILE 'SPECSTM' CARRIES A 59-BYTE RECORD -  *
+000160*                      A 10-BYTE KEY PREFIX FOLLOWED BY THE      *
+000170*                      49-BYTE DSDS-SPECSTMT MIRROR - THE SAME   *
+000180*                      SHAPE SPC010/020/040/050/060/070/080 USE. *
+000190*                      READ/WRITE/REWRITE NOW MOVE INTO/FROM     *
+000200*                      THAT SHAPE INSTEAD OF DSDS-SPECSTMT       *
+000210*                      DIRECTLY, AND PF7/PF8 BROWSE BY STARTBR/  *
+000220*                      READNEXT/READPREV/ENDBR RATHER THAN BY    *
+000230*                      KEY ARITHMETIC ON STMT-SEQ-NBR, AND       *
+000240*                      3300-READ-LOWEST-SEQ NOW VALIDATES        *
+000250*                      STMT-ACCT-ID AGAINST THE KEYED-IN VALUE.  *
+000260*    08/09/26   DW    STRTDT/ENDDT/NEXTPR ARE NOW KEYABLE - A    *
+000270*                      NEW ROW WAS NEVER REACHABLE BY THE        *
+000280*                      NIGHTLY SCAN BECAUSE THESE THREE FIELDS   *
+000290*                      WERE DISPLAY-ONLY AND CAME UP BLANK ON    *
+000300*                      EVERY ADD.  3100-VALIDATE-FIELDS NOW      *
+000310*                      EDITS ALL THREE FOR YYYY-MM-DD FORMAT     *
+000320*                      AND 4000-ADD-ROW/5000-REWRITE-ROW BOTH    *
+000330*                      POPULATE THEM FROM THE MAP.               *
+000340*    08/09/26   DW    COMMAREA CA-SEQ-NBR WAS NOT BEING CLEARED  *
+000350*                      WHEN THE OPERATOR KEYED A NEW BANK/ACCT/  *
+000360*                      ACCT ID OVER AN OLD LOOKUP, ENTER COULD   *
+000370*                      REWRITE THE WRONG ROW.  2000-RECEIVE-MAP  *
+000380*                      NOW RESETS CA-SEQ-NBR ON ANY KEY CHANGE,  *
+000390*                      5000-REWRITE-ROW AND 3000-BROWSE-SEQ BOTH *
+000400*                      NOW GUARD ON STMT-ACCT-ID, AND            *
+000410*                      3300-READ-LOWEST-SEQ NOW LOOPS PAST A     *
+000420*                      LOWEST-SEQ ROW FOR A DIFFERENT ACCT-ID    *
+000430*                      INSTEAD OF STOPPING AT THE FIRST ONE.     *
+000440*    08/09/26   DW    DATE-FIELD EDIT MESSAGES WERE GARBLED -    *
+000450*                      STRING DELIMITED BY SPACE CUT OFF THE     *
+000460*                      LABEL AT ITS FIRST EMBEDDED SPACE, AND    *
+000470*                      PROCESS-DAY RANGE MESSAGE STRUNG THE RAW  *
+000480*                      COMP-3 BYTES OF WS-MAX-PROCESS-DAY.  BOTH *
+000490*                      NOW BUILD FROM A TRIMMED/DISPLAY FIELD.   *
+000500*****************************************************************
+000510*****************************************************************
+000520*    KEYS ON STMT-BANK-NBR/STMT-ACCT-NBR/STMT-ACCT-ID, BROWSES   *
+000530*    THE DSDS.SPECSTMT ROWS FOUND FOR THE ACCOUNT ONE SEQ-NBR    *
+000540*    AT A TIME (PF7/PF8), AND ALLOWS AN ADD (PF5) OR CHANGE      *
+000550*    (ENTER) ONLY AFTER STMT-FREQUENCY, STMT-PROCESS-DAY, AND    *
+000560*    STMT-CHARGE-SW PASS EDIT.  PSEUDO-CONVERSATIONAL - THE      *
+000570*    CURRENT KEY IS CARRIED FORWARD IN DFHCOMMAREA.              *
+000580*****************************************************************
+000590*****************************************************************
+000600*    FILE 'SPECSTM' IS KEYED ON BANK/ACCT/SEQ-NBR, BUT THOSE     *
+000610*    THREE FIELDS ARE NOT CONTIGUOUS IN THE DSDS.SPECSTMT        *
+000620*    COLUMN LAYOUT - WS-SPECSTM-KEY IS BUILT BEFORE EVERY FILE   *
+000630*    CONTROL CALL AND PASSED AS RIDFLD, THE SAME WAY SPC010/     *
+000640*    SPC020 BUILD AN EXPLICIT KEY GROUP FOR INDEXED FILE I-O.    *
+000650*****************************************************************
+000660 ENVIRONMENT DIVISION.
+000670 CONFIGURATION SECTION.
+000680 SOURCE-COMPUTER.   IBM-370.
+000690 OBJECT-COMPUTER.   IBM-370.
+000700 DATA DIVISION.
+000710 WORKING-STORAGE SECTION.
+000720 COPY SPC030.
+000730 COPY SPECSTMT.
+000740
+000750 01  WS-MAP-NAME                 PIC X(8)  VALUE 'SPC030M'.
+000760 01  WS-MAPSET-NAME              PIC X(8)  VALUE 'SPC030M'.
+000770 01  WS-TRANID                   PIC X(4)  VALUE 'SP30'.
+000780
+000790 01  WS-RESP-CODE                PIC S9(8) COMP.
+000800
+000810 01  WS-SPECSTM-KEY.
+000820     05 CK-BANK-NBR              PIC S9(3) COMP-3.
+000830     05 CK-ACCT-NBR              PIC S9(9) COMP-3.
+000840     05 CK-SEQ-NBR               PIC S9(4) COMP-3.
+000850
+000860 01  WS-SAVE-SEQ-NBR             PIC S9(4) COMP-3.
+000870
+000880*****************************************************************
+000890*    BANK/ACCT/ACCT-ID AS OF THE PRIOR RECEIVE-MAP - COMPARED   *
+000900*    AGAINST THE FRESHLY KEYED VALUES SO A CHANGED KEY DROPS    *
+000910*    THE STALE CA-SEQ-NBR FROM AN EARLIER LOOKUP.               *
+000920*****************************************************************
+000930 01  WS-PREV-KEY.
+000940     05 WS-PREV-BANK-NBR         PIC S9(3) COMP-3.
+000950     05 WS-PREV-ACCT-NBR         PIC S9(9) COMP-3.
+000960     05 WS-PREV-ACCT-ID          PIC S9(3) COMP-3.
+000970
+000980*****************************************************************
+000990*    RECORD AREA FOR FILE 'SPECSTM' I-O - MATCHES THE 59-BYTE   *
+001000*    SHAPE (10-BYTE KEY PREFIX + 49-BYTE DATA MIRROR) EVERY     *
+001010*    BATCH PROGRAM AGAINST DSDS.SPECSTMT USES.  LOGICAL FIELD   *
+001020*    ACCESS GOES THROUGH DSDS-SPECSTMT, NEVER THIS GROUP        *
+001030*    DIRECTLY - MOVE FD-SPECSTMT-DATA TO/FROM IT EXPLICITLY.    *
+001040*****************************************************************
+001050 01  WS-SPECSTMT-REC.
+001060     05 FK-SPECSTMT-KEY.
+001070         10 FK-SPC-BANK-NBR      PIC S9(3) USAGE COMP-3.
+001080         10 FK-SPC-ACCT-NBR      PIC S9(9) USAGE COMP-3.
+001090         10 FK-SPC-SEQ-NBR       PIC S9(4) USAGE COMP-3.
+001100     05 FD-SPECSTMT-DATA         PIC X(49).
+001110
+001120 01  WS-COMMAREA.
+001130     05 CA-BANK-NBR              PIC S9(3) COMP-3.
+001140     05 CA-ACCT-NBR               PIC S9(9) COMP-3.
+001150     05 CA-ACCT-ID               PIC S9(3) COMP-3.
+001160     05 CA-SEQ-NBR                PIC S9(4) COMP-3.
+001170
+001180 01  WS-EDIT-SWITCHES.
+001190     05 WS-EDIT-OK-SW            PIC X(1)     VALUE 'Y'.
+001200         88 WS-EDIT-OK                  VALUE 'Y'.
+001210         88 WS-EDIT-FAILED              VALUE 'N'.
+001220     05 WS-FOUND-SW              PIC X(1)     VALUE 'N'.
+001230         88 WS-ROW-FOUND                VALUE 'Y'.
+001240         88 WS-ROW-NOT-FOUND            VALUE 'N'.
+001250     05 WS-ACCTID-FOUND-SW       PIC X(1)     VALUE 'N'.
+001260         88 WS-ACCTID-FOUND-YES         VALUE 'Y'.
+001270         88 WS-ACCTID-NOT-FOUND         VALUE 'N'.
+001280     05 WS-ACCTID-DONE-SW        PIC X(1)     VALUE 'N'.
+001290         88 WS-ACCTID-DONE-YES          VALUE 'Y'.
+001300         88 WS-ACCTID-DONE-NO           VALUE 'N'.
+001310
+001320 01  WS-NUMERIC-FIELD            PIC S9(5).
+001330 01  WS-MAX-PROCESS-DAY          PIC S9(3) COMP-3.
+001340 01  WS-MAX-PROCESS-DAY-D        PIC Z9.
+001350
+001360 01  WS-EDIT-DATE-FIELD          PIC X(10).
+001370 01  WS-EDIT-DATE-X REDEFINES WS-EDIT-DATE-FIELD.
+001380     05 WS-EDIT-DATE-YYYY        PIC X(4).
+001390     05 WS-EDIT-DATE-DASH1       PIC X(1).
+001400     05 WS-EDIT-DATE-MM          PIC X(2).
+001410     05 WS-EDIT-DATE-DASH2       PIC X(1).
+001420     05 WS-EDIT-DATE-DD          PIC X(2).
+001430 01  WS-EDIT-DATE-LABEL          PIC X(20).
+001440
+001450 LINKAGE SECTION.
+001460 01  DFHCOMMAREA                 PIC X(12).
+001470
+001480 PROCEDURE DIVISION.
+001490 0000-MAINLINE.
+001500     EXEC CICS HANDLE CONDITION
+001510         MAPFAIL    (0100-MAPFAIL)
+001520         NOTFND     (0200-NOTFND)
+001530         DUPREC     (0300-DUPREC)
+001540         ERROR      (9999-ABEND)
+001550     END-EXEC.
+001560
+001570     IF EIBCALEN = ZERO
+001580         PERFORM 1000-INITIAL-ENTRY
+001590             THRU 1000-INITIAL-ENTRY-EXIT
+001600     ELSE
+001610         MOVE DFHCOMMAREA TO WS-COMMAREA
+001620         PERFORM 2000-RECEIVE-MAP
+001630             THRU 2000-RECEIVE-MAP-EXIT
+001640     END-IF.
+001650
+001660     GOBACK.
+001670
+001680 0100-MAPFAIL.
+001690     MOVE LOW-VALUES TO SPC030MO.
+001700     MOVE 'PLEASE KEY BANK/ACCT/ACCT ID AND PRESS ENTER'
+001710         TO MSGO.
+001720     PERFORM 8000-SEND-MAP
+001730         THRU 8000-SEND-MAP-EXIT.
+001740     EXEC CICS RETURN
+001750         TRANSID(WS-TRANID)
+001760         COMMAREA(WS-COMMAREA)
+001770         LENGTH(LENGTH OF WS-COMMAREA)
+001780     END-EXEC.
+001790
+001800 0200-NOTFND.
+001810     MOVE 'NO MATCHING SCHEDULE ROW FOUND FOR THIS ACCOUNT'
+001820         TO MSGO.
+001830     MOVE 'N' TO WS-FOUND-SW.
+001840     GO TO 6000-REDISPLAY.
+001850
+001860 0300-DUPREC.
+001870     MOVE 'A ROW ALREADY EXISTS FOR THIS SEQ NBR - USE ENTER'
+001880         TO MSGO.
+001890     GO TO 6000-REDISPLAY.
+001900
+001910 1000-INITIAL-ENTRY.
+001920     MOVE LOW-VALUES TO SPC030MO.
+001930     MOVE SPACES TO WS-COMMAREA.
+001940     MOVE ZERO TO CA-BANK-NBR CA-ACCT-NBR CA-ACCT-ID CA-SEQ-NBR.
+001950     PERFORM 8000-SEND-MAP
+001960         THRU 8000-SEND-MAP-EXIT.
+001970     EXEC CICS RETURN
+001980         TRANSID(WS-TRANID)
+001990         COMMAREA(WS-COMMAREA)
+002000         LENGTH(LENGTH OF WS-COMMAREA)
+002010     END-EXEC.
+002020 1000-INITIAL-ENTRY-EXIT.
+002030     EXIT.
+002040
+002050*****************************************************************
+002060*    AID KEYS: ENTER=LOOKUP/SAVE  PF5=ADD  PF7/PF8=SEQ BROWSE   *
+002070*    PF3=EXIT.                                                  *
+002080*****************************************************************
+002090 2000-RECEIVE-MAP.
+002100     EXEC CICS RECEIVE MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+002110         INTO(SPC030MI)
+002120     END-EXEC.
+002130
+002140     IF EIBAID = DFHPF3
+002150         EXEC CICS RETURN END-EXEC
+002160     END-IF.
+002170
+002180     MOVE CA-BANK-NBR TO WS-PREV-BANK-NBR.
+002190     MOVE CA-ACCT-NBR TO WS-PREV-ACCT-NBR.
+002200     MOVE CA-ACCT-ID  TO WS-PREV-ACCT-ID.
+002210     MOVE FUNCTION NUMVAL(BANKI)   TO CA-BANK-NBR.
+002220     MOVE FUNCTION NUMVAL(ACCTI)   TO CA-ACCT-NBR.
+002230     MOVE FUNCTION NUMVAL(ACCTIDI) TO CA-ACCT-ID.
+002240     IF CA-BANK-NBR NOT = WS-PREV-BANK-NBR
+002250             OR CA-ACCT-NBR NOT = WS-PREV-ACCT-NBR
+002260             OR CA-ACCT-ID NOT = WS-PREV-ACCT-ID
+002270         MOVE ZERO TO CA-SEQ-NBR
+002280     END-IF.
+002290
+002300     IF EIBAID = DFHPF5
+002310         PERFORM 3100-VALIDATE-FIELDS
+002320             THRU 3100-VALIDATE-FIELDS-EXIT
+002330         IF WS-EDIT-OK
+002340             PERFORM 4000-ADD-ROW
+002350                 THRU 4000-ADD-ROW-EXIT
+002360         ELSE
+002370             GO TO 6000-REDISPLAY
+002380         END-IF
+002390     ELSE
+002400         IF EIBAID = DFHPF7 OR EIBAID = DFHPF8
+002410             PERFORM 3000-BROWSE-SEQ
+002420                 THRU 3000-BROWSE-SEQ-EXIT
+002430         ELSE
+002440             PERFORM 3200-LOOKUP-OR-SAVE
+002450                 THRU 3200-LOOKUP-OR-SAVE-EXIT
+002460         END-IF
+002470     END-IF.
+002480 2000-RECEIVE-MAP-EXIT.
+002490     EXIT.
+002500
+002510*****************************************************************
+002520*    ENTER WITH NO SEQ ON SCREEN YET IS A FRESH LOOKUP (FIRST   *
+002530*    ROW FOR THE ACCOUNT).  ENTER WITH A SEQ ALREADY ON SCREEN  *
+002540*    IS A CHANGE/REWRITE OF THAT ROW.                           *
+002550*****************************************************************
+002560 3200-LOOKUP-OR-SAVE.
+002570     IF CA-SEQ-NBR > ZERO
+002580         PERFORM 3100-VALIDATE-FIELDS
+002590             THRU 3100-VALIDATE-FIELDS-EXIT
+002600         IF WS-EDIT-OK
+002610             PERFORM 5000-REWRITE-ROW
+002620                 THRU 5000-REWRITE-ROW-EXIT
+002630         ELSE
+002640             GO TO 6000-REDISPLAY
+002650         END-IF
+002660     ELSE
+002670         PERFORM 3300-READ-LOWEST-SEQ
+002680             THRU 3300-READ-LOWEST-SEQ-EXIT
+002690     END-IF.
+002700 3200-LOOKUP-OR-SAVE-EXIT.
+002710     EXIT.
+002720
+002730 3300-READ-LOWEST-SEQ.
+002740     MOVE CA-BANK-NBR TO CK-BANK-NBR.
+002750     MOVE CA-ACCT-NBR TO CK-ACCT-NBR.
+002760     MOVE ZERO        TO CK-SEQ-NBR.
+002770     EXEC CICS STARTBR FILE('SPECSTM')
+002780         RIDFLD(WS-SPECSTM-KEY)
+002790         GTEQ
+002800         RESP(WS-RESP-CODE)
+002810     END-EXEC.
+002820     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+002830         GO TO 0200-NOTFND
+002840     END-IF.
+002850     MOVE 'N' TO WS-ACCTID-FOUND-SW.
+002860     MOVE 'N' TO WS-ACCTID-DONE-SW.
+002870     PERFORM 3310-READ-NEXT-FOR-ACCT-ID
+002880         THRU 3310-READ-NEXT-FOR-ACCT-ID-EXIT
+002890         UNTIL WS-ACCTID-FOUND-YES OR WS-ACCTID-DONE-YES.
+002900     EXEC CICS ENDBR FILE('SPECSTM') END-EXEC.
+002910     IF WS-ACCTID-NOT-FOUND
+002920         GO TO 0200-NOTFND
+002930     END-IF.
+002940     MOVE 'Y' TO WS-FOUND-SW.
+002950     MOVE STMT-SEQ-NBR TO CA-SEQ-NBR.
+002960     MOVE SPACES TO MSGO.
+002970     GO TO 6000-REDISPLAY.
+002980 3300-READ-LOWEST-SEQ-EXIT.
+002990     EXIT.
+003000
+003010*****************************************************************
+003020*    ONE STEP OF THE LOWEST-SEQ SCAN - READS THE NEXT ROW FOR    *
+003030*    THIS BANK/ACCT AND CHECKS ITS ACCT-ID, SINCE THE LOWEST     *
+003040*    SEQ-NBR ROW FOR THE ACCOUNT CAN BELONG TO A DIFFERENT       *
+003050*    ACCT-ID THAN THE ONE KEYED IN.                              *
+003060*****************************************************************
+003070 3310-READ-NEXT-FOR-ACCT-ID.
+003080     EXEC CICS READNEXT FILE('SPECSTM')
+003090         INTO(WS-SPECSTMT-REC)
+003100         RIDFLD(WS-SPECSTM-KEY)
+003110         RESP(WS-RESP-CODE)
+003120     END-EXEC.
+003130     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+003140         MOVE 'Y' TO WS-ACCTID-DONE-SW
+003150         GO TO 3310-READ-NEXT-FOR-ACCT-ID-EXIT
+003160     END-IF.
+003170     MOVE FD-SPECSTMT-DATA TO DSDS-SPECSTMT.
+003180     IF STMT-BANK-NBR NOT = CA-BANK-NBR
+003190             OR STMT-ACCT-NBR NOT = CA-ACCT-NBR
+003200         MOVE 'Y' TO WS-ACCTID-DONE-SW
+003210         GO TO 3310-READ-NEXT-FOR-ACCT-ID-EXIT
+003220     END-IF.
+003230     IF STMT-ACCT-ID = CA-ACCT-ID
+003240         MOVE 'Y' TO WS-ACCTID-FOUND-SW
+003250     END-IF.
+003260 3310-READ-NEXT-FOR-ACCT-ID-EXIT.
+003270     EXIT.
+003280
+003290*****************************************************************
+003300*    PF7 (PREVIOUS) / PF8 (NEXT) PAGE THROUGH THE STMT-SEQ-NBR  *
+003310*    ROWS ALREADY FOUND FOR THIS BANK/ACCOUNT.                  *
+003320*****************************************************************
+003330*****************************************************************
+003340*    THE BROWSE IS POSITIONED GTEQ ON THE CURRENT KEY AND THEN  *
+003350*    MOVED ONE ROW FORWARD (READNEXT) OR BACKWARD (READPREV),   *
+003360*    NOT BY ADDING/SUBTRACTING 1 FROM STMT-SEQ-NBR - SEQ-NBR    *
+003370*    VALUES FOR AN ACCOUNT ARE NOT GUARANTEED CONTIGUOUS (A     *
+003380*    GAP WOULD EITHER SKIP A ROW OR STOP THE BROWSE ON AN       *
+003390*    INVALID KEY IF ARITHMETIC WERE USED INSTEAD).  SINCE A     *
+003400*    GTEQ POSITION THAT MATCHES THE CURRENT KEY EXACTLY MAKES   *
+003410*    THE FIRST READNEXT RETURN THE CURRENT ROW ITSELF, A        *
+003420*    SECOND READNEXT IS ISSUED WHEN THAT HAPPENS TO REACH THE   *
+003430*    ROW AFTER IT; READPREV NEEDS NO SUCH ADJUSTMENT.           *
+003440*****************************************************************
+003450 3000-BROWSE-SEQ.
+003460     MOVE CA-BANK-NBR TO CK-BANK-NBR.
+003470     MOVE CA-ACCT-NBR TO CK-ACCT-NBR.
+003480     MOVE CA-SEQ-NBR  TO CK-SEQ-NBR.
+003490     MOVE CK-SEQ-NBR  TO WS-SAVE-SEQ-NBR.
+003500     EXEC CICS STARTBR FILE('SPECSTM')
+003510         RIDFLD(WS-SPECSTM-KEY)
+003520         GTEQ
+003530         RESP(WS-RESP-CODE)
+003540     END-EXEC.
+003550     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+003560         MOVE 'NO ADDITIONAL ROW IN THAT DIRECTION' TO MSGO
+003570         GO TO 6000-REDISPLAY
+003580     END-IF.
+003590     IF EIBAID = DFHPF8
+003600         PERFORM 3010-BROWSE-NEXT
+003610             THRU 3010-BROWSE-NEXT-EXIT
+003620     ELSE
+003630         EXEC CICS READPREV FILE('SPECSTM')
+003640             INTO(WS-SPECSTMT-REC)
+003650             RIDFLD(WS-SPECSTM-KEY)
+003660             RESP(WS-RESP-CODE)
+003670         END-EXEC
+003680     END-IF.
+003690     EXEC CICS ENDBR FILE('SPECSTM') END-EXEC.
+003700     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+003710         MOVE 'NO ADDITIONAL ROW IN THAT DIRECTION' TO MSGO
+003720         GO TO 6000-REDISPLAY
+003730     END-IF.
+003740     MOVE FD-SPECSTMT-DATA TO DSDS-SPECSTMT.
+003750     IF STMT-BANK-NBR NOT = CA-BANK-NBR
+003760             OR STMT-ACCT-NBR NOT = CA-ACCT-NBR
+003770             OR STMT-ACCT-ID NOT = CA-ACCT-ID
+003780         MOVE 'NO ADDITIONAL ROW IN THAT DIRECTION' TO MSGO
+003790         GO TO 6000-REDISPLAY
+003800     END-IF.
+003810     MOVE STMT-SEQ-NBR TO CA-SEQ-NBR.
+003820     MOVE SPACES TO MSGO.
+003830     GO TO 6000-REDISPLAY.
+003840 3000-BROWSE-SEQ-EXIT.
+003850     EXIT.
+003860
+003870 3010-BROWSE-NEXT.
+003880     EXEC CICS READNEXT FILE('SPECSTM')
+003890         INTO(WS-SPECSTMT-REC)
+003900         RIDFLD(WS-SPECSTM-KEY)
+003910         RESP(WS-RESP-CODE)
+003920     END-EXEC.
+003930     IF WS-RESP-CODE = DFHRESP(NORMAL)
+003940             AND FK-SPC-SEQ-NBR = WS-SAVE-SEQ-NBR
+003950         EXEC CICS READNEXT FILE('SPECSTM')
+003960             INTO(WS-SPECSTMT-REC)
+003970             RIDFLD(WS-SPECSTM-KEY)
+003980             RESP(WS-RESP-CODE)
+003990         END-EXEC
+004000     END-IF.
+004010 3010-BROWSE-NEXT-EXIT.
+004020     EXIT.
+004030
+004040*****************************************************************
+004050*    FIELD-LEVEL EDITS - FREQUENCY MUST BE ONE OF W/M/Q/A,      *
+004060*    PROCESS DAY MUST BE IN RANGE FOR THAT FREQUENCY, AND       *
+004070*    CHARGE SWITCH MUST BE ON THE APPROVED LIST.                *
+004080*****************************************************************
+004090 3100-VALIDATE-FIELDS.
+004100     MOVE 'Y' TO WS-EDIT-OK-SW.
+004110     MOVE SPACES TO MSGO.
+004120
+004130     IF FREQI NOT = 'W' AND FREQI NOT = 'M'
+004140             AND FREQI NOT = 'Q' AND FREQI NOT = 'A'
+004150         MOVE 'INVALID FREQUENCY - MUST BE W, M, Q OR A' TO MSGO
+004160         MOVE 'N' TO WS-EDIT-OK-SW
+004170         GO TO 3100-VALIDATE-FIELDS-EXIT
+004180     END-IF.
+004190
+004200     MOVE FUNCTION NUMVAL(PROCDAYI) TO WS-NUMERIC-FIELD.
+004210     EVALUATE FREQI
+004220         WHEN 'W'
+004230             MOVE 7 TO WS-MAX-PROCESS-DAY
+004240         WHEN OTHER
+004250             MOVE 31 TO WS-MAX-PROCESS-DAY
+004260     END-EVALUATE.
+004270     IF WS-NUMERIC-FIELD < 1
+004280             OR WS-NUMERIC-FIELD > WS-MAX-PROCESS-DAY
+004290         MOVE WS-MAX-PROCESS-DAY TO WS-MAX-PROCESS-DAY-D
+004300         STRING 'PROCESS DAY MUST BE 1 THRU '
+004310             FUNCTION TRIM(WS-MAX-PROCESS-DAY-D) DELIMITED BY SIZE
+004320             ' FOR THIS FREQUENCY' DELIMITED BY SIZE
+004330             INTO MSGO
+004340         MOVE 'N' TO WS-EDIT-OK-SW
+004350         GO TO 3100-VALIDATE-FIELDS-EXIT
+004360     END-IF.
+004370
+004380     IF CHGSWI NOT = 'NC' AND CHGSWI NOT = 'ST'
+004390             AND CHGSWI NOT = 'PR' AND CHGSWI NOT = 'SR'
+004400             AND CHGSWI NOT = 'FR'
+004410         MOVE 'INVALID CHARGE SWITCH - NOT ON APPROVED LIST'
+004420             TO MSGO
+004430         MOVE 'N' TO WS-EDIT-OK-SW
+004440         GO TO 3100-VALIDATE-FIELDS-EXIT
+004450     END-IF.
+004460
+004470     MOVE 'START DATE' TO WS-EDIT-DATE-LABEL.
+004480     MOVE STRTDTI TO WS-EDIT-DATE-FIELD.
+004490     PERFORM 3150-VALIDATE-ONE-DATE
+004500         THRU 3150-VALIDATE-ONE-DATE-EXIT.
+004510     IF WS-EDIT-FAILED
+004520         GO TO 3100-VALIDATE-FIELDS-EXIT
+004530     END-IF.
+004540
+004550     MOVE 'END DATE' TO WS-EDIT-DATE-LABEL.
+004560     MOVE ENDDTI TO WS-EDIT-DATE-FIELD.
+004570     PERFORM 3150-VALIDATE-ONE-DATE
+004580         THRU 3150-VALIDATE-ONE-DATE-EXIT.
+004590     IF WS-EDIT-FAILED
+004600         GO TO 3100-VALIDATE-FIELDS-EXIT
+004610     END-IF.
+004620
+004630     IF ENDDTI < STRTDTI
+004640         MOVE 'END DATE MAY NOT PRECEDE START DATE' TO MSGO
+004650         MOVE 'N' TO WS-EDIT-OK-SW
+004660         GO TO 3100-VALIDATE-FIELDS-EXIT
+004670     END-IF.
+004680
+004690     MOVE 'NEXT PROCESS DATE' TO WS-EDIT-DATE-LABEL.
+004700     MOVE NEXTPRI TO WS-EDIT-DATE-FIELD.
+004710     PERFORM 3150-VALIDATE-ONE-DATE
+004720         THRU 3150-VALIDATE-ONE-DATE-EXIT.
+004730 3100-VALIDATE-FIELDS-EXIT.
+004740     EXIT.
+004750
+004760*****************************************************************
+004770*    ONE KEYED-IN DATE FIELD, STAGED INTO WS-EDIT-DATE-FIELD BY *
+004780*    THE CALLER, MUST BE A VALID YYYY-MM-DD - THE SAME TEXT     *
+004790*    SHAPE STMT-START-DATE/STMT-END-DATE/STMT-NEXT-PROCESS      *
+004800*    CARRY AND THE BATCH PROGRAMS COMPARE DIRECTLY AS TEXT.     *
+004810*****************************************************************
+004820 3150-VALIDATE-ONE-DATE.
+004830     IF WS-EDIT-DATE-DASH1 NOT = '-'
+004840             OR WS-EDIT-DATE-DASH2 NOT = '-'
+004850             OR WS-EDIT-DATE-YYYY NOT NUMERIC
+004860             OR WS-EDIT-DATE-MM NOT NUMERIC
+004870             OR WS-EDIT-DATE-DD NOT NUMERIC
+004880         STRING FUNCTION TRIM(WS-EDIT-DATE-LABEL)
+004890             DELIMITED BY SIZE
+004900             ' MUST BE YYYY-MM-DD' DELIMITED BY SIZE
+004910             INTO MSGO
+004920         MOVE 'N' TO WS-EDIT-OK-SW
+004930         GO TO 3150-VALIDATE-ONE-DATE-EXIT
+004940     END-IF.
+004950     IF FUNCTION NUMVAL(WS-EDIT-DATE-MM) < 1
+004960             OR FUNCTION NUMVAL(WS-EDIT-DATE-MM) > 12
+004970         STRING FUNCTION TRIM(WS-EDIT-DATE-LABEL)
+004980             DELIMITED BY SIZE
+004990             ' MONTH MUST BE 01 THRU 12' DELIMITED BY SIZE
+005000             INTO MSGO
+005010         MOVE 'N' TO WS-EDIT-OK-SW
+005020         GO TO 3150-VALIDATE-ONE-DATE-EXIT
+005030     END-IF.
+005040     IF FUNCTION NUMVAL(WS-EDIT-DATE-DD) < 1
+005050             OR FUNCTION NUMVAL(WS-EDIT-DATE-DD) > 31
+005060         STRING FUNCTION TRIM(WS-EDIT-DATE-LABEL)
+005070             DELIMITED BY SIZE
+005080             ' DAY MUST BE 01 THRU 31' DELIMITED BY SIZE
+005090             INTO MSGO
+005100         MOVE 'N' TO WS-EDIT-OK-SW
+005110     END-IF.
+005120 3150-VALIDATE-ONE-DATE-EXIT.
+005130     EXIT.
+005140
+005150 4000-ADD-ROW.
+005160     MOVE CA-BANK-NBR TO STMT-BANK-NBR.
+005170     MOVE CA-ACCT-NBR TO STMT-ACCT-NBR.
+005180     MOVE CA-ACCT-ID  TO STMT-ACCT-ID.
+005190     MOVE FUNCTION NUMVAL(SEQNBRI)  TO STMT-SEQ-NBR.
+005200     MOVE FUNCTION NUMVAL(TRANCDI)  TO STMT-TRAN-CODE.
+005210     MOVE FREQI                     TO STMT-FREQUENCY.
+005220     MOVE FUNCTION NUMVAL(PROCDAYI) TO STMT-PROCESS-DAY.
+005230     MOVE CHGSWI                    TO STMT-CHARGE-SW.
+005240     MOVE STRTDTI                   TO STMT-START-DATE.
+005250     MOVE ENDDTI                    TO STMT-END-DATE.
+005260     MOVE NEXTPRI                   TO STMT-NEXT-PROCESS.
+005270     MOVE STMT-BANK-NBR TO CK-BANK-NBR.
+005280     MOVE STMT-ACCT-NBR TO CK-ACCT-NBR.
+005290     MOVE STMT-SEQ-NBR  TO CK-SEQ-NBR.
+005300     MOVE STMT-BANK-NBR TO FK-SPC-BANK-NBR.
+005310     MOVE STMT-ACCT-NBR TO FK-SPC-ACCT-NBR.
+005320     MOVE STMT-SEQ-NBR  TO FK-SPC-SEQ-NBR.
+005330     MOVE DSDS-SPECSTMT TO FD-SPECSTMT-DATA.
+005340     EXEC CICS WRITE FILE('SPECSTM')
+005350         FROM(WS-SPECSTMT-REC)
+005360         RIDFLD(WS-SPECSTM-KEY)
+005370         RESP(WS-RESP-CODE)
+005380     END-EXEC.
+005390     IF WS-RESP-CODE = DFHRESP(DUPREC)
+005400         GO TO 0300-DUPREC
+005410     END-IF.
+005420     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+005430         MOVE 'ADD FAILED - SEE CICS STATUS LOG' TO MSGO
+005440     ELSE
+005450         MOVE STMT-SEQ-NBR TO CA-SEQ-NBR
+005460         MOVE 'Y' TO WS-FOUND-SW
+005470         MOVE 'ROW ADDED SUCCESSFULLY' TO MSGO
+005480     END-IF.
+005490     GO TO 6000-REDISPLAY.
+005500 4000-ADD-ROW-EXIT.
+005510     EXIT.
+005520
+005530 5000-REWRITE-ROW.
+005540     MOVE CA-BANK-NBR TO CK-BANK-NBR.
+005550     MOVE CA-ACCT-NBR TO CK-ACCT-NBR.
+005560     MOVE CA-SEQ-NBR  TO CK-SEQ-NBR.
+005570     EXEC CICS READ FILE('SPECSTM')
+005580         INTO(WS-SPECSTMT-REC)
+005590         RIDFLD(WS-SPECSTM-KEY)
+005600         UPDATE
+005610         RESP(WS-RESP-CODE)
+005620     END-EXEC.
+005630     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+005640         GO TO 0200-NOTFND
+005650     END-IF.
+005660     MOVE FD-SPECSTMT-DATA TO DSDS-SPECSTMT.
+005670     IF STMT-ACCT-ID NOT = CA-ACCT-ID
+005680         GO TO 0200-NOTFND
+005690     END-IF.
+005700     MOVE FUNCTION NUMVAL(TRANCDI)  TO STMT-TRAN-CODE.
+005710     MOVE FREQI                     TO STMT-FREQUENCY.
+005720     MOVE FUNCTION NUMVAL(PROCDAYI) TO STMT-PROCESS-DAY.
+005730     MOVE CHGSWI                    TO STMT-CHARGE-SW.
+005740     MOVE STRTDTI                   TO STMT-START-DATE.
+005750     MOVE ENDDTI                    TO STMT-END-DATE.
+005760     MOVE NEXTPRI                   TO STMT-NEXT-PROCESS.
+005770     MOVE DSDS-SPECSTMT TO FD-SPECSTMT-DATA.
+005780     EXEC CICS REWRITE FILE('SPECSTM')
+005790         FROM(WS-SPECSTMT-REC)
+005800         RESP(WS-RESP-CODE)
+005810     END-EXEC.
+005820     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+005830         MOVE 'UPDATE FAILED - SEE CICS STATUS LOG' TO MSGO
+005840     ELSE
+005850         MOVE 'Y' TO WS-FOUND-SW
+005860         MOVE 'ROW UPDATED SUCCESSFULLY' TO MSGO
+005870     END-IF.
+005880     GO TO 6000-REDISPLAY.
+005890 5000-REWRITE-ROW-EXIT.
+005900     EXIT.
+005910
+005920*****************************************************************
+005930*    REFRESH THE SCREEN FROM THE CURRENT DSDS-SPECSTMT ROW AND  *
+005940*    THE SAVED KEY/MESSAGE FIELDS, THEN SEND IT BACK.           *
+005950*****************************************************************
+005960 6000-REDISPLAY.
+005970     MOVE LOW-VALUES TO SPC030MO.
+005980     MOVE CA-BANK-NBR TO BANKO.
+005990     MOVE CA-ACCT-NBR TO ACCTO.
+006000     MOVE CA-ACCT-ID  TO ACCTIDO.
+006010     IF WS-ROW-FOUND
+006020         MOVE STMT-SEQ-NBR      TO SEQNBRO
+006030         MOVE STMT-TRAN-CODE    TO TRANCDO
+006040         MOVE STMT-FREQUENCY    TO FREQO
+006050         MOVE STMT-PROCESS-DAY  TO PROCDAYO
+006060         MOVE STMT-CHARGE-SW    TO CHGSWO
+006070         MOVE STMT-START-DATE   TO STRTDTO
+006080         MOVE STMT-END-DATE     TO ENDDTO
+006090         MOVE STMT-NEXT-PROCESS TO NEXTPRO
+006100     END-IF.
+006110     PERFORM 8000-SEND-MAP
+006120         THRU 8000-SEND-MAP-EXIT.
+006130     EXEC CICS RETURN
+006140         TRANSID(WS-TRANID)
+006150         COMMAREA(WS-COMMAREA)
+006160         LENGTH(LENGTH OF WS-COMMAREA)
+006170     END-EXEC.
+006180
+006190 8000-SEND-MAP.
+006200     EXEC CICS SEND MAP(WS-MAP-NAME) MAPSET(WS-MAPSET-NAME)
+006210         FROM(SPC030MO)
+006220         ERASE
+006230         CURSOR
+006240     END-EXEC.
+006250 8000-SEND-MAP-EXIT.
+006260     EXIT.
+006270
+006280 9999-ABEND.
+006290     MOVE 'UNEXPECTED CICS ERROR - CONTACT SUPPORT' TO MSGO.
+006300     PERFORM 8000-SEND-MAP
+006310         THRU 8000-SEND-MAP-EXIT.
+006320     EXEC CICS RETURN END-EXEC.
