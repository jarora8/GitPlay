@@ -0,0 +1,241 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     SPC080.
+000030 AUTHOR.         D. WHITFIELD.
+000040 INSTALLATION.   DEPOSIT SYSTEMS - BATCH.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY                                       *
+000090*    ------------------------------------------------------     *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    08/09/26   DW    ORIGINAL PROGRAM - CHARGE-SWITCH DECODE    *
+000120*                      AND FEE-IMPACT REPORT.                    *
+000130*    08/09/26   DW    WIDENED FD-SPCCDTB-DATA TO A FULL 50-BYTE  *
+000140*                      MIRROR OF DSDS-SPCCDTB (MATCHING          *
+000150*                      SPECSTMT'S PATTERN) - THE PRIOR 46-BYTE   *
+000160*                      WINDOW LEFT-JUSTIFIED INTO THE WHOLE      *
+000170*                      RECORD AND CORRUPTED EVERY DECODED        *
+000180*                      DESCRIPTION AND FEE AMOUNT.               *
+000190*    08/09/26   DW    WIDENED FD-SPCCDEC-REC FROM 100 TO 120     *
+000200*                      BYTES - THE FULL DECODE LINE RUNS 105     *
+000210*                      BYTES AND WAS SILENTLY TRUNCATING THE     *
+000220*                      LAST FIVE CHARACTERS OF THE FEE AMOUNT.   *
+000230*****************************************************************
+000240*****************************************************************
+000250*    THIS PROGRAM SCANS DSDS.SPECSTMT AND, FOR EACH ROW, LOOKS   *
+000260*    UP DSDS.SPCCDTB BY STMT-CHARGE-SW/STMT-TRAN-CODE TO PRINT   *
+000270*    THE PLAIN-ENGLISH MEANING AND FEE IMPACT OF THE SWITCH ON   *
+000280*    THAT ACCOUNT.  IF NO ROW EXISTS FOR THE EXACT TRAN-CODE,    *
+000290*    THE DEFAULT DECODE ROW FOR THAT CHARGE-SWITCH (TRAN-CODE    *
+000300*    OF ZERO) IS USED INSTEAD; IF NEITHER IS ON FILE THE LINE    *
+000310*    IS FLAGGED AS UNDECODED RATHER THAN SKIPPED, SO A MISSING   *
+000320*    CODE-TABLE ENTRY SURFACES INSTEAD OF SILENTLY DROPPING.     *
+000330*****************************************************************
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER.   IBM-370.
+000370 OBJECT-COMPUTER.   IBM-370.
+000380 SPECIAL-NAMES.
+000390     DECIMAL-POINT IS COMMA.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT SPECSTMT-FILE
+000430         ASSIGN TO SPECSTM
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS SEQUENTIAL
+000460         RECORD KEY IS FK-SPECSTMT-KEY
+000470         FILE STATUS IS WS-SPECSTMT-STATUS.
+000480
+000490     SELECT SPCCDTB-FILE
+000500         ASSIGN TO SPCCDTB
+000510         ORGANIZATION IS INDEXED
+000520         ACCESS MODE IS RANDOM
+000530         RECORD KEY IS FK-SPCCDTB-KEY
+000540         FILE STATUS IS WS-SPCCDTB-STATUS.
+000550
+000560     SELECT SPCCDEC-FILE
+000570         ASSIGN TO SPCCDEC
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-SPCCDEC-STATUS.
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  SPECSTMT-FILE.
+000630 01  FD-SPECSTMT-REC.
+000640     05 FK-SPECSTMT-KEY.
+000650         10 FK-SPC-BANK-NBR      PIC S9(3) USAGE COMP-3.
+000660         10 FK-SPC-ACCT-NBR      PIC S9(9) USAGE COMP-3.
+000670         10 FK-SPC-SEQ-NBR       PIC S9(4) USAGE COMP-3.
+000680     05 FD-SPECSTMT-DATA         PIC X(49).
+000690
+000700 FD  SPCCDTB-FILE.
+000710 01  FD-SPCCDTB-REC.
+000720     05 FK-SPCCDTB-KEY.
+000730         10 FK-CDTB-CHARGE-SW    PIC X(2).
+000740         10 FK-CDTB-TRAN-CODE    PIC S9(3) USAGE COMP-3.
+000750     05 FD-SPCCDTB-DATA          PIC X(50).
+000760
+000770 FD  SPCCDEC-FILE.
+000780 01  FD-SPCCDEC-REC               PIC X(120).
+000790
+000800 WORKING-STORAGE SECTION.
+000810 COPY SPECSTMT.
+000820 COPY SPCCDTB.
+000830
+000840 01  WS-FILE-STATUSES.
+000850     05 WS-SPECSTMT-STATUS       PIC X(2).
+000860         88 WS-SPECSTMT-OK              VALUE '00'.
+000870         88 WS-SPECSTMT-EOF             VALUE '10'.
+000880     05 WS-SPCCDTB-STATUS        PIC X(2).
+000890         88 WS-SPCCDTB-OK               VALUE '00'.
+000900         88 WS-SPCCDTB-NOTFOUND         VALUE '23'.
+000910     05 WS-SPCCDEC-STATUS        PIC X(2).
+000920         88 WS-SPCCDEC-OK               VALUE '00'.
+000930
+000940 01  WS-SWITCHES.
+000950     05 WS-EOF-SW                PIC X(1)     VALUE 'N'.
+000960         88 WS-EOF-YES                  VALUE 'Y'.
+000970         88 WS-EOF-NO                   VALUE 'N'.
+000980     05 WS-ABEND-SW              PIC X(1)     VALUE 'N'.
+000990         88 WS-ABEND-YES                VALUE 'Y'.
+001000         88 WS-ABEND-NO                 VALUE 'N'.
+001010     05 WS-DECODE-FOUND-SW       PIC X(1)     VALUE 'N'.
+001020         88 WS-DECODE-FOUND             VALUE 'Y'.
+001030
+001040 01  WS-COUNTERS.
+001050     05 SPC-RECS-READ            PIC S9(7) COMP-3 VALUE ZERO.
+001060     05 SPC-RECS-DECODED         PIC S9(7) COMP-3 VALUE ZERO.
+001070     05 SPC-RECS-UNDECODED       PIC S9(7) COMP-3 VALUE ZERO.
+001080
+001090 01  WS-REPORT-LINE.
+001100     05 WS-RPT-BANK-NBR          PIC ZZ9.
+001110     05 WS-RPT-ACCT-NBR          PIC Z(8)9.
+001120     05 WS-RPT-SEQ-NBR           PIC Z(3)9.
+001130     05 WS-RPT-TRAN-CODE         PIC ZZ9.
+001140     05 WS-RPT-CHARGE-SW         PIC X(2).
+001150     05 WS-RPT-DESCRIPTION       PIC X(40).
+001160     05 WS-RPT-FEE-AMOUNT        PIC Z(6)9,99.
+001170
+001180 PROCEDURE DIVISION.
+001190 0000-MAINLINE.
+001200     PERFORM 1000-INITIALIZE
+001210         THRU 1000-INITIALIZE-EXIT.
+001220     IF WS-ABEND-NO
+001230         PERFORM 2000-PROCESS-SPECSTMT
+001240             THRU 2000-PROCESS-SPECSTMT-EXIT
+001250             UNTIL WS-EOF-YES
+001260     END-IF.
+001270     PERFORM 9000-TERMINATE
+001280         THRU 9000-TERMINATE-EXIT.
+001290     GOBACK.
+001300
+001310 1000-INITIALIZE.
+001320     OPEN INPUT SPECSTMT-FILE.
+001330     IF NOT WS-SPECSTMT-OK
+001340         DISPLAY 'SPC080 - SPECSTMT OPEN FAILED, STATUS '
+001350             WS-SPECSTMT-STATUS
+001360         MOVE 'Y' TO WS-ABEND-SW
+001370         GO TO 1000-INITIALIZE-EXIT
+001380     END-IF.
+001390     OPEN INPUT SPCCDTB-FILE.
+001400     IF NOT WS-SPCCDTB-OK
+001410         DISPLAY 'SPC080 - SPCCDTB OPEN FAILED, STATUS '
+001420             WS-SPCCDTB-STATUS
+001430         MOVE 'Y' TO WS-ABEND-SW
+001440         GO TO 1000-INITIALIZE-EXIT
+001450     END-IF.
+001460     OPEN OUTPUT SPCCDEC-FILE.
+001470     IF NOT WS-SPCCDEC-OK
+001480         DISPLAY 'SPC080 - SPCCDEC OPEN FAILED, STATUS '
+001490             WS-SPCCDEC-STATUS
+001500         MOVE 'Y' TO WS-ABEND-SW
+001510     END-IF.
+001520 1000-INITIALIZE-EXIT.
+001530     EXIT.
+001540
+001550 2000-PROCESS-SPECSTMT.
+001560     READ SPECSTMT-FILE NEXT RECORD
+001570         AT END
+001580             MOVE 'Y' TO WS-EOF-SW
+001590             GO TO 2000-PROCESS-SPECSTMT-EXIT
+001600     END-READ.
+001610     ADD 1 TO SPC-RECS-READ.
+001620     MOVE FD-SPECSTMT-DATA TO DSDS-SPECSTMT.
+001630     PERFORM 3000-LOOKUP-DECODE
+001640         THRU 3000-LOOKUP-DECODE-EXIT.
+001650     PERFORM 4000-WRITE-DECODE-LINE
+001660         THRU 4000-WRITE-DECODE-LINE-EXIT.
+001670 2000-PROCESS-SPECSTMT-EXIT.
+001680     EXIT.
+001690
+001700*****************************************************************
+001710*    LOOK UP THE EXACT CHARGE-SW/TRAN-CODE COMBINATION FIRST;    *
+001720*    IF NOT ON FILE, FALL BACK TO THE DEFAULT ROW FOR THAT       *
+001730*    CHARGE-SW (TRAN-CODE OF ZERO).                              *
+001740*****************************************************************
+001750 3000-LOOKUP-DECODE.
+001760     MOVE 'N' TO WS-DECODE-FOUND-SW.
+001770     MOVE STMT-CHARGE-SW  TO FK-CDTB-CHARGE-SW.
+001780     MOVE STMT-TRAN-CODE  TO FK-CDTB-TRAN-CODE.
+001790     READ SPCCDTB-FILE
+001800         INVALID KEY
+001810             CONTINUE
+001820     END-READ.
+001830     IF WS-SPCCDTB-OK
+001840         MOVE FD-SPCCDTB-DATA TO DSDS-SPCCDTB
+001850         MOVE 'Y' TO WS-DECODE-FOUND-SW
+001860     ELSE
+001870         MOVE STMT-CHARGE-SW TO FK-CDTB-CHARGE-SW
+001880         MOVE ZERO           TO FK-CDTB-TRAN-CODE
+001890         READ SPCCDTB-FILE
+001900             INVALID KEY
+001910                 CONTINUE
+001920         END-READ
+001930         IF WS-SPCCDTB-OK
+001940             MOVE FD-SPCCDTB-DATA TO DSDS-SPCCDTB
+001950             MOVE 'Y' TO WS-DECODE-FOUND-SW
+001960         END-IF
+001970     END-IF.
+001980 3000-LOOKUP-DECODE-EXIT.
+001990     EXIT.
+002000
+002010 4000-WRITE-DECODE-LINE.
+002020     MOVE STMT-BANK-NBR   TO WS-RPT-BANK-NBR.
+002030     MOVE STMT-ACCT-NBR   TO WS-RPT-ACCT-NBR.
+002040     MOVE STMT-SEQ-NBR    TO WS-RPT-SEQ-NBR.
+002050     MOVE STMT-TRAN-CODE  TO WS-RPT-TRAN-CODE.
+002060     MOVE STMT-CHARGE-SW  TO WS-RPT-CHARGE-SW.
+002070     IF WS-DECODE-FOUND
+002080         MOVE CDTB-DESCRIPTION TO WS-RPT-DESCRIPTION
+002090         MOVE CDTB-FEE-AMOUNT  TO WS-RPT-FEE-AMOUNT
+002100         ADD 1 TO SPC-RECS-DECODED
+002110     ELSE
+002120         MOVE 'NO CODE TABLE ENTRY ON FILE FOR THIS SWITCH'
+002130             TO WS-RPT-DESCRIPTION
+002140         MOVE ZERO TO WS-RPT-FEE-AMOUNT
+002150         ADD 1 TO SPC-RECS-UNDECODED
+002160     END-IF.
+002170     STRING 'BANK ' WS-RPT-BANK-NBR
+002180             ' ACCT ' WS-RPT-ACCT-NBR
+002190             ' SEQ ' WS-RPT-SEQ-NBR
+002200             ' TRAN ' WS-RPT-TRAN-CODE
+002210             ' SW ' WS-RPT-CHARGE-SW
+002220             ' - ' WS-RPT-DESCRIPTION
+002230             ' FEE ' WS-RPT-FEE-AMOUNT
+002240             DELIMITED BY SIZE
+002250             INTO FD-SPCCDEC-REC.
+002260     WRITE FD-SPCCDEC-REC.
+002270 4000-WRITE-DECODE-LINE-EXIT.
+002280     EXIT.
+002290
+002300 9000-TERMINATE.
+002310     CLOSE SPECSTMT-FILE.
+002320     CLOSE SPCCDTB-FILE.
+002330     CLOSE SPCCDEC-FILE.
+002340     DISPLAY 'SPC080 - RECORDS READ      ' SPC-RECS-READ.
+002350     DISPLAY 'SPC080 - RECORDS DECODED   ' SPC-RECS-DECODED.
+002360     DISPLAY 'SPC080 - RECORDS UNDECODED ' SPC-RECS-UNDECODED.
+002370     IF WS-ABEND-YES
+002380         MOVE 16 TO RETURN-CODE
+002390     END-IF.
+002400 9000-TERMINATE-EXIT.
+002410     EXIT.
