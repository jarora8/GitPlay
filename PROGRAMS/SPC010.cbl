@@ -0,0 +1,689 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     SPC010.
+000030 AUTHOR.         D. WHITFIELD.
+000040 INSTALLATION.   DEPOSIT SYSTEMS - BATCH.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY                                       *
+000090*    ------------------------------------------------------     *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    08/09/26   DW    ORIGINAL PROGRAM - NIGHTLY SPECIAL         *
+000120*                      STATEMENT CYCLE DRIVER.  WRITES A         *
+000130*                      DSDS.SPCHIST COMPLETION/AUDIT ROW FOR     *
+000140*                      EVERY DSDS.SPECSTMT ROW WHOSE CYCLE       *
+000150*                      FIRES TODAY.                              *
+000160*    08/09/26   DW    ADDED CHECKPOINT/RESTART SUPPORT - A       *
+000170*                      DSDS.SPCCKPT ROW IS REWRITTEN EVERY FEW   *
+000180*                      DUE ROWS SO A RESTART CAN RESUME PAST     *
+000190*                      THE LAST KEY HANDLED.                     *
+000200*    08/09/26   DW    REDESIGNED THE SCAN AROUND AN ALTERNATE    *
+000210*                      KEY ON STMT-NEXT-PROCESS SO THE JOB ONLY  *
+000220*                      TOUCHES TODAY'S DUE ROWS INSTEAD OF THE   *
+000230*                      WHOLE TABLE.  ALSO ADDED ADVANCEMENT OF   *
+000240*                      STMT-NEXT-PROCESS AFTER EACH FIRED CYCLE, *
+000250*                      ROLLING A STMT-PROCESS-DAY THAT DOES NOT  *
+000260*                      EXIST IN THE TARGET MONTH (31ST IN A      *
+000270*                      30-DAY MONTH, 29TH OUTSIDE A LEAP YEAR)   *
+000280*                      DOWN TO THAT MONTH'S LAST VALID DAY.      *
+000290*    08/09/26   DW    3000-FIRE-CYCLE NOW WRITES AN 'I'          *
+000300*                      (INCOMPLETE) SPCHIST ROW BEFORE THE CYCLE *
+000310*                      RUNS AND REWRITES IT TO 'C' (COMPLETE) OR *
+000320*                      'A' (ABENDED) AFTERWARD, SO A JOB THAT    *
+000330*                      DIES MID-CYCLE LEAVES BEHIND PROOF THE    *
+000340*                      CYCLE STARTED BUT NEVER FINISHED INSTEAD  *
+000350*                      OF NO ROW AT ALL.                         *
+000360*    08/09/26   DW    HIST-COMPLETION-SW IS NOW DECIDED AFTER    *
+000370*                      THIS ROW'S OWN 4500-ADVANCE-NEXT-PROCESS  *
+000380*                      RETURNS, OFF A PER-ROW FLAG RESET BEFORE  *
+000390*                      EACH ROW, INSTEAD OF THE JOB-LEVEL ABEND  *
+000400*                      SWITCH TESTED BEFORE THE ADVANCE STEP HAD *
+000410*                      EVEN RUN - THE OLD CHECK COULD MARK A     *
+000420*                      FAILING ROW 'C' AND THEN MARK EVERY ROW   *
+000430*                      AFTER IT 'A' ONCE THE SWITCH WAS ON.      *
+000440*                      ALSO SPLIT THE NIGHTLY SCAN INTO TWO      *
+000450*                      PASSES: THE FIRST BROWSES THE ALTERNATE   *
+000460*                      KEY READ-ONLY AND CAPTURES EACH DUE ROW'S *
+000470*                      PRIMARY KEY TO A WORK FILE; THE SECOND    *
+000480*                      RE-FETCHES AND ADVANCES EACH ROW BY THAT  *
+000490*                      PRIMARY KEY.  REWRITING A ROW'S OWN       *
+000500*                      ALTERNATE KEY VALUE WHILE POSITIONED ON   *
+000510*                      IT MID-BROWSE IS NOT A DEPENDABLE         *
+000520*                      OPERATION, SO THE BROWSE NO LONGER        *
+000530*                      OVERLAPS WITH THE REWRITE AT ALL.         *
+000540*****************************************************************
+000550*****************************************************************
+000560*    THIS PROGRAM IS THE NIGHTLY BATCH DRIVER FOR DSDS.SPECSTMT. *
+000570*    IT POSITIONS DIRECTLY ON TODAY'S DUE ROWS VIA THE           *
+000580*    ALTERNATE KEY ON STMT-NEXT-PROCESS, TRIGGERS THE STATEMENT  *
+000590*    CYCLE FOR EACH ONE, WRITES A COMPANION DSDS.SPCHIST AUDIT   *
+000600*    ROW, AND ADVANCES STMT-NEXT-PROCESS TO THE ROW'S NEXT       *
+000610*    OCCURRENCE BASED ON STMT-FREQUENCY AND STMT-PROCESS-DAY.    *
+000620*****************************************************************
+000630 ENVIRONMENT DIVISION.
+000640 CONFIGURATION SECTION.
+000650 SOURCE-COMPUTER.   IBM-370.
+000660 OBJECT-COMPUTER.   IBM-370.
+000670 SPECIAL-NAMES.
+000680     DECIMAL-POINT IS COMMA.
+000690 INPUT-OUTPUT SECTION.
+000700 FILE-CONTROL.
+000710     SELECT SPECSTMT-FILE
+000720         ASSIGN TO SPECSTM
+000730         ORGANIZATION IS INDEXED
+000740         ACCESS MODE IS DYNAMIC
+000750         RECORD KEY IS FK-SPECSTMT-KEY
+000760         ALTERNATE RECORD KEY IS FK-SPC-NEXT-PROCESS
+000770             WITH DUPLICATES
+000780         FILE STATUS IS WS-SPECSTMT-STATUS.
+000790
+000800     SELECT SPCHIST-FILE
+000810         ASSIGN TO SPCHIST
+000820         ORGANIZATION IS INDEXED
+000830         ACCESS MODE IS DYNAMIC
+000840         RECORD KEY IS FK-SPCHIST-KEY
+000850         FILE STATUS IS WS-SPCHIST-STATUS.
+000860
+000870     SELECT SPCCKPT-FILE
+000880         ASSIGN TO SPCCKPT
+000890         ORGANIZATION IS INDEXED
+000900         ACCESS MODE IS RANDOM
+000910         RECORD KEY IS FK-SPCCKPT-KEY
+000920         FILE STATUS IS WS-SPCCKPT-STATUS.
+000930
+000940     SELECT RUN-PARM-FILE
+000950         ASSIGN TO RUNPARM
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-RUNPARM-STATUS.
+000980*****************************************************************
+000990*    THIS JOB'S OWN SCRATCH WORK FILE - HOLDS THE PRIMARY KEY    *
+001000*    OF EVERY ROW DUE TODAY, CAPTURED BY 1350-COLLECT-DUE-KEYS   *
+001010*    SO THE SECOND PASS CAN PROCESS EACH ROW WITHOUT AN OPEN     *
+001020*    ALTERNATE-KEY BROWSE STILL ACTIVE AGAINST SPECSTMT-FILE.    *
+001030*****************************************************************
+001040     SELECT DUEKEY-FILE
+001050         ASSIGN TO SPCDUE
+001060         ORGANIZATION IS LINE SEQUENTIAL
+001070         FILE STATUS IS WS-DUEKEY-STATUS.
+001080 DATA DIVISION.
+001090 FILE SECTION.
+001100 FD  SPECSTMT-FILE.
+001110 01  FD-SPECSTMT-REC.
+001120     05 FK-SPECSTMT-KEY.
+001130         10 FK-SPC-BANK-NBR      PIC S9(3) USAGE COMP-3.
+001140         10 FK-SPC-ACCT-NBR      PIC S9(9) USAGE COMP-3.
+001150         10 FK-SPC-SEQ-NBR       PIC S9(4) USAGE COMP-3.
+001160     05 FD-SPECSTMT-DATA         PIC X(49).
+001170     05 FD-SPC-DATA-R REDEFINES FD-SPECSTMT-DATA.
+001180*****************************************************************
+001190*        STMT-NEXT-PROCESS SITS AT A FIXED OFFSET WITHIN THE     *
+001200*        DATA MIRROR (IT IS THE 8TH FIELD OF DSDS-SPECSTMT) -    *
+001210*        THIS WINDOW EXPOSES IT BY NAME FOR THE ALTERNATE KEY    *
+001220*        WITHOUT CHANGING THE PHYSICAL RECORD ANY OTHER          *
+001230*        PROGRAM THAT OPENS THIS FILE ALREADY WRITES.            *
+001240*****************************************************************
+001250         10 FILLER               PIC X(32).
+001260         10 FK-SPC-NEXT-PROCESS  PIC X(10).
+001270         10 FILLER               PIC X(7).
+001280
+001290 FD  SPCHIST-FILE.
+001300 01  FD-SPCHIST-REC.
+001310     05 FK-SPCHIST-KEY.
+001320         10 FK-HST-BANK-NBR      PIC S9(3) USAGE COMP-3.
+001330         10 FK-HST-ACCT-NBR      PIC S9(9) USAGE COMP-3.
+001340         10 FK-HST-SEQ-NBR       PIC S9(4) USAGE COMP-3.
+001350         10 FK-HST-RUN-DATE      PIC X(10).
+001360     05 FD-SPCHIST-DATA          PIC X(31).
+001370
+001380 FD  SPCCKPT-FILE.
+001390 01  FD-SPCCKPT-REC.
+001400     05 FK-SPCCKPT-KEY           PIC X(4).
+001410     05 FD-SPCCKPT-DATA          PIC X(28).
+001420
+001430 FD  RUN-PARM-FILE
+001440     RECORDING MODE IS F.
+001450 01  RUN-PARM-REC.
+001460     05 PARM-RUN-DATE            PIC X(10).
+001470     05 PARM-RESTART-SW          PIC X(1).
+001480         88 PARM-IS-RESTART             VALUE 'Y'.
+001490
+001500 FD  DUEKEY-FILE
+001510     RECORDING MODE IS F.
+001520 01  FD-DUEKEY-REC.
+001530     05 FD-DUE-BANK-NBR          PIC 9(3).
+001540     05 FD-DUE-ACCT-NBR          PIC 9(9).
+001550     05 FD-DUE-SEQ-NBR           PIC 9(4).
+001560     05 PARM-RESTART-BANK        PIC 9(3).
+001570     05 PARM-RESTART-ACCT        PIC 9(9).
+001580     05 PARM-RESTART-SEQ         PIC 9(4).
+001590
+001600 WORKING-STORAGE SECTION.
+001610 COPY SPECSTMT.
+001620 COPY SPCHIST.
+001630 COPY SPCCKPT.
+001640
+001650 01  WS-FILE-STATUSES.
+001660     05 WS-SPECSTMT-STATUS       PIC X(2).
+001670         88 WS-SPECSTMT-OK              VALUE '00'.
+001680         88 WS-SPECSTMT-EOF             VALUE '10'.
+001690     05 WS-SPCHIST-STATUS        PIC X(2).
+001700         88 WS-SPCHIST-OK               VALUE '00'.
+001710     05 WS-SPCCKPT-STATUS        PIC X(2).
+001720         88 WS-SPCCKPT-OK               VALUE '00'.
+001730     05 WS-RUNPARM-STATUS        PIC X(2).
+001740         88 WS-RUNPARM-OK               VALUE '00'.
+001750         88 WS-RUNPARM-EOF              VALUE '10'.
+001760     05 WS-DUEKEY-STATUS         PIC X(2).
+001770         88 WS-DUEKEY-OK                VALUE '00'.
+001780         88 WS-DUEKEY-EOF               VALUE '10'.
+001790
+001800 01  WS-SWITCHES.
+001810     05 WS-EOF-SW                PIC X(1)     VALUE 'N'.
+001820         88 WS-EOF-YES                  VALUE 'Y'.
+001830         88 WS-EOF-NO                   VALUE 'N'.
+001840     05 WS-RESTART-SW            PIC X(1)     VALUE 'N'.
+001850         88 WS-RESTART-YES              VALUE 'Y'.
+001860     05 WS-SKIP-SW               PIC X(1)     VALUE 'N'.
+001870         88 WS-SKIP-YES                 VALUE 'Y'.
+001880     05 WS-ABEND-SW              PIC X(1)     VALUE 'N'.
+001890         88 WS-ABEND-YES                VALUE 'Y'.
+001900         88 WS-ABEND-NO                 VALUE 'N'.
+001910     05 WS-HIST-INSERTED-SW      PIC X(1)     VALUE 'N'.
+001920         88 WS-HIST-INSERTED            VALUE 'Y'.
+001930     05 WS-ROW-ABEND-SW          PIC X(1)     VALUE 'N'.
+001940         88 WS-ROW-ABEND-YES            VALUE 'Y'.
+001950         88 WS-ROW-ABEND-NO             VALUE 'N'.
+001960
+001970 01  WS-COUNTERS.
+001980     05 SPC-RECS-READ            PIC S9(7) COMP-3 VALUE ZERO.
+001990     05 SPC-RECS-DUE             PIC S9(7) COMP-3 VALUE ZERO.
+002000     05 SPC-RECS-COMPLETED       PIC S9(7) COMP-3 VALUE ZERO.
+002010     05 SPC-RECS-ABENDED         PIC S9(7) COMP-3 VALUE ZERO.
+002020     05 SPC-RECS-SINCE-CKPT      PIC S9(5) COMP-3 VALUE ZERO.
+002030
+002040 01  WS-CKPT-INTERVAL            PIC S9(5) COMP-3 VALUE 50.
+002050
+002060 01  WS-CKPT-COMPOSITE.
+002070     05 WS-CKPT-COMP-BANK        PIC 9(3).
+002080     05 WS-CKPT-COMP-ACCT        PIC 9(9).
+002090     05 WS-CKPT-COMP-SEQ         PIC 9(4).
+002100
+002110 01  WS-CURR-COMPOSITE.
+002120     05 WS-CURR-COMP-BANK        PIC 9(3).
+002130     05 WS-CURR-COMP-ACCT        PIC 9(9).
+002140     05 WS-CURR-COMP-SEQ         PIC 9(4).
+002150
+002160 01  SPC-RUN-DATE                PIC X(10).
+002170 01  SPC-CURRENT-TIME            PIC X(8).
+002180
+002190*****************************************************************
+002200*    WORKING STORAGE FOR ADVANCING STMT-NEXT-PROCESS AFTER A     *
+002210*    CYCLE FIRES.  SAME INTEGER-DATE TECHNIQUE USED IN SPC070'S  *
+002220*    UPCOMING-STATEMENTS PROJECTION, BUT TARGETING THE ROW'S     *
+002230*    OWN STMT-PROCESS-DAY RATHER THAN PRESERVING THE PRIOR       *
+002240*    OCCURRENCE'S DAY-OF-MONTH.                                  *
+002250*****************************************************************
+002260 01  WS-ADV-DATE.
+002270     05 WS-ADV-YYYY              PIC 9(4).
+002280     05 FILLER                   PIC X        VALUE '-'.
+002290     05 WS-ADV-MM                PIC 9(2).
+002300     05 FILLER                   PIC X        VALUE '-'.
+002310     05 WS-ADV-DD                PIC 9(2).
+002320
+002330 01  WS-YYYYMMDD                 PIC 9(8).
+002340 01  WS-YYYYMMDD-X REDEFINES WS-YYYYMMDD.
+002350     05 WS-YMD-YYYY               PIC 9(4).
+002360     05 WS-YMD-MM                 PIC 9(2).
+002370     05 WS-YMD-DD                 PIC 9(2).
+002380
+002390 01  WS-DATE-INTEGER               PIC S9(9) COMP-3.
+002400
+002410 01  WS-TOTAL-MONTHS               PIC S9(5) COMP-3.
+002420 01  WS-MONTHS-TO-ADD              PIC S9(3) COMP-3.
+002430 01  WS-NEW-YYYYMMDD                PIC 9(8).
+002440 01  WS-NEW-YYYYMMDD-X REDEFINES WS-NEW-YYYYMMDD.
+002450     05 WS-NEW-YYYY                PIC 9(4).
+002460     05 WS-NEW-MM                  PIC 9(2).
+002470     05 WS-NEW-DD                  PIC 9(2).
+002480
+002490 01  WS-TARGET-DAY                 PIC 9(2).
+002500 01  WS-LAST-DAY-OF-MONTH          PIC 9(2).
+002510 01  WS-TEMP-YYYYMMDD              PIC 9(8).
+002520 01  WS-TEMP-YYYYMMDD-X REDEFINES WS-TEMP-YYYYMMDD.
+002530     05 WS-TEMP-YYYY               PIC 9(4).
+002540     05 WS-TEMP-MM                 PIC 9(2).
+002550     05 WS-TEMP-DD                 PIC 9(2).
+002560 01  WS-TEMP-INTEGER                PIC S9(9) COMP-3.
+002570
+002580 PROCEDURE DIVISION.
+002590 0000-MAINLINE.
+002600     PERFORM 1000-INITIALIZE
+002610         THRU 1000-INITIALIZE-EXIT.
+002620     IF WS-ABEND-NO
+002630         PERFORM 2000-PROCESS-SPECSTMT
+002640             THRU 2000-PROCESS-SPECSTMT-EXIT
+002650             UNTIL WS-EOF-YES
+002660     END-IF.
+002670     PERFORM 9000-TERMINATE
+002680         THRU 9000-TERMINATE-EXIT.
+002690     GOBACK.
+002700
+002710 1000-INITIALIZE.
+002720     OPEN INPUT RUN-PARM-FILE.
+002730     IF NOT WS-RUNPARM-OK
+002740         DISPLAY 'SPC010 - RUN PARM FILE OPEN FAILED, STATUS '
+002750             WS-RUNPARM-STATUS
+002760         MOVE 'Y' TO WS-ABEND-SW
+002770         GO TO 1000-INITIALIZE-EXIT
+002780     END-IF.
+002790     READ RUN-PARM-FILE.
+002800     CLOSE RUN-PARM-FILE.
+002810     MOVE PARM-RUN-DATE TO SPC-RUN-DATE.
+002820     IF PARM-IS-RESTART
+002830         MOVE 'Y' TO WS-RESTART-SW
+002840     END-IF.
+002850     MOVE FUNCTION CURRENT-DATE TO SPC-CURRENT-TIME.
+002860     OPEN I-O SPECSTMT-FILE.
+002870     IF NOT WS-SPECSTMT-OK
+002880         DISPLAY 'SPC010 - SPECSTMT OPEN FAILED, STATUS '
+002890             WS-SPECSTMT-STATUS
+002900         MOVE 'Y' TO WS-ABEND-SW
+002910         GO TO 1000-INITIALIZE-EXIT
+002920     END-IF.
+002930     OPEN I-O SPCHIST-FILE.
+002940     IF NOT WS-SPCHIST-OK
+002950         DISPLAY 'SPC010 - SPCHIST OPEN FAILED, STATUS '
+002960             WS-SPCHIST-STATUS
+002970         MOVE 'Y' TO WS-ABEND-SW
+002980         GO TO 1000-INITIALIZE-EXIT
+002990     END-IF.
+003000     OPEN I-O SPCCKPT-FILE.
+003010     IF NOT WS-SPCCKPT-OK
+003020         DISPLAY 'SPC010 - SPCCKPT OPEN FAILED, STATUS '
+003030             WS-SPCCKPT-STATUS
+003040         MOVE 'Y' TO WS-ABEND-SW
+003050         GO TO 1000-INITIALIZE-EXIT
+003060     END-IF.
+003070     MOVE 'SP10' TO FK-SPCCKPT-KEY.
+003080     READ SPCCKPT-FILE.
+003090     IF WS-SPCCKPT-OK
+003100         MOVE FD-SPCCKPT-DATA TO DSDS-SPCCKPT
+003110     END-IF.
+003120     IF WS-RESTART-YES AND WS-SPCCKPT-OK
+003130             AND CKPT-RUN-DATE = SPC-RUN-DATE
+003140         MOVE 'Y' TO WS-SKIP-SW
+003150         MOVE CKPT-BANK-NBR TO WS-CKPT-COMP-BANK
+003160         MOVE CKPT-ACCT-NBR TO WS-CKPT-COMP-ACCT
+003170         MOVE CKPT-SEQ-NBR  TO WS-CKPT-COMP-SEQ
+003180     ELSE
+003190         IF WS-RESTART-YES
+003200             DISPLAY 'SPC010 - RESTART REQUESTED BUT NO MATCHING '
+003210                 'CHECKPOINT FOUND, STARTING FROM TOP'
+003220         END-IF
+003230         PERFORM 1300-INITIALIZE-CHECKPOINT
+003240             THRU 1300-INITIALIZE-CHECKPOINT-EXIT
+003250     END-IF.
+003260     PERFORM 1350-COLLECT-DUE-KEYS
+003270         THRU 1350-COLLECT-DUE-KEYS-EXIT.
+003280     PERFORM 1400-POSITION-DUE-ROWS
+003290         THRU 1400-POSITION-DUE-ROWS-EXIT.
+003300 1000-INITIALIZE-EXIT.
+003310     EXIT.
+003320
+003330*****************************************************************
+003340*    FRESH (NON-RESTART) RUN - ESTABLISH A CLEAN CHECKPOINT ROW  *
+003350*    FOR TODAY'S RUN DATE BEFORE THE SCAN BEGINS.                *
+003360*****************************************************************
+003370 1300-INITIALIZE-CHECKPOINT.
+003380     MOVE 'SP10'       TO CKPT-JOB-ID.
+003390     MOVE SPC-RUN-DATE TO CKPT-RUN-DATE.
+003400     MOVE ZERO TO CKPT-BANK-NBR CKPT-ACCT-NBR CKPT-SEQ-NBR
+003410         CKPT-RECS-PROCESSED.
+003420     MOVE CKPT-JOB-ID  TO FK-SPCCKPT-KEY.
+003430     MOVE DSDS-SPCCKPT TO FD-SPCCKPT-DATA.
+003440     IF WS-SPCCKPT-OK
+003450         REWRITE FD-SPCCKPT-REC
+003460     ELSE
+003470         WRITE FD-SPCCKPT-REC
+003480     END-IF.
+003490 1300-INITIALIZE-CHECKPOINT-EXIT.
+003500     EXIT.
+003510
+003520*****************************************************************
+003530*    FIRST PASS - BROWSE SPECSTMT-FILE BY THE ALTERNATE KEY ON   *
+003540*    STMT-NEXT-PROCESS AND CAPTURE EVERY DUE ROW'S PRIMARY KEY   *
+003550*    TO THE DUEKEY-FILE WORK FILE.  THIS PASS ONLY READS -       *
+003560*    NOTHING IS REWRITTEN WHILE THE ALTERNATE-KEY BROWSE IS      *
+003570*    OPEN, SINCE REWRITING A ROW'S OWN ALTERNATE KEY VALUE       *
+003580*    WHILE POSITIONED ON IT MID-BROWSE IS NOT A DEPENDABLE       *
+003590*    OPERATION ACROSS INDEXED FILE MANAGERS.  THE SECOND PASS    *
+003600*    (2000-PROCESS-SPECSTMT) RE-FETCHES AND ADVANCES EACH ROW    *
+003610*    BY ITS PRIMARY KEY INSTEAD, WITH NO SEQUENTIAL BROWSE OPEN  *
+003620*    AGAINST SPECSTMT-FILE AT ALL.                               *
+003630*****************************************************************
+003640 1350-COLLECT-DUE-KEYS.
+003650     OPEN OUTPUT DUEKEY-FILE.
+003660     IF NOT WS-DUEKEY-OK
+003670         DISPLAY 'SPC010 - DUE KEY WORK FILE OPEN FAILED, STATUS '
+003680             WS-DUEKEY-STATUS
+003690         MOVE 'Y' TO WS-ABEND-SW
+003700         GO TO 1350-COLLECT-DUE-KEYS-EXIT
+003710     END-IF.
+003720     MOVE SPC-RUN-DATE TO FK-SPC-NEXT-PROCESS.
+003730     START SPECSTMT-FILE KEY IS EQUAL TO FK-SPC-NEXT-PROCESS
+003740         INVALID KEY
+003750             MOVE 'Y' TO WS-EOF-SW
+003760             DISPLAY 'SPC010 - NO DUE ROWS FOUND FOR RUN DATE '
+003770                 SPC-RUN-DATE
+003780     END-START.
+003790     PERFORM 1360-COLLECT-ONE-KEY
+003800         THRU 1360-COLLECT-ONE-KEY-EXIT
+003810         UNTIL WS-EOF-YES.
+003820     CLOSE DUEKEY-FILE.
+003830     MOVE 'N' TO WS-EOF-SW.
+003840 1350-COLLECT-DUE-KEYS-EXIT.
+003850     EXIT.
+003860
+003870 1360-COLLECT-ONE-KEY.
+003880     READ SPECSTMT-FILE NEXT RECORD
+003890         AT END
+003900             MOVE 'Y' TO WS-EOF-SW
+003910             GO TO 1360-COLLECT-ONE-KEY-EXIT
+003920     END-READ.
+003930     MOVE FD-SPECSTMT-DATA TO DSDS-SPECSTMT.
+003940     IF FK-SPC-NEXT-PROCESS NOT EQUAL SPC-RUN-DATE
+003950         MOVE 'Y' TO WS-EOF-SW
+003960         GO TO 1360-COLLECT-ONE-KEY-EXIT
+003970     END-IF.
+003980     MOVE STMT-BANK-NBR TO FD-DUE-BANK-NBR.
+003990     MOVE STMT-ACCT-NBR TO FD-DUE-ACCT-NBR.
+004000     MOVE STMT-SEQ-NBR  TO FD-DUE-SEQ-NBR.
+004010     WRITE FD-DUEKEY-REC.
+004020     ADD 1 TO SPC-RECS-DUE.
+004030 1360-COLLECT-ONE-KEY-EXIT.
+004040     EXIT.
+004050
+004060*****************************************************************
+004070*    SECOND PASS - OPEN THE WORK FILE BUILT ABOVE FOR INPUT SO   *
+004080*    2000-PROCESS-SPECSTMT CAN DRIVE OFF IT INSTEAD OF BROWSING  *
+004090*    SPECSTMT-FILE DIRECTLY.  ON A RESTART, THE SAME WORK FILE   *
+004100*    IS USED AND THE KEYS UP TO AND INCLUDING THE CHECKPOINTED   *
+004110*    KEY ARE SKIPPED IN 2000-PROCESS-SPECSTMT, SINCE THE         *
+004120*    NARROWED DUE-KEY LIST IS ALREADY SMALL.                     *
+004130*****************************************************************
+004140 1400-POSITION-DUE-ROWS.
+004150     OPEN INPUT DUEKEY-FILE.
+004160     IF NOT WS-DUEKEY-OK
+004170         DISPLAY 'SPC010 - DUE KEY WORK FILE REOPEN FAILED '
+004180             'STATUS ' WS-DUEKEY-STATUS
+004190         MOVE 'Y' TO WS-ABEND-SW
+004200         GO TO 1400-POSITION-DUE-ROWS-EXIT
+004210     END-IF.
+004220     IF WS-SKIP-YES
+004230         MOVE CKPT-RECS-PROCESSED TO SPC-RECS-READ
+004240         DISPLAY 'SPC010 - RESTARTING, SKIPPING THROUGH BANK '
+004250             CKPT-BANK-NBR ' ACCT ' CKPT-ACCT-NBR
+004260             ' SEQ ' CKPT-SEQ-NBR
+004270     END-IF.
+004280 1400-POSITION-DUE-ROWS-EXIT.
+004290     EXIT.
+004300
+004310 2000-PROCESS-SPECSTMT.
+004320     READ DUEKEY-FILE NEXT RECORD
+004330         AT END
+004340             MOVE 'Y' TO WS-EOF-SW
+004350             GO TO 2000-PROCESS-SPECSTMT-EXIT
+004360     END-READ.
+004370     IF WS-SKIP-YES
+004380         MOVE FD-DUE-BANK-NBR TO WS-CURR-COMP-BANK
+004390         MOVE FD-DUE-ACCT-NBR TO WS-CURR-COMP-ACCT
+004400         MOVE FD-DUE-SEQ-NBR  TO WS-CURR-COMP-SEQ
+004410         IF WS-CURR-COMPOSITE NOT > WS-CKPT-COMPOSITE
+004420             GO TO 2000-PROCESS-SPECSTMT-EXIT
+004430         ELSE
+004440             MOVE 'N' TO WS-SKIP-SW
+004450         END-IF
+004460     END-IF.
+004470     MOVE FD-DUE-BANK-NBR TO FK-SPC-BANK-NBR.
+004480     MOVE FD-DUE-ACCT-NBR TO FK-SPC-ACCT-NBR.
+004490     MOVE FD-DUE-SEQ-NBR  TO FK-SPC-SEQ-NBR.
+004500     READ SPECSTMT-FILE KEY IS FK-SPECSTMT-KEY
+004510         INVALID KEY
+004520             DISPLAY 'SPC010 - DUE ROW DISAPPEARED FOR BANK '
+004530                 FK-SPC-BANK-NBR ' ACCT ' FK-SPC-ACCT-NBR
+004540                 ' SEQ ' FK-SPC-SEQ-NBR
+004550             GO TO 2000-PROCESS-SPECSTMT-EXIT
+004560     END-READ.
+004570     MOVE FD-SPECSTMT-DATA TO DSDS-SPECSTMT.
+004580     ADD 1 TO SPC-RECS-READ.
+004590     MOVE 'N' TO WS-ROW-ABEND-SW.
+004600     PERFORM 3000-FIRE-CYCLE
+004610         THRU 3000-FIRE-CYCLE-EXIT.
+004620     PERFORM 4500-ADVANCE-NEXT-PROCESS
+004630         THRU 4500-ADVANCE-NEXT-PROCESS-EXIT.
+004640     PERFORM 3500-RECORD-COMPLETION
+004650         THRU 3500-RECORD-COMPLETION-EXIT.
+004660     ADD 1 TO SPC-RECS-SINCE-CKPT.
+004670     IF SPC-RECS-SINCE-CKPT NOT LESS THAN WS-CKPT-INTERVAL
+004680         PERFORM 5000-WRITE-CHECKPOINT
+004690             THRU 5000-WRITE-CHECKPOINT-EXIT
+004700         MOVE ZERO TO SPC-RECS-SINCE-CKPT
+004710     END-IF.
+004720 2000-PROCESS-SPECSTMT-EXIT.
+004730     EXIT.
+004740
+004750 3000-FIRE-CYCLE.
+004760*****************************************************************
+004770*    THE ACTUAL STATEMENT-GENERATION CYCLE (PRINT/EXTRACT) IS    *
+004780*    TRIGGERED HERE.  AN 'I' (INCOMPLETE) SPCHIST ROW IS WRITTEN *
+004790*    BEFORE THE CYCLE RUNS SO A CRASH PARTWAY THROUGH LEAVES     *
+004800*    BEHIND PROOF THAT THE CYCLE STARTED BUT DID NOT FINISH.     *
+004810*    3500-RECORD-COMPLETION REWRITES THE SAME ROW ONCE THIS      *
+004820*    ROW'S OWN ADVANCE STEP HAS RETURNED.                        *
+004830*****************************************************************
+004840     MOVE 'N' TO WS-HIST-INSERTED-SW.
+004850     MOVE 'I' TO HIST-COMPLETION-SW.
+004860     PERFORM 4000-WRITE-HISTORY
+004870         THRU 4000-WRITE-HISTORY-EXIT.
+004880     ADD 1 TO SPC-RECS-COMPLETED.
+004890 3000-FIRE-CYCLE-EXIT.
+004900     EXIT.
+004910
+004920*****************************************************************
+004930*    FINALIZE THE 'I' ROW 3000-FIRE-CYCLE WROTE, NOW THAT THIS   *
+004940*    ROW'S OWN 4500-ADVANCE-NEXT-PROCESS HAS RETURNED.  ONLY     *
+004950*    THIS ROW'S OWN OUTCOME (WS-ROW-ABEND-SW, RESET BEFORE       *
+004960*    EVERY ROW) DECIDES 'C' VS 'A' - A FAILURE ON ONE ROW MUST   *
+004970*    NOT BLEED INTO HOW LATER ROWS ARE RECORDED.                 *
+004980*****************************************************************
+004990 3500-RECORD-COMPLETION.
+005000     IF WS-ROW-ABEND-YES
+005010         MOVE 'A' TO HIST-COMPLETION-SW
+005020     ELSE
+005030         MOVE 'C' TO HIST-COMPLETION-SW
+005040     END-IF.
+005050     PERFORM 4000-WRITE-HISTORY
+005060         THRU 4000-WRITE-HISTORY-EXIT.
+005070 3500-RECORD-COMPLETION-EXIT.
+005080     EXIT.
+005090
+005100 4000-WRITE-HISTORY.
+005110     MOVE STMT-BANK-NBR    TO HIST-BANK-NBR.
+005120     MOVE STMT-ACCT-NBR    TO HIST-ACCT-NBR.
+005130     MOVE STMT-SEQ-NBR     TO HIST-SEQ-NBR.
+005140     MOVE STMT-TRAN-CODE   TO HIST-TRAN-CODE.
+005150     MOVE SPC-RUN-DATE     TO HIST-RUN-DATE.
+005160     MOVE SPC-CURRENT-TIME TO HIST-LAST-UPD-TIME.
+005170     MOVE HIST-BANK-NBR    TO FK-HST-BANK-NBR.
+005180     MOVE HIST-ACCT-NBR    TO FK-HST-ACCT-NBR.
+005190     MOVE HIST-SEQ-NBR     TO FK-HST-SEQ-NBR.
+005200     MOVE HIST-RUN-DATE    TO FK-HST-RUN-DATE.
+005210     MOVE DSDS-SPCHIST     TO FD-SPCHIST-DATA.
+005220     IF WS-HIST-INSERTED
+005230         REWRITE FD-SPCHIST-REC
+005240     ELSE
+005250         WRITE FD-SPCHIST-REC
+005260         IF WS-SPCHIST-OK
+005270             MOVE 'Y' TO WS-HIST-INSERTED-SW
+005280         END-IF
+005290     END-IF.
+005300     IF NOT WS-SPCHIST-OK
+005310         DISPLAY 'SPC010 - SPCHIST WRITE FAILED FOR BANK '
+005320             HIST-BANK-NBR ' ACCT ' HIST-ACCT-NBR
+005330             ' STATUS ' WS-SPCHIST-STATUS
+005340         ADD 1 TO SPC-RECS-ABENDED
+005350     END-IF.
+005360 4000-WRITE-HISTORY-EXIT.
+005370     EXIT.
+005380
+005390*****************************************************************
+005400*    ADVANCE STMT-NEXT-PROCESS TO THIS ROW'S NEXT OCCURRENCE     *
+005410*    AND REWRITE IT, SO A FIRED CYCLE ACTUALLY MOVES THE         *
+005420*    SCHEDULE FORWARD INSTEAD OF FIRING AGAIN TOMORROW.  WEEKLY  *
+005430*    ADDS SEVEN DAYS OUTRIGHT; MONTHLY/QUARTERLY/ANNUAL ADD      *
+005440*    CALENDAR MONTHS AND TARGET STMT-PROCESS-DAY, CLAMPED TO     *
+005450*    THE TARGET MONTH'S LAST VALID DAY WHEN STMT-PROCESS-DAY     *
+005460*    DOES NOT EXIST THERE (31ST IN A 30-DAY MONTH, 29TH          *
+005470*    OUTSIDE A LEAP YEAR) SO THE ACCOUNT ROLLS TO THE NEAREST    *
+005480*    VALID DATE RATHER THAN MISSING ITS NEXT CYCLE.              *
+005490*****************************************************************
+005500 4500-ADVANCE-NEXT-PROCESS.
+005510     MOVE SPC-RUN-DATE TO WS-ADV-DATE.
+005520     EVALUATE STMT-FREQUENCY
+005530         WHEN 'W'
+005540             PERFORM 4510-ADVANCE-WEEKLY
+005550                 THRU 4510-ADVANCE-WEEKLY-EXIT
+005560         WHEN 'M'
+005570             MOVE 1 TO WS-MONTHS-TO-ADD
+005580             PERFORM 4520-ADVANCE-MONTHS
+005590                 THRU 4520-ADVANCE-MONTHS-EXIT
+005600         WHEN 'Q'
+005610             MOVE 3 TO WS-MONTHS-TO-ADD
+005620             PERFORM 4520-ADVANCE-MONTHS
+005630                 THRU 4520-ADVANCE-MONTHS-EXIT
+005640         WHEN 'A'
+005650             MOVE 12 TO WS-MONTHS-TO-ADD
+005660             PERFORM 4520-ADVANCE-MONTHS
+005670                 THRU 4520-ADVANCE-MONTHS-EXIT
+005680         WHEN OTHER
+005690             DISPLAY 'SPC010 - UNRECOGNIZED FREQUENCY FOR BANK '
+005700                 STMT-BANK-NBR ' ACCT ' STMT-ACCT-NBR
+005710                 ' - NEXT-PROCESS NOT ADVANCED'
+005720             GO TO 4500-ADVANCE-NEXT-PROCESS-EXIT
+005730     END-EVALUATE.
+005740     MOVE WS-ADV-DATE TO STMT-NEXT-PROCESS.
+005750     MOVE STMT-BANK-NBR TO FK-SPC-BANK-NBR.
+005760     MOVE STMT-ACCT-NBR TO FK-SPC-ACCT-NBR.
+005770     MOVE STMT-SEQ-NBR  TO FK-SPC-SEQ-NBR.
+005780     MOVE DSDS-SPECSTMT TO FD-SPECSTMT-DATA.
+005790     REWRITE FD-SPECSTMT-REC.
+005800     IF NOT WS-SPECSTMT-OK
+005810         DISPLAY 'SPC010 - SPECSTMT REWRITE FAILED FOR BANK '
+005820             STMT-BANK-NBR ' ACCT ' STMT-ACCT-NBR
+005830             ' STATUS ' WS-SPECSTMT-STATUS
+005840         MOVE 'Y' TO WS-ABEND-SW
+005850         MOVE 'Y' TO WS-ROW-ABEND-SW
+005860     END-IF.
+005870 4500-ADVANCE-NEXT-PROCESS-EXIT.
+005880     EXIT.
+005890
+005900 4510-ADVANCE-WEEKLY.
+005910     MOVE WS-ADV-YYYY TO WS-YMD-YYYY.
+005920     MOVE WS-ADV-MM   TO WS-YMD-MM.
+005930     MOVE WS-ADV-DD   TO WS-YMD-DD.
+005940     COMPUTE WS-DATE-INTEGER =
+005950         FUNCTION INTEGER-OF-DATE(WS-YYYYMMDD) + 7.
+005960     MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+005970         TO WS-NEW-YYYYMMDD.
+005980     MOVE WS-NEW-YYYY TO WS-ADV-YYYY.
+005990     MOVE WS-NEW-MM   TO WS-ADV-MM.
+006000     MOVE WS-NEW-DD   TO WS-ADV-DD.
+006010 4510-ADVANCE-WEEKLY-EXIT.
+006020     EXIT.
+006030
+006040 4520-ADVANCE-MONTHS.
+006050     COMPUTE WS-TOTAL-MONTHS =
+006060         (WS-ADV-YYYY * 12) + WS-ADV-MM - 1 + WS-MONTHS-TO-ADD.
+006070     COMPUTE WS-NEW-YYYY = WS-TOTAL-MONTHS / 12.
+006080     COMPUTE WS-NEW-MM = WS-TOTAL-MONTHS
+006090         - (WS-NEW-YYYY * 12) + 1.
+006100     PERFORM 4900-LAST-DAY-OF-MONTH
+006110         THRU 4900-LAST-DAY-OF-MONTH-EXIT.
+006120     MOVE STMT-PROCESS-DAY TO WS-TARGET-DAY.
+006130     IF WS-TARGET-DAY > WS-LAST-DAY-OF-MONTH
+006140         MOVE WS-LAST-DAY-OF-MONTH TO WS-NEW-DD
+006150         DISPLAY 'SPC010 - PROCESS DAY ROLLED TO LAST DAY OF '
+006160             'MONTH FOR BANK ' STMT-BANK-NBR
+006170             ' ACCT ' STMT-ACCT-NBR
+006180     ELSE
+006190         MOVE WS-TARGET-DAY TO WS-NEW-DD
+006200     END-IF.
+006210     MOVE WS-NEW-YYYY TO WS-ADV-YYYY.
+006220     MOVE WS-NEW-MM   TO WS-ADV-MM.
+006230     MOVE WS-NEW-DD   TO WS-ADV-DD.
+006240 4520-ADVANCE-MONTHS-EXIT.
+006250     EXIT.
+006260
+006270*****************************************************************
+006280*    RETURNS THE LAST VALID DAY OF WS-NEW-YYYY/WS-NEW-MM BY      *
+006290*    BUILDING THE FIRST OF THE FOLLOWING MONTH AND BACKING UP    *
+006300*    ONE DAY VIA THE INTEGER DATE FUNCTIONS - THIS NATURALLY     *
+006310*    HANDLES LEAP FEBRUARY WITHOUT A SEPARATE LEAP-YEAR TEST.    *
+006320*****************************************************************
+006330 4900-LAST-DAY-OF-MONTH.
+006340     IF WS-NEW-MM = 12
+006350         COMPUTE WS-TEMP-YYYY = WS-NEW-YYYY + 1
+006360         MOVE 1 TO WS-TEMP-MM
+006370     ELSE
+006380         MOVE WS-NEW-YYYY TO WS-TEMP-YYYY
+006390         COMPUTE WS-TEMP-MM = WS-NEW-MM + 1
+006400     END-IF.
+006410     MOVE 1 TO WS-TEMP-DD.
+006420     COMPUTE WS-TEMP-INTEGER =
+006430         FUNCTION INTEGER-OF-DATE(WS-TEMP-YYYYMMDD) - 1.
+006440     MOVE FUNCTION DATE-OF-INTEGER(WS-TEMP-INTEGER)
+006450         TO WS-TEMP-YYYYMMDD.
+006460     MOVE WS-TEMP-DD TO WS-LAST-DAY-OF-MONTH.
+006470 4900-LAST-DAY-OF-MONTH-EXIT.
+006480     EXIT.
+006490
+006500*****************************************************************
+006510*    REWRITE THE SINGLE DSDS.SPCCKPT ROW WITH THE KEY OF THE     *
+006520*    MOST RECENT SPECSTMT ROW SUCCESSFULLY HANDLED, SO A         *
+006530*    RESTART CAN RESUME PAST IT.                                 *
+006540*****************************************************************
+006550 5000-WRITE-CHECKPOINT.
+006560     MOVE 'SP10'        TO CKPT-JOB-ID.
+006570     MOVE SPC-RUN-DATE   TO CKPT-RUN-DATE.
+006580     MOVE STMT-BANK-NBR  TO CKPT-BANK-NBR.
+006590     MOVE STMT-ACCT-NBR  TO CKPT-ACCT-NBR.
+006600     MOVE STMT-SEQ-NBR   TO CKPT-SEQ-NBR.
+006610     MOVE SPC-RECS-READ  TO CKPT-RECS-PROCESSED.
+006620     MOVE CKPT-JOB-ID    TO FK-SPCCKPT-KEY.
+006630     MOVE DSDS-SPCCKPT   TO FD-SPCCKPT-DATA.
+006640     REWRITE FD-SPCCKPT-REC.
+006650     IF NOT WS-SPCCKPT-OK
+006660         DISPLAY 'SPC010 - CHECKPOINT REWRITE FAILED, STATUS '
+006670             WS-SPCCKPT-STATUS
+006680     END-IF.
+006690 5000-WRITE-CHECKPOINT-EXIT.
+006700     EXIT.
+006710
+006720 9000-TERMINATE.
+006730     IF SPC-RECS-READ > ZERO
+006740         PERFORM 5000-WRITE-CHECKPOINT
+006750             THRU 5000-WRITE-CHECKPOINT-EXIT
+006760     END-IF.
+006770     CLOSE SPECSTMT-FILE.
+006780     CLOSE SPCHIST-FILE.
+006790     CLOSE SPCCKPT-FILE.
+006800     CLOSE DUEKEY-FILE.
+006810     DISPLAY 'SPC010 - RECORDS READ      ' SPC-RECS-READ.
+006820     DISPLAY 'SPC010 - RECORDS DUE TODAY ' SPC-RECS-DUE.
+006830     DISPLAY 'SPC010 - RECORDS COMPLETED ' SPC-RECS-COMPLETED.
+006840     DISPLAY 'SPC010 - RECORDS ABENDED   ' SPC-RECS-ABENDED.
+006850     IF WS-ABEND-YES
+006860         MOVE 16 TO RETURN-CODE
+006870     END-IF.
+006880 9000-TERMINATE-EXIT.
+006890     EXIT.
