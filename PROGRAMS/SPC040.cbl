@@ -0,0 +1,280 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     SPC040.
+000030 AUTHOR.         D. WHITFIELD.
+000040 INSTALLATION.   DEPOSIT SYSTEMS - BATCH.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY                                       *
+000090*    ------------------------------------------------------     *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    08/09/26   DW    ORIGINAL PROGRAM - SCHEDULE OVERLAP        *
+000120*                      VALIDATION PASS.  FLAGS DSDS.SPECSTMT     *
+000130*                      ROWS SHARING A BANK/ACCOUNT/TRAN-CODE     *
+000140*                      WHOSE DATE RANGES OVERLAP.                *
+000150*    08/09/26   DW    WIDENED FD-SPCEXCP-REC FROM 100 TO 120     *
+000160*                      BYTES - THE FULL EXCEPTION LINE RUNS 101  *
+000170*                      BYTES AND WAS SILENTLY TRUNCATING THE     *
+000180*                      CLOSING PAREN OFF EVERY LINE.             *
+000190*****************************************************************
+000200*****************************************************************
+000210*    SORTS DSDS.SPECSTMT BY BANK/ACCOUNT/TRAN-CODE/START-DATE    *
+000220*    AND CONTROL-BREAKS THE SORTED SET, TRACKING THE LATEST      *
+000230*    STMT-END-DATE SEEN SO FAR IN EACH BANK/ACCOUNT/TRAN-CODE    *
+000240*    GROUP.  A ROW WHOSE STMT-START-DATE FALLS AT OR BEFORE      *
+000250*    THAT RUNNING END DATE OVERLAPS AN EARLIER ROW IN THE SAME   *
+000260*    GROUP AND IS WRITTEN TO THE EXCEPTION REPORT.               *
+000270*****************************************************************
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER.   IBM-370.
+000310 OBJECT-COMPUTER.   IBM-370.
+000320 SPECIAL-NAMES.
+000330     DECIMAL-POINT IS COMMA.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT SPECSTMT-FILE
+000370         ASSIGN TO SPECSTM
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS SEQUENTIAL
+000400         RECORD KEY IS FK-SPECSTMT-KEY
+000410         FILE STATUS IS WS-SPECSTMT-STATUS.
+000420
+000430     SELECT SPCEXCP-FILE
+000440         ASSIGN TO SPCEXCP
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-SPCEXCP-STATUS.
+000470
+000480     SELECT SORT-WORK-FILE
+000490         ASSIGN TO SORTWK01.
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 FD  SPECSTMT-FILE.
+000530 01  FD-SPECSTMT-REC.
+000540     05 FK-SPECSTMT-KEY.
+000550         10 FK-SPC-BANK-NBR      PIC S9(3) USAGE COMP-3.
+000560         10 FK-SPC-ACCT-NBR      PIC S9(9) USAGE COMP-3.
+000570         10 FK-SPC-SEQ-NBR       PIC S9(4) USAGE COMP-3.
+000580     05 FD-SPECSTMT-DATA         PIC X(49).
+000590
+000600 FD  SPCEXCP-FILE.
+000610 01  FD-SPCEXCP-REC               PIC X(120).
+000620
+000630 SD  SORT-WORK-FILE.
+000640 01  SRT-WORK-REC.
+000650     05 SRT-BANK-NBR             PIC S9(3) USAGE COMP-3.
+000660     05 SRT-ACCT-NBR             PIC S9(9) USAGE COMP-3.
+000670     05 SRT-TRAN-CODE            PIC S9(3) USAGE COMP-3.
+000680     05 SRT-START-DATE           PIC X(10).
+000690     05 SRT-END-DATE             PIC X(10).
+000700     05 SRT-SEQ-NBR              PIC S9(4) USAGE COMP-3.
+000710
+000720 WORKING-STORAGE SECTION.
+000730 COPY SPECSTMT.
+000740
+000750 01  WS-FILE-STATUSES.
+000760     05 WS-SPECSTMT-STATUS       PIC X(2).
+000770         88 WS-SPECSTMT-OK              VALUE '00'.
+000780         88 WS-SPECSTMT-EOF             VALUE '10'.
+000790     05 WS-SPCEXCP-STATUS        PIC X(2).
+000800         88 WS-SPCEXCP-OK               VALUE '00'.
+000810
+000820 01  WS-SWITCHES.
+000830     05 WS-SPECSTMT-EOF-SW       PIC X(1)     VALUE 'N'.
+000840         88 WS-SPECSTMT-EOF-YES         VALUE 'Y'.
+000850     05 WS-SORT-EOF-SW           PIC X(1)     VALUE 'N'.
+000860         88 WS-SORT-EOF-YES             VALUE 'Y'.
+000870     05 WS-GROUP-START-SW        PIC X(1)     VALUE 'N'.
+000880         88 WS-GROUP-STARTED            VALUE 'Y'.
+000890     05 WS-ABEND-SW              PIC X(1)     VALUE 'N'.
+000900         88 WS-ABEND-YES                VALUE 'Y'.
+000910         88 WS-ABEND-NO                 VALUE 'N'.
+000920
+000930 01  WS-COUNTERS.
+000940     05 SPC-RECS-READ            PIC S9(7) COMP-3 VALUE ZERO.
+000950     05 SPC-OVERLAPS-FOUND       PIC S9(7) COMP-3 VALUE ZERO.
+000960
+000970 01  WS-GROUP-AREA.
+000980     05 WS-GROUP-BANK-NBR        PIC S9(3) COMP-3.
+000990     05 WS-GROUP-ACCT-NBR        PIC S9(9) COMP-3.
+001000     05 WS-GROUP-TRAN-CODE       PIC S9(3) COMP-3.
+001010     05 WS-GROUP-MAX-END         PIC X(10).
+001020     05 WS-GROUP-MAX-END-SEQ     PIC S9(4) COMP-3.
+001030
+001040 01  WS-REPORT-LINE.
+001050     05 WS-RPT-BANK-NBR          PIC ZZ9.
+001060     05 WS-RPT-ACCT-NBR          PIC Z(8)9.
+001070     05 WS-RPT-TRAN-CODE         PIC ZZ9.
+001080     05 WS-RPT-SEQ-NBR           PIC Z(3)9.
+001090     05 WS-RPT-START-DATE        PIC X(10).
+001100     05 WS-RPT-END-DATE          PIC X(10).
+001110     05 WS-RPT-OVR-SEQ           PIC Z(3)9.
+001120     05 WS-RPT-OVR-END-DATE      PIC X(10).
+001130
+001140 PROCEDURE DIVISION.
+001150 0000-MAINLINE.
+001160     PERFORM 1000-INITIALIZE
+001170         THRU 1000-INITIALIZE-EXIT.
+001180     IF WS-ABEND-NO
+001190         SORT SORT-WORK-FILE
+001200             ON ASCENDING KEY SRT-BANK-NBR SRT-ACCT-NBR
+001210                 SRT-TRAN-CODE SRT-START-DATE
+001220             INPUT PROCEDURE IS 2000-BUILD-SORT-INPUT
+001230                 THRU 2000-BUILD-SORT-INPUT-EXIT
+001240             OUTPUT PROCEDURE IS 3000-FIND-OVERLAPS
+001250                 THRU 3000-FIND-OVERLAPS-EXIT
+001260     END-IF.
+001270     PERFORM 9000-TERMINATE
+001280         THRU 9000-TERMINATE-EXIT.
+001290     GOBACK.
+001300
+001310 1000-INITIALIZE.
+001320     OPEN INPUT SPECSTMT-FILE.
+001330     IF NOT WS-SPECSTMT-OK
+001340         DISPLAY 'SPC040 - SPECSTMT OPEN FAILED, STATUS '
+001350             WS-SPECSTMT-STATUS
+001360         MOVE 'Y' TO WS-ABEND-SW
+001370         GO TO 1000-INITIALIZE-EXIT
+001380     END-IF.
+001390     OPEN OUTPUT SPCEXCP-FILE.
+001400     IF NOT WS-SPCEXCP-OK
+001410         DISPLAY 'SPC040 - SPCEXCP OPEN FAILED, STATUS '
+001420             WS-SPCEXCP-STATUS
+001430         MOVE 'Y' TO WS-ABEND-SW
+001440     END-IF.
+001450 1000-INITIALIZE-EXIT.
+001460     EXIT.
+001470
+001480*****************************************************************
+001490*    INPUT PROCEDURE - ONE SORT-WORK RECORD PER SPECSTMT ROW.    *
+001500*****************************************************************
+001510 2000-BUILD-SORT-INPUT.
+001520     PERFORM 2100-READ-SPECSTMT
+001530         THRU 2100-READ-SPECSTMT-EXIT.
+001540     PERFORM 2200-BUILD-ONE-RECORD
+001550         THRU 2200-BUILD-ONE-RECORD-EXIT
+001560         UNTIL WS-SPECSTMT-EOF-YES.
+001570 2000-BUILD-SORT-INPUT-EXIT.
+001580     EXIT.
+001590
+001600 2100-READ-SPECSTMT.
+001610     READ SPECSTMT-FILE NEXT RECORD
+001620         AT END
+001630             MOVE 'Y' TO WS-SPECSTMT-EOF-SW
+001640             GO TO 2100-READ-SPECSTMT-EXIT
+001650     END-READ.
+001660     ADD 1 TO SPC-RECS-READ.
+001670     MOVE FD-SPECSTMT-DATA TO DSDS-SPECSTMT.
+001680 2100-READ-SPECSTMT-EXIT.
+001690     EXIT.
+001700
+001710 2200-BUILD-ONE-RECORD.
+001720     MOVE STMT-BANK-NBR   TO SRT-BANK-NBR.
+001730     MOVE STMT-ACCT-NBR   TO SRT-ACCT-NBR.
+001740     MOVE STMT-TRAN-CODE  TO SRT-TRAN-CODE.
+001750     MOVE STMT-START-DATE TO SRT-START-DATE.
+001760     MOVE STMT-END-DATE   TO SRT-END-DATE.
+001770     MOVE STMT-SEQ-NBR    TO SRT-SEQ-NBR.
+001780     RELEASE SRT-WORK-REC.
+001790     PERFORM 2100-READ-SPECSTMT
+001800         THRU 2100-READ-SPECSTMT-EXIT.
+001810 2200-BUILD-ONE-RECORD-EXIT.
+001820     EXIT.
+001830
+001840*****************************************************************
+001850*    OUTPUT PROCEDURE - CONTROL-BREAK ON BANK/ACCOUNT/TRAN-CODE  *
+001860*    OVER THE SORTED WORK FILE, CHECKING EACH ROW'S START DATE   *
+001870*    AGAINST THE LATEST END DATE SEEN SO FAR IN ITS GROUP.       *
+001880*****************************************************************
+001890 3000-FIND-OVERLAPS.
+001900     PERFORM 3100-RETURN-SORTED
+001910         THRU 3100-RETURN-SORTED-EXIT.
+001920     PERFORM 3200-PROCESS-ONE-SORTED
+001930         THRU 3200-PROCESS-ONE-SORTED-EXIT
+001940         UNTIL WS-SORT-EOF-YES.
+001950 3000-FIND-OVERLAPS-EXIT.
+001960     EXIT.
+001970
+001980 3100-RETURN-SORTED.
+001990     RETURN SORT-WORK-FILE
+002000         AT END
+002010             MOVE 'Y' TO WS-SORT-EOF-SW
+002020     END-RETURN.
+002030 3100-RETURN-SORTED-EXIT.
+002040     EXIT.
+002050
+002060 3200-PROCESS-ONE-SORTED.
+002070     IF NOT WS-GROUP-STARTED
+002080         PERFORM 3210-START-GROUP
+002090             THRU 3210-START-GROUP-EXIT
+002100     ELSE
+002110         IF SRT-BANK-NBR NOT = WS-GROUP-BANK-NBR
+002120                 OR SRT-ACCT-NBR NOT = WS-GROUP-ACCT-NBR
+002130                 OR SRT-TRAN-CODE NOT = WS-GROUP-TRAN-CODE
+002140             PERFORM 3210-START-GROUP
+002150                 THRU 3210-START-GROUP-EXIT
+002160         ELSE
+002170             PERFORM 3300-CHECK-OVERLAP
+002180                 THRU 3300-CHECK-OVERLAP-EXIT
+002190         END-IF
+002200     END-IF.
+002210     PERFORM 3100-RETURN-SORTED
+002220         THRU 3100-RETURN-SORTED-EXIT.
+002230 3200-PROCESS-ONE-SORTED-EXIT.
+002240     EXIT.
+002250
+002260 3210-START-GROUP.
+002270     MOVE 'Y'             TO WS-GROUP-START-SW.
+002280     MOVE SRT-BANK-NBR     TO WS-GROUP-BANK-NBR.
+002290     MOVE SRT-ACCT-NBR     TO WS-GROUP-ACCT-NBR.
+002300     MOVE SRT-TRAN-CODE    TO WS-GROUP-TRAN-CODE.
+002310     MOVE SRT-END-DATE     TO WS-GROUP-MAX-END.
+002320     MOVE SRT-SEQ-NBR      TO WS-GROUP-MAX-END-SEQ.
+002330 3210-START-GROUP-EXIT.
+002340     EXIT.
+002350
+002360 3300-CHECK-OVERLAP.
+002370     IF SRT-START-DATE NOT > WS-GROUP-MAX-END
+002380         PERFORM 3310-WRITE-EXCEPTION
+002390             THRU 3310-WRITE-EXCEPTION-EXIT
+002400     END-IF.
+002410     IF SRT-END-DATE > WS-GROUP-MAX-END
+002420         MOVE SRT-END-DATE TO WS-GROUP-MAX-END
+002430         MOVE SRT-SEQ-NBR  TO WS-GROUP-MAX-END-SEQ
+002440     END-IF.
+002450 3300-CHECK-OVERLAP-EXIT.
+002460     EXIT.
+002470
+002480 3310-WRITE-EXCEPTION.
+002490     MOVE SRT-BANK-NBR        TO WS-RPT-BANK-NBR.
+002500     MOVE SRT-ACCT-NBR        TO WS-RPT-ACCT-NBR.
+002510     MOVE SRT-TRAN-CODE       TO WS-RPT-TRAN-CODE.
+002520     MOVE SRT-SEQ-NBR         TO WS-RPT-SEQ-NBR.
+002530     MOVE SRT-START-DATE      TO WS-RPT-START-DATE.
+002540     MOVE SRT-END-DATE        TO WS-RPT-END-DATE.
+002550     MOVE WS-GROUP-MAX-END-SEQ TO WS-RPT-OVR-SEQ.
+002560     MOVE WS-GROUP-MAX-END    TO WS-RPT-OVR-END-DATE.
+002570     STRING 'BANK ' WS-RPT-BANK-NBR
+002580             ' ACCT ' WS-RPT-ACCT-NBR
+002590             ' TRAN ' WS-RPT-TRAN-CODE
+002600             ' SEQ ' WS-RPT-SEQ-NBR
+002610             ' (' WS-RPT-START-DATE '-' WS-RPT-END-DATE ')'
+002620             ' OVERLAPS SEQ ' WS-RPT-OVR-SEQ
+002630             ' (THRU ' WS-RPT-OVR-END-DATE ')'
+002640             DELIMITED BY SIZE
+002650             INTO FD-SPCEXCP-REC.
+002660     WRITE FD-SPCEXCP-REC.
+002670     ADD 1 TO SPC-OVERLAPS-FOUND.
+002680 3310-WRITE-EXCEPTION-EXIT.
+002690     EXIT.
+002700
+002710 9000-TERMINATE.
+002720     CLOSE SPECSTMT-FILE.
+002730     CLOSE SPCEXCP-FILE.
+002740     DISPLAY 'SPC040 - SPECSTMT RECORDS READ   ' SPC-RECS-READ.
+002750     DISPLAY 'SPC040 - OVERLAPS FOUND      ' SPC-OVERLAPS-FOUND.
+002760     IF WS-ABEND-YES
+002770         MOVE 16 TO RETURN-CODE
+002780     END-IF.
+002790 9000-TERMINATE-EXIT.
+002800     EXIT.
