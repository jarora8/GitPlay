@@ -0,0 +1,520 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     SPC020.
+000030 AUTHOR.         D. WHITFIELD.
+000040 INSTALLATION.   DEPOSIT SYSTEMS - BATCH.
+000050 DATE-WRITTEN.   08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY                                       *
+000090*    ------------------------------------------------------     *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    08/09/26   DW    ORIGINAL PROGRAM - HOUSEHOLD CONSOLIDATION *
+000120*                      PASS.  MATCHES DSDS.SPECSTMT ROWS TO      *
+000130*                      DSDS.SPCHHLD, GROUPS THEM BY BANK AND     *
+000140*                      HOUSEHOLD, AND PRODUCES ONE COMBINED      *
+000150*                      STATEMENT PER HOUSEHOLD.                  *
+000160*    08/09/26   DW    RESTRICTED THE PASS TO ROWS WHOSE          *
+000170*                      STMT-NEXT-PROCESS MATCHES THE RUN DATE,   *
+000180*                      THE SAME RUN-PARM CONVENTION SPC050 AND   *
+000190*                      SPC070 USE, AND ADVANCE STMT-NEXT-PROCESS *
+000200*                      ON EACH MATCHED ROW THE SAME WAY SPC010   *
+000210*                      DOES, SO A HOUSEHOLD IS CONSOLIDATED      *
+000220*                      EXACTLY ONCE PER DUE CYCLE INSTEAD OF     *
+000230*                      EVERY RUN.                                *
+000240*****************************************************************
+000250*****************************************************************
+000260*    FOR EVERY DSDS.SPECSTMT ROW DUE ON THE RUN DATE (STMT-NEXT- *
+000270*    PROCESS EQUALS THE RUN-PARM DATE) WHOSE ACCOUNT BELONGS TO  *
+000280*    A MAILING HOUSEHOLD (DSDS.SPCHHLD), THIS PROGRAM            *
+000290*    CONSOLIDATES ALL MEMBER ACCOUNTS SHARING THE SAME           *
+000300*    STMT-BANK-NBR AND HOUSEHOLD INTO ONE COMBINED STATEMENT,    *
+000310*    USING THE EARLIEST STMT-START-DATE AND LATEST STMT-END-     *
+000320*    DATE IN THE GROUP.  ACCOUNTS WITH NO HOUSEHOLD ENTRY ARE    *
+000330*    LEFT FOR THE NORMAL SINGLE-ACCOUNT STATEMENT CYCLE AND ARE  *
+000340*    NOT WRITTEN HERE.  EACH MATCHED ROW HAS ITS STMT-NEXT-      *
+000350*    PROCESS ADVANCED TO ITS NEXT OCCURRENCE, THE SAME WAY       *
+000360*    SPC010 ADVANCES A FIRED SINGLE-ACCOUNT CYCLE.               *
+000370*****************************************************************
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER.   IBM-370.
+000410 OBJECT-COMPUTER.   IBM-370.
+000420 SPECIAL-NAMES.
+000430     DECIMAL-POINT IS COMMA.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT SPECSTMT-FILE
+000470         ASSIGN TO SPECSTM
+000480         ORGANIZATION IS INDEXED
+000490         ACCESS MODE IS SEQUENTIAL
+000500         RECORD KEY IS FK-SPECSTMT-KEY
+000510         FILE STATUS IS WS-SPECSTMT-STATUS.
+000520
+000530     SELECT SPCHHLD-FILE
+000540         ASSIGN TO SPCHHLD
+000550         ORGANIZATION IS INDEXED
+000560         ACCESS MODE IS RANDOM
+000570         RECORD KEY IS FK-SPCHHLD-KEY
+000580         FILE STATUS IS WS-SPCHHLD-STATUS.
+000590
+000600     SELECT SPCCOMB-FILE
+000610         ASSIGN TO SPCCOMB
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-SPCCOMB-STATUS.
+000640
+000650     SELECT SORT-WORK-FILE
+000660         ASSIGN TO SORTWK01.
+000670
+000680     SELECT RUN-PARM-FILE
+000690         ASSIGN TO RUNPARM
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-RUNPARM-STATUS.
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740 FD  SPECSTMT-FILE.
+000750 01  FD-SPECSTMT-REC.
+000760     05 FK-SPECSTMT-KEY.
+000770         10 FK-SPC-BANK-NBR      PIC S9(3) USAGE COMP-3.
+000780         10 FK-SPC-ACCT-NBR      PIC S9(9) USAGE COMP-3.
+000790         10 FK-SPC-SEQ-NBR       PIC S9(4) USAGE COMP-3.
+000800     05 FD-SPECSTMT-DATA         PIC X(49).
+000810
+000820 FD  SPCHHLD-FILE.
+000830 01  FD-SPCHHLD-REC.
+000840     05 FK-SPCHHLD-KEY.
+000850         10 FK-HHL-BANK-NBR      PIC S9(3) USAGE COMP-3.
+000860         10 FK-HHL-ACCT-NBR      PIC S9(9) USAGE COMP-3.
+000870     05 FD-SPCHHLD-DATA          PIC X(13).
+000880
+000890 FD  SPCCOMB-FILE.
+000900 01  FD-SPCCOMB-REC              PIC X(35).
+000910
+000920 FD  RUN-PARM-FILE
+000930     RECORDING MODE IS F.
+000940 01  RUN-PARM-REC.
+000950     05 PARM-RUN-DATE            PIC X(10).
+000960
+000970 SD  SORT-WORK-FILE.
+000980 01  SRT-WORK-REC.
+000990     05 SRT-BANK-NBR             PIC S9(3) USAGE COMP-3.
+001000     05 SRT-HOUSEHOLD-ID         PIC S9(9) USAGE COMP-3.
+001010     05 SRT-ACCT-NBR             PIC S9(9) USAGE COMP-3.
+001020     05 SRT-PRIMARY-SW           PIC X(1).
+001030     05 SRT-START-DATE           PIC X(10).
+001040     05 SRT-END-DATE             PIC X(10).
+001050     05 SRT-TRAN-CODE            PIC S9(3) USAGE COMP-3.
+001060     05 SRT-CHARGE-SW            PIC X(2).
+001070
+001080 WORKING-STORAGE SECTION.
+001090 COPY SPECSTMT.
+001100 COPY SPCHHLD.
+001110 COPY SPCCOMB.
+001120
+001130 01  WS-FILE-STATUSES.
+001140     05 WS-SPECSTMT-STATUS       PIC X(2).
+001150         88 WS-SPECSTMT-OK              VALUE '00'.
+001160         88 WS-SPECSTMT-EOF             VALUE '10'.
+001170     05 WS-SPCHHLD-STATUS        PIC X(2).
+001180         88 WS-SPCHHLD-OK               VALUE '00'.
+001190         88 WS-SPCHHLD-NOTFOUND         VALUE '23'.
+001200     05 WS-SPCCOMB-STATUS        PIC X(2).
+001210         88 WS-SPCCOMB-OK               VALUE '00'.
+001220     05 WS-RUNPARM-STATUS        PIC X(2).
+001230         88 WS-RUNPARM-OK               VALUE '00'.
+001240
+001250 01  WS-SWITCHES.
+001260     05 WS-SPECSTMT-EOF-SW       PIC X(1)     VALUE 'N'.
+001270         88 WS-SPECSTMT-EOF-YES         VALUE 'Y'.
+001280     05 WS-SORT-EOF-SW           PIC X(1)     VALUE 'N'.
+001290         88 WS-SORT-EOF-YES             VALUE 'Y'.
+001300     05 WS-ABEND-SW              PIC X(1)     VALUE 'N'.
+001310         88 WS-ABEND-YES                VALUE 'Y'.
+001320         88 WS-ABEND-NO                 VALUE 'N'.
+001330
+001340 01  WS-COUNTERS.
+001350     05 SPC-RECS-READ            PIC S9(7) COMP-3 VALUE ZERO.
+001360     05 SPC-RECS-MATCHED         PIC S9(7) COMP-3 VALUE ZERO.
+001370     05 SPC-HOUSEHOLDS-WRITTEN   PIC S9(7) COMP-3 VALUE ZERO.
+001380
+001390 01  SPC-RUN-DATE                PIC X(10).
+001400
+001410*****************************************************************
+001420*    WORKING STORAGE FOR ADVANCING STMT-NEXT-PROCESS AFTER A     *
+001430*    ROW IS CONSOLIDATED.  SAME INTEGER-DATE TECHNIQUE AND       *
+001440*    STMT-PROCESS-DAY TARGETING SPC010 USES FOR ITS OWN FIRED    *
+001450*    CYCLES.                                                     *
+001460*****************************************************************
+001470 01  WS-ADV-DATE.
+001480     05 WS-ADV-YYYY              PIC 9(4).
+001490     05 FILLER                   PIC X        VALUE '-'.
+001500     05 WS-ADV-MM                PIC 9(2).
+001510     05 FILLER                   PIC X        VALUE '-'.
+001520     05 WS-ADV-DD                PIC 9(2).
+001530
+001540 01  WS-YYYYMMDD                 PIC 9(8).
+001550 01  WS-YYYYMMDD-X REDEFINES WS-YYYYMMDD.
+001560     05 WS-YMD-YYYY               PIC 9(4).
+001570     05 WS-YMD-MM                 PIC 9(2).
+001580     05 WS-YMD-DD                 PIC 9(2).
+001590
+001600 01  WS-DATE-INTEGER               PIC S9(9) COMP-3.
+001610
+001620 01  WS-TOTAL-MONTHS               PIC S9(5) COMP-3.
+001630 01  WS-MONTHS-TO-ADD              PIC S9(3) COMP-3.
+001640 01  WS-NEW-YYYYMMDD                PIC 9(8).
+001650 01  WS-NEW-YYYYMMDD-X REDEFINES WS-NEW-YYYYMMDD.
+001660     05 WS-NEW-YYYY                PIC 9(4).
+001670     05 WS-NEW-MM                  PIC 9(2).
+001680     05 WS-NEW-DD                  PIC 9(2).
+001690
+001700 01  WS-TARGET-DAY                 PIC 9(2).
+001710 01  WS-LAST-DAY-OF-MONTH          PIC 9(2).
+001720 01  WS-TEMP-YYYYMMDD              PIC 9(8).
+001730 01  WS-TEMP-YYYYMMDD-X REDEFINES WS-TEMP-YYYYMMDD.
+001740     05 WS-TEMP-YYYY               PIC 9(4).
+001750     05 WS-TEMP-MM                 PIC 9(2).
+001760     05 WS-TEMP-DD                 PIC 9(2).
+001770 01  WS-TEMP-INTEGER                PIC S9(9) COMP-3.
+001780
+001790 01  WS-GROUP-AREA.
+001800     05 WS-GROUP-COUNT           PIC S9(3) COMP-3 VALUE ZERO.
+001810     05 WS-GROUP-BANK-NBR        PIC S9(3) COMP-3.
+001820     05 WS-GROUP-HOUSEHOLD-ID    PIC S9(9) COMP-3.
+001830     05 WS-GROUP-PRIMARY-ACCT    PIC S9(9) COMP-3.
+001840     05 WS-GROUP-MIN-START       PIC X(10).
+001850     05 WS-GROUP-MAX-END         PIC X(10).
+001860     05 WS-GROUP-MEMBERS OCCURS 50 TIMES
+001870                          INDEXED BY WS-MBR-IDX.
+001880         10 GRP-MBR-ACCT-NBR     PIC S9(9) COMP-3.
+001890         10 GRP-MBR-TRAN-CODE    PIC S9(3) COMP-3.
+001900         10 GRP-MBR-CHARGE-SW    PIC X(2).
+001910
+001920 PROCEDURE DIVISION.
+001930 0000-MAINLINE.
+001940     PERFORM 1000-INITIALIZE
+001950         THRU 1000-INITIALIZE-EXIT.
+001960     IF WS-ABEND-NO
+001970         SORT SORT-WORK-FILE
+001980             ON ASCENDING KEY SRT-BANK-NBR SRT-HOUSEHOLD-ID
+001990             INPUT PROCEDURE IS 2000-BUILD-SORT-INPUT
+002000                 THRU 2000-BUILD-SORT-INPUT-EXIT
+002010             OUTPUT PROCEDURE IS 3000-CONSOLIDATE
+002020                 THRU 3000-CONSOLIDATE-EXIT
+002030     END-IF.
+002040     PERFORM 9000-TERMINATE
+002050         THRU 9000-TERMINATE-EXIT.
+002060     GOBACK.
+002070
+002080 1000-INITIALIZE.
+002090     OPEN INPUT RUN-PARM-FILE.
+002100     IF NOT WS-RUNPARM-OK
+002110         DISPLAY 'SPC020 - RUN PARM FILE OPEN FAILED, STATUS '
+002120             WS-RUNPARM-STATUS
+002130         MOVE 'Y' TO WS-ABEND-SW
+002140         GO TO 1000-INITIALIZE-EXIT
+002150     END-IF.
+002160     READ RUN-PARM-FILE.
+002170     CLOSE RUN-PARM-FILE.
+002180     MOVE PARM-RUN-DATE TO SPC-RUN-DATE.
+002190     OPEN I-O SPECSTMT-FILE.
+002200     IF NOT WS-SPECSTMT-OK
+002210         DISPLAY 'SPC020 - SPECSTMT OPEN FAILED, STATUS '
+002220             WS-SPECSTMT-STATUS
+002230         MOVE 'Y' TO WS-ABEND-SW
+002240         GO TO 1000-INITIALIZE-EXIT
+002250     END-IF.
+002260     OPEN INPUT SPCHHLD-FILE.
+002270     IF NOT WS-SPCHHLD-OK
+002280         DISPLAY 'SPC020 - SPCHHLD OPEN FAILED, STATUS '
+002290             WS-SPCHHLD-STATUS
+002300         MOVE 'Y' TO WS-ABEND-SW
+002310         GO TO 1000-INITIALIZE-EXIT
+002320     END-IF.
+002330     OPEN OUTPUT SPCCOMB-FILE.
+002340     IF NOT WS-SPCCOMB-OK
+002350         DISPLAY 'SPC020 - SPCCOMB OPEN FAILED, STATUS '
+002360             WS-SPCCOMB-STATUS
+002370         MOVE 'Y' TO WS-ABEND-SW
+002380     END-IF.
+002390 1000-INITIALIZE-EXIT.
+002400     EXIT.
+002410
+002420*****************************************************************
+002430*    INPUT PROCEDURE - ONE SORT-WORK RECORD PER SPECSTMT ROW     *
+002440*    WHOSE ACCOUNT IS FOUND ON DSDS.SPCHHLD.                     *
+002450*****************************************************************
+002460 2000-BUILD-SORT-INPUT.
+002470     PERFORM 2100-READ-SPECSTMT
+002480         THRU 2100-READ-SPECSTMT-EXIT.
+002490     PERFORM 2200-BUILD-ONE-RECORD
+002500         THRU 2200-BUILD-ONE-RECORD-EXIT
+002510         UNTIL WS-SPECSTMT-EOF-YES.
+002520 2000-BUILD-SORT-INPUT-EXIT.
+002530     EXIT.
+002540
+002550 2100-READ-SPECSTMT.
+002560     READ SPECSTMT-FILE NEXT RECORD
+002570         AT END
+002580             MOVE 'Y' TO WS-SPECSTMT-EOF-SW
+002590             GO TO 2100-READ-SPECSTMT-EXIT
+002600     END-READ.
+002610     ADD 1 TO SPC-RECS-READ.
+002620     MOVE FD-SPECSTMT-DATA TO DSDS-SPECSTMT.
+002630 2100-READ-SPECSTMT-EXIT.
+002640     EXIT.
+002650
+002660 2200-BUILD-ONE-RECORD.
+002670     IF STMT-NEXT-PROCESS EQUAL SPC-RUN-DATE
+002680         MOVE STMT-BANK-NBR TO FK-HHL-BANK-NBR
+002690         MOVE STMT-ACCT-NBR TO FK-HHL-ACCT-NBR
+002700         READ SPCHHLD-FILE
+002710         IF WS-SPCHHLD-OK
+002720             MOVE FD-SPCHHLD-DATA TO DSDS-SPCHHLD
+002730             MOVE STMT-BANK-NBR   TO SRT-BANK-NBR
+002740             MOVE HHLD-HOUSEHOLD-ID TO SRT-HOUSEHOLD-ID
+002750             MOVE STMT-ACCT-NBR   TO SRT-ACCT-NBR
+002760             MOVE HHLD-PRIMARY-SW TO SRT-PRIMARY-SW
+002770             MOVE STMT-START-DATE TO SRT-START-DATE
+002780             MOVE STMT-END-DATE   TO SRT-END-DATE
+002790             MOVE STMT-TRAN-CODE  TO SRT-TRAN-CODE
+002800             MOVE STMT-CHARGE-SW  TO SRT-CHARGE-SW
+002810             RELEASE SRT-WORK-REC
+002820             ADD 1 TO SPC-RECS-MATCHED
+002830             PERFORM 2500-ADVANCE-NEXT-PROCESS
+002840                 THRU 2500-ADVANCE-NEXT-PROCESS-EXIT
+002850         END-IF
+002860     END-IF.
+002870     PERFORM 2100-READ-SPECSTMT
+002880         THRU 2100-READ-SPECSTMT-EXIT.
+002890 2200-BUILD-ONE-RECORD-EXIT.
+002900     EXIT.
+002910
+002920*****************************************************************
+002930*    ADVANCE STMT-NEXT-PROCESS TO THIS ROW'S NEXT OCCURRENCE     *
+002940*    AND REWRITE IT, SO A CONSOLIDATED HOUSEHOLD ROW DOES NOT    *
+002950*    GET PULLED INTO EVERY FUTURE RUN.  SAME FREQUENCY/PROCESS-  *
+002960*    DAY ADVANCE SPC010 USES FOR ITS OWN FIRED CYCLES.           *
+002970*****************************************************************
+002980 2500-ADVANCE-NEXT-PROCESS.
+002990     MOVE SPC-RUN-DATE TO WS-ADV-DATE.
+003000     EVALUATE STMT-FREQUENCY
+003010         WHEN 'W'
+003020             PERFORM 2510-ADVANCE-WEEKLY
+003030                 THRU 2510-ADVANCE-WEEKLY-EXIT
+003040         WHEN 'M'
+003050             MOVE 1 TO WS-MONTHS-TO-ADD
+003060             PERFORM 2520-ADVANCE-MONTHS
+003070                 THRU 2520-ADVANCE-MONTHS-EXIT
+003080         WHEN 'Q'
+003090             MOVE 3 TO WS-MONTHS-TO-ADD
+003100             PERFORM 2520-ADVANCE-MONTHS
+003110                 THRU 2520-ADVANCE-MONTHS-EXIT
+003120         WHEN 'A'
+003130             MOVE 12 TO WS-MONTHS-TO-ADD
+003140             PERFORM 2520-ADVANCE-MONTHS
+003150                 THRU 2520-ADVANCE-MONTHS-EXIT
+003160         WHEN OTHER
+003170             DISPLAY 'SPC020 - UNRECOGNIZED FREQUENCY FOR BANK '
+003180                 STMT-BANK-NBR ' ACCT ' STMT-ACCT-NBR
+003190                 ' - NEXT-PROCESS NOT ADVANCED'
+003200             GO TO 2500-ADVANCE-NEXT-PROCESS-EXIT
+003210     END-EVALUATE.
+003220     MOVE WS-ADV-DATE TO STMT-NEXT-PROCESS.
+003230     MOVE STMT-BANK-NBR TO FK-SPC-BANK-NBR.
+003240     MOVE STMT-ACCT-NBR TO FK-SPC-ACCT-NBR.
+003250     MOVE STMT-SEQ-NBR  TO FK-SPC-SEQ-NBR.
+003260     MOVE DSDS-SPECSTMT TO FD-SPECSTMT-DATA.
+003270     REWRITE FD-SPECSTMT-REC.
+003280     IF NOT WS-SPECSTMT-OK
+003290         DISPLAY 'SPC020 - SPECSTMT REWRITE FAILED FOR BANK '
+003300             STMT-BANK-NBR ' ACCT ' STMT-ACCT-NBR
+003310             ' STATUS ' WS-SPECSTMT-STATUS
+003320     END-IF.
+003330 2500-ADVANCE-NEXT-PROCESS-EXIT.
+003340     EXIT.
+003350
+003360 2510-ADVANCE-WEEKLY.
+003370     MOVE WS-ADV-YYYY TO WS-YMD-YYYY.
+003380     MOVE WS-ADV-MM   TO WS-YMD-MM.
+003390     MOVE WS-ADV-DD   TO WS-YMD-DD.
+003400     COMPUTE WS-DATE-INTEGER =
+003410         FUNCTION INTEGER-OF-DATE(WS-YYYYMMDD) + 7.
+003420     MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+003430         TO WS-NEW-YYYYMMDD.
+003440     MOVE WS-NEW-YYYY TO WS-ADV-YYYY.
+003450     MOVE WS-NEW-MM   TO WS-ADV-MM.
+003460     MOVE WS-NEW-DD   TO WS-ADV-DD.
+003470 2510-ADVANCE-WEEKLY-EXIT.
+003480     EXIT.
+003490
+003500 2520-ADVANCE-MONTHS.
+003510     COMPUTE WS-TOTAL-MONTHS =
+003520         (WS-ADV-YYYY * 12) + WS-ADV-MM - 1 + WS-MONTHS-TO-ADD.
+003530     COMPUTE WS-NEW-YYYY = WS-TOTAL-MONTHS / 12.
+003540     COMPUTE WS-NEW-MM = WS-TOTAL-MONTHS
+003550         - (WS-NEW-YYYY * 12) + 1.
+003560     PERFORM 2900-LAST-DAY-OF-MONTH
+003570         THRU 2900-LAST-DAY-OF-MONTH-EXIT.
+003580     MOVE STMT-PROCESS-DAY TO WS-TARGET-DAY.
+003590     IF WS-TARGET-DAY > WS-LAST-DAY-OF-MONTH
+003600         MOVE WS-LAST-DAY-OF-MONTH TO WS-NEW-DD
+003610         DISPLAY 'SPC020 - PROCESS DAY ROLLED TO LAST DAY OF '
+003620             'MONTH FOR BANK ' STMT-BANK-NBR
+003630             ' ACCT ' STMT-ACCT-NBR
+003640     ELSE
+003650         MOVE WS-TARGET-DAY TO WS-NEW-DD
+003660     END-IF.
+003670     MOVE WS-NEW-YYYY TO WS-ADV-YYYY.
+003680     MOVE WS-NEW-MM   TO WS-ADV-MM.
+003690     MOVE WS-NEW-DD   TO WS-ADV-DD.
+003700 2520-ADVANCE-MONTHS-EXIT.
+003710     EXIT.
+003720
+003730*****************************************************************
+003740*    RETURNS THE LAST VALID DAY OF WS-NEW-YYYY/WS-NEW-MM BY      *
+003750*    BUILDING THE FIRST OF THE FOLLOWING MONTH AND BACKING UP    *
+003760*    ONE DAY VIA THE INTEGER DATE FUNCTIONS - THIS NATURALLY     *
+003770*    HANDLES LEAP FEBRUARY WITHOUT A SEPARATE LEAP-YEAR TEST.    *
+003780*****************************************************************
+003790 2900-LAST-DAY-OF-MONTH.
+003800     IF WS-NEW-MM = 12
+003810         COMPUTE WS-TEMP-YYYY = WS-NEW-YYYY + 1
+003820         MOVE 1 TO WS-TEMP-MM
+003830     ELSE
+003840         MOVE WS-NEW-YYYY TO WS-TEMP-YYYY
+003850         COMPUTE WS-TEMP-MM = WS-NEW-MM + 1
+003860     END-IF.
+003870     MOVE 1 TO WS-TEMP-DD.
+003880     COMPUTE WS-TEMP-INTEGER =
+003890         FUNCTION INTEGER-OF-DATE(WS-TEMP-YYYYMMDD) - 1.
+003900     MOVE FUNCTION DATE-OF-INTEGER(WS-TEMP-INTEGER)
+003910         TO WS-TEMP-YYYYMMDD.
+003920     MOVE WS-TEMP-DD TO WS-LAST-DAY-OF-MONTH.
+003930 2900-LAST-DAY-OF-MONTH-EXIT.
+003940     EXIT.
+003950
+003960*****************************************************************
+003970*    OUTPUT PROCEDURE - CONTROL-BREAK ON BANK/HOUSEHOLD OVER     *
+003980*    THE SORTED WORK FILE, ACCUMULATING THE EARLIEST START AND   *
+003990*    LATEST END DATE FOR EACH GROUP BEFORE IT IS WRITTEN.        *
+004000*****************************************************************
+004010 3000-CONSOLIDATE.
+004020     PERFORM 3100-RETURN-SORTED
+004030         THRU 3100-RETURN-SORTED-EXIT.
+004040     PERFORM 3200-PROCESS-ONE-SORTED
+004050         THRU 3200-PROCESS-ONE-SORTED-EXIT
+004060         UNTIL WS-SORT-EOF-YES.
+004070     IF WS-GROUP-COUNT > 0
+004080         PERFORM 3400-WRITE-GROUP
+004090             THRU 3400-WRITE-GROUP-EXIT
+004100     END-IF.
+004110 3000-CONSOLIDATE-EXIT.
+004120     EXIT.
+004130
+004140 3100-RETURN-SORTED.
+004150     RETURN SORT-WORK-FILE
+004160         AT END
+004170             MOVE 'Y' TO WS-SORT-EOF-SW
+004180     END-RETURN.
+004190 3100-RETURN-SORTED-EXIT.
+004200     EXIT.
+004210
+004220 3200-PROCESS-ONE-SORTED.
+004230     IF WS-GROUP-COUNT = 0
+004240         PERFORM 3210-START-GROUP
+004250             THRU 3210-START-GROUP-EXIT
+004260     ELSE
+004270         IF SRT-BANK-NBR NOT = WS-GROUP-BANK-NBR
+004280                 OR SRT-HOUSEHOLD-ID NOT = WS-GROUP-HOUSEHOLD-ID
+004290             PERFORM 3400-WRITE-GROUP
+004300                 THRU 3400-WRITE-GROUP-EXIT
+004310             PERFORM 3210-START-GROUP
+004320                 THRU 3210-START-GROUP-EXIT
+004330         ELSE
+004340             PERFORM 3300-ACCUM-GROUP
+004350                 THRU 3300-ACCUM-GROUP-EXIT
+004360         END-IF
+004370     END-IF.
+004380     PERFORM 3100-RETURN-SORTED
+004390         THRU 3100-RETURN-SORTED-EXIT.
+004400 3200-PROCESS-ONE-SORTED-EXIT.
+004410     EXIT.
+004420
+004430 3210-START-GROUP.
+004440     MOVE ZERO TO WS-GROUP-COUNT.
+004450     MOVE SRT-BANK-NBR     TO WS-GROUP-BANK-NBR.
+004460     MOVE SRT-HOUSEHOLD-ID TO WS-GROUP-HOUSEHOLD-ID.
+004470     MOVE SRT-START-DATE   TO WS-GROUP-MIN-START.
+004480     MOVE SRT-END-DATE     TO WS-GROUP-MAX-END.
+004490     MOVE SRT-ACCT-NBR     TO WS-GROUP-PRIMARY-ACCT.
+004500     PERFORM 3300-ACCUM-GROUP
+004510         THRU 3300-ACCUM-GROUP-EXIT.
+004520 3210-START-GROUP-EXIT.
+004530     EXIT.
+004540
+004550 3300-ACCUM-GROUP.
+004560     IF SRT-START-DATE < WS-GROUP-MIN-START
+004570         MOVE SRT-START-DATE TO WS-GROUP-MIN-START
+004580     END-IF.
+004590     IF SRT-END-DATE > WS-GROUP-MAX-END
+004600         MOVE SRT-END-DATE TO WS-GROUP-MAX-END
+004610     END-IF.
+004620     IF SRT-PRIMARY-SW = 'Y'
+004630         MOVE SRT-ACCT-NBR TO WS-GROUP-PRIMARY-ACCT
+004640     END-IF.
+004650     IF WS-GROUP-COUNT < 50
+004660         ADD 1 TO WS-GROUP-COUNT
+004670         SET WS-MBR-IDX TO WS-GROUP-COUNT
+004680         MOVE SRT-ACCT-NBR  TO GRP-MBR-ACCT-NBR (WS-MBR-IDX)
+004690         MOVE SRT-TRAN-CODE TO GRP-MBR-TRAN-CODE (WS-MBR-IDX)
+004700         MOVE SRT-CHARGE-SW TO GRP-MBR-CHARGE-SW (WS-MBR-IDX)
+004710     ELSE
+004720         DISPLAY 'SPC020 - HOUSEHOLD ' SRT-HOUSEHOLD-ID
+004730             ' EXCEEDS 50 MEMBER ACCOUNTS, EXTRA MEMBERS SKIPPED'
+004740     END-IF.
+004750 3300-ACCUM-GROUP-EXIT.
+004760     EXIT.
+004770
+004780 3400-WRITE-GROUP.
+004790     MOVE 'H'                    TO COMB-REC-TYPE.
+004800     MOVE WS-GROUP-BANK-NBR       TO COMB-BANK-NBR.
+004810     MOVE WS-GROUP-HOUSEHOLD-ID   TO COMB-HOUSEHOLD-ID.
+004820     MOVE WS-GROUP-PRIMARY-ACCT   TO COMB-PRIMARY-ACCT-NBR.
+004830     MOVE WS-GROUP-MIN-START      TO COMB-START-DATE.
+004840     MOVE WS-GROUP-MAX-END        TO COMB-END-DATE.
+004850     MOVE WS-GROUP-COUNT          TO COMB-MEMBER-COUNT.
+004860     WRITE FD-SPCCOMB-REC FROM DSDS-SPCCOMB.
+004870     ADD 1 TO SPC-HOUSEHOLDS-WRITTEN.
+004880     PERFORM 3410-WRITE-DETAILS
+004890         THRU 3410-WRITE-DETAILS-EXIT
+004900         VARYING WS-MBR-IDX FROM 1 BY 1
+004910         UNTIL WS-MBR-IDX > WS-GROUP-COUNT.
+004920 3400-WRITE-GROUP-EXIT.
+004930     EXIT.
+004940
+004950 3410-WRITE-DETAILS.
+004960     MOVE 'D'                            TO COMB-REC-TYPE.
+004970     MOVE WS-GROUP-BANK-NBR               TO COMB-BANK-NBR.
+004980     MOVE WS-GROUP-HOUSEHOLD-ID           TO COMB-HOUSEHOLD-ID.
+004990     MOVE GRP-MBR-ACCT-NBR (WS-MBR-IDX)   TO COMB-MEMBER-ACCT-NBR.
+005000     MOVE GRP-MBR-TRAN-CODE (WS-MBR-IDX)
+005010         TO COMB-MEMBER-TRAN-CODE.
+005020     MOVE GRP-MBR-CHARGE-SW (WS-MBR-IDX)
+005030         TO COMB-MEMBER-CHARGE-SW.
+005040     WRITE FD-SPCCOMB-REC FROM DSDS-SPCCOMB.
+005050 3410-WRITE-DETAILS-EXIT.
+005060     EXIT.
+005070
+005080 9000-TERMINATE.
+005090     CLOSE SPECSTMT-FILE.
+005100     CLOSE SPCHHLD-FILE.
+005110     CLOSE SPCCOMB-FILE.
+005120     DISPLAY 'SPC020 - SPECSTMT RECORDS READ   ' SPC-RECS-READ.
+005130     DISPLAY 'SPC020 - RECORDS MATCHED TO HHLD ' SPC-RECS-MATCHED.
+005140     DISPLAY 'SPC020 - HOUSEHOLDS CONSOLIDATED '
+005150         SPC-HOUSEHOLDS-WRITTEN.
+005160     IF WS-ABEND-YES
+005170         MOVE 16 TO RETURN-CODE
+005180     END-IF.
+005190 9000-TERMINATE-EXIT.
+005200     EXIT.
