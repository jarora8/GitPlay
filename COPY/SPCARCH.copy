@@ -0,0 +1,47 @@
+      ******************************************************************
+      * DCLGEN TABLE(DSDS.SPCARCH)                                     *
+      *        LIBRARY(LMFPROG.APPLDCL.U099632(SPCARCH))               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE DSDS.SPCARCH TABLE
+           ( ARCH_BANK_NBR                  DECIMAL(3, 0) NOT NULL,
+             ARCH_ACCT_NBR                  DECIMAL(9, 0) NOT NULL,
+             ARCH_START_DATE                DATE NOT NULL,
+             ARCH_END_DATE                  DATE NOT NULL,
+             ARCH_TRAN_CODE                 DECIMAL(3, 0) NOT NULL,
+             ARCH_ACCT_ID                   DECIMAL(3, 0) NOT NULL,
+             ARCH_FREQUENCY                 CHAR(1) NOT NULL,
+             ARCH_NEXT_PROCESS              DATE NOT NULL,
+             ARCH_SEQ_NBR                   DECIMAL(4, 0) NOT NULL,
+             ARCH_PROCESS_DAY               DECIMAL(3, 0) NOT NULL,
+             ARCH_CHARGE_SW                 CHAR(2) NOT NULL,
+             ARCH_PURGE_DATE                DATE NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DSDS.SPCARCH                       *
+      *                                                                *
+      * HISTORY TABLE FOR EXPIRED DSDS.SPECSTMT ROWS (STMT-END-DATE    *
+      * OLDER THAN THE RETENTION CUTOFF).  CARRIES ALL ELEVEN          *
+      * ORIGINAL DSDS.SPECSTMT COLUMNS UNCHANGED UNDER THE ARCH-       *
+      * PREFIX PLUS ARCH-PURGE-DATE RECORDING WHEN SPC060 MOVED THE    *
+      * ROW OUT OF THE ACTIVE TABLE.                                   *
+      ******************************************************************
+       01  DSDS-SPCARCH.
+           10 ARCH-BANK-NBR        PIC S9(3)V USAGE COMP-3.
+           10 ARCH-ACCT-NBR        PIC S9(9)V USAGE COMP-3.
+           10 ARCH-START-DATE      PIC X(10).
+           10 ARCH-END-DATE        PIC X(10).
+           10 ARCH-TRAN-CODE       PIC S9(3)V USAGE COMP-3.
+           10 ARCH-ACCT-ID         PIC S9(3)V USAGE COMP-3.
+           10 ARCH-FREQUENCY       PIC X(1).
+           10 ARCH-NEXT-PROCESS    PIC X(10).
+           10 ARCH-SEQ-NBR         PIC S9(4)V USAGE COMP-3.
+           10 ARCH-PROCESS-DAY     PIC S9(3)V USAGE COMP-3.
+           10 ARCH-CHARGE-SW       PIC X(2).
+           10 ARCH-PURGE-DATE      PIC X(10).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 12      *
+      ******************************************************************
