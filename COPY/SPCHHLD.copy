@@ -0,0 +1,33 @@
+      ******************************************************************
+      * DCLGEN TABLE(DSDS.SPCHHLD)                                     *
+      *        LIBRARY(LMFPROG.APPLDCL.U099632(SPCHHLD))               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE DSDS.SPCHHLD TABLE
+           ( HHLD_BANK_NBR                  DECIMAL(3, 0) NOT NULL,
+             HHLD_ACCT_NBR                  DECIMAL(9, 0) NOT NULL,
+             HHLD_HOUSEHOLD_ID              DECIMAL(9, 0) NOT NULL,
+             HHLD_PRIMARY_SW                CHAR(1) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DSDS.SPCHHLD                       *
+      *                                                                *
+      * SPCHHLD TIES MULTIPLE STMT-ACCT-NBR ROWS ON DSDS.SPECSTMT      *
+      * TOGETHER UNDER ONE MAILING HOUSEHOLD SO THEIR SPECIAL          *
+      * STATEMENTS CAN BE CONSOLIDATED INTO A SINGLE COMBINED          *
+      * STATEMENT BY SPC020.  HHLD-PRIMARY-SW MARKS THE ONE ACCOUNT    *
+      * IN THE HOUSEHOLD THE COMBINED STATEMENT IS MAILED UNDER.       *
+      ******************************************************************
+       01  DSDS-SPCHHLD.
+           10 HHLD-BANK-NBR        PIC S9(3)V USAGE COMP-3.
+           10 HHLD-ACCT-NBR        PIC S9(9)V USAGE COMP-3.
+           10 HHLD-HOUSEHOLD-ID    PIC S9(9)V USAGE COMP-3.
+           10 HHLD-PRIMARY-SW      PIC X(1).
+               88 HHLD-IS-PRIMARY         VALUE 'Y'.
+               88 HHLD-NOT-PRIMARY        VALUE 'N'.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4       *
+      ******************************************************************
