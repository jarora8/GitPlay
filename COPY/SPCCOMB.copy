@@ -0,0 +1,25 @@
+      ******************************************************************
+      * COPY SPCCOMB                                                   *
+      *                                                                *
+      * RECORD LAYOUT FOR THE CONSOLIDATED (HOUSEHOLD) SPECIAL         *
+      * STATEMENT PRINT/EXTRACT FILE PRODUCED BY SPC020.  COMB-REC-    *
+      * TYPE DISTINGUISHES THE ONE HEADER RECORD PER HOUSEHOLD GROUP   *
+      * FROM THE DETAIL RECORDS (ONE PER MEMBER ACCOUNT) THAT FOLLOW   *
+      * IT, THE WAY A PRINT-LINE HEADER/DETAIL FILE IS LAID OUT.       *
+      ******************************************************************
+       01  DSDS-SPCCOMB.
+           10 COMB-REC-TYPE            PIC X(1).
+               88 COMB-IS-HEADER              VALUE 'H'.
+               88 COMB-IS-DETAIL              VALUE 'D'.
+           10 COMB-BANK-NBR            PIC S9(3)V USAGE COMP-3.
+           10 COMB-HOUSEHOLD-ID        PIC S9(9)V USAGE COMP-3.
+           10 COMB-HEADER-AREA.
+               15 COMB-PRIMARY-ACCT-NBR    PIC S9(9)V USAGE COMP-3.
+               15 COMB-START-DATE          PIC X(10).
+               15 COMB-END-DATE            PIC X(10).
+               15 COMB-MEMBER-COUNT        PIC S9(3)V USAGE COMP-3.
+           10 COMB-DETAIL-AREA REDEFINES COMB-HEADER-AREA.
+               15 COMB-MEMBER-ACCT-NBR     PIC S9(9)V USAGE COMP-3.
+               15 COMB-MEMBER-TRAN-CODE    PIC S9(3)V USAGE COMP-3.
+               15 COMB-MEMBER-CHARGE-SW    PIC X(2).
+               15 FILLER                   PIC X(9).
