@@ -0,0 +1,90 @@
+***************************************************************
+*                                                               *
+*   MAPSET:  SPC030M                                           *
+*   MAP:     SPC030M                                           *
+*   PURPOSE: ONLINE MAINTENANCE SCREEN FOR DSDS.SPECSTMT.       *
+*            KEYS ON BANK/ACCT/ACCT-ID, BROWSES THE STMT-SEQ-   *
+*            NBR ROWS FOUND FOR THE ACCOUNT ONE AT A TIME, AND  *
+*            LETS OPERATIONS ADD OR CHANGE A ROW WITH EDITS ON  *
+*            FREQUENCY, PROCESS DAY, AND CHARGE SWITCH BEFORE   *
+*            THE REWRITE IS ALLOWED.                            *
+*                                                               *
+*   AUTHOR:     D. WHITFIELD                                   *
+*   WRITTEN:    08/09/2026                                      *
+*                                                               *
+*   MODIFICATION HISTORY                                       *
+*   ------------------------------------------------------     *
+*   DATE       INIT  DESCRIPTION                                *
+*   08/09/26   DW    ORIGINAL MAP.                               *
+*   08/09/26   DW    START DATE/END DATE/NEXT PROCESS ARE NOW   *
+*                      UNPROTECTED SO OPERATIONS CAN SET THEM   *
+*                      ON ADD AND CORRECT THEM ON CHANGE.        *
+*                                                               *
+***************************************************************
+SPC030M  DFHMSD TYPE=&SYSPARM,                                 X
+               MODE=INOUT,                                     X
+               LANG=COBOL,                                     X
+               CTRL=(FREEKB,FRSET),                             X
+               TIOAPFX=YES,                                     X
+               STORAGE=AUTO
+*
+SPC030M  DFHMDI SIZE=(24,80),                                   X
+               LINE=1,                                          X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=6,ATTRB=(PROT,NORM),           X
+               INITIAL='SPC030'
+         DFHMDF POS=(1,10),LENGTH=45,ATTRB=(PROT,NORM),         X
+               INITIAL='SPECIAL STATEMENT SCHEDULE MAINTENANCE'
+         DFHMDF POS=(1,60),LENGTH=5,ATTRB=(PROT,NORM),          X
+               INITIAL='DATE:'
+DATE     DFHMDF POS=(1,66),LENGTH=8,ATTRB=(PROT,NORM)
+         DFHMDF POS=(1,75),LENGTH=5,ATTRB=(PROT,NORM),          X
+               INITIAL='TIME:'
+TIME     DFHMDF POS=(2,66),LENGTH=8,ATTRB=(PROT,NORM)
+*
+         DFHMDF POS=(3,1),LENGTH=9,ATTRB=(PROT,NORM),           X
+               INITIAL='BANK NBR:'
+BANK     DFHMDF POS=(3,11),LENGTH=3,ATTRB=(UNPROT,NUM,IC)
+         DFHMDF POS=(3,16),LENGTH=9,ATTRB=(PROT,NORM),          X
+               INITIAL='ACCT NBR:'
+ACCT     DFHMDF POS=(3,26),LENGTH=9,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(3,37),LENGTH=8,ATTRB=(PROT,NORM),          X
+               INITIAL='ACCT ID:'
+ACCTID   DFHMDF POS=(3,46),LENGTH=3,ATTRB=(UNPROT,NUM)
+*
+MSG      DFHMDF POS=(5,1),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(7,1),LENGTH=8,ATTRB=(PROT,NORM),           X
+               INITIAL='SEQ NBR:'
+SEQNBR   DFHMDF POS=(7,10),LENGTH=4,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(7,18),LENGTH=10,ATTRB=(PROT,NORM),         X
+               INITIAL='TRAN CODE:'
+TRANCD   DFHMDF POS=(7,29),LENGTH=3,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(7,36),LENGTH=10,ATTRB=(PROT,NORM),         X
+               INITIAL='FREQUENCY:'
+FREQ     DFHMDF POS=(7,47),LENGTH=1,ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(9,1),LENGTH=12,ATTRB=(PROT,NORM),          X
+               INITIAL='PROCESS DAY:'
+PROCDAY  DFHMDF POS=(9,14),LENGTH=3,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(9,21),LENGTH=11,ATTRB=(PROT,NORM),         X
+               INITIAL='CHARGE SW:'
+CHGSW    DFHMDF POS=(9,33),LENGTH=2,ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(11,1),LENGTH=12,ATTRB=(PROT,NORM),         X
+               INITIAL='START DATE:'
+STRTDT   DFHMDF POS=(11,14),LENGTH=10,ATTRB=(UNPROT,NORM)
+         DFHMDF POS=(11,27),LENGTH=10,ATTRB=(PROT,NORM),        X
+               INITIAL='END DATE:'
+ENDDT    DFHMDF POS=(11,38),LENGTH=10,ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(13,1),LENGTH=14,ATTRB=(PROT,NORM),         X
+               INITIAL='NEXT PROCESS:'
+NEXTPR   DFHMDF POS=(13,16),LENGTH=10,ATTRB=(UNPROT,NORM)
+*
+         DFHMDF POS=(22,1),LENGTH=78,ATTRB=(PROT,NORM),         X
+               INITIAL='PF3=EXIT  PF5=ADD NEW SEQ  PF7=PREV SEQ  PF8=NEXT SEQ  X
+               ENTER=SAVE'
+*
+         DFHMSD TYPE=FINAL
