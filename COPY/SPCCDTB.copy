@@ -0,0 +1,38 @@
+      ******************************************************************
+      * DCLGEN TABLE(DSDS.SPCCDTB)                                     *
+      *        LIBRARY(LMFPROG.APPLDCL.U099632(SPCCDTB))               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE DSDS.SPCCDTB TABLE
+           ( CDTB_CHARGE_SW                 CHAR(2) NOT NULL,
+             CDTB_TRAN_CODE                 DECIMAL(3, 0) NOT NULL,
+             CDTB_DESCRIPTION               CHAR(40) NOT NULL,
+             CDTB_FEE_TYPE                  CHAR(1) NOT NULL,
+             CDTB_FEE_AMOUNT                DECIMAL(9, 2) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DSDS.SPCCDTB                       *
+      *                                                                *
+      * CHARGE-SWITCH DECODE/FEE-IMPACT REFERENCE TABLE.  KEYED BY     *
+      * CDTB-CHARGE-SW/CDTB-TRAN-CODE.  A ROW WITH CDTB-TRAN-CODE OF   *
+      * ZERO IS THE DEFAULT DECODE FOR THAT CHARGE-SWITCH WHEN NO      *
+      * TRAN-CODE-SPECIFIC ROW EXISTS.  THIS TABLE IS THE SOURCE OF    *
+      * TRUTH FOR VALID STMT-CHARGE-SW VALUES; SPC030'S ONLINE EDIT    *
+      * KEEPS ITS OWN FAST-PATH APPROVED LIST RATHER THAN READING      *
+      * THIS TABLE FOR EVERY KEYSTROKE (SEE SPC030 MODIFICATION        *
+      * HISTORY).                                                      *
+      ******************************************************************
+       01  DSDS-SPCCDTB.
+           10 CDTB-CHARGE-SW       PIC X(2).
+           10 CDTB-TRAN-CODE       PIC S9(3)V USAGE COMP-3.
+           10 CDTB-DESCRIPTION     PIC X(40).
+           10 CDTB-FEE-TYPE        PIC X(1).
+               88 CDTB-FEE-FLAT           VALUE 'F'.
+               88 CDTB-FEE-PERCENT        VALUE 'P'.
+           10 CDTB-FEE-AMOUNT      PIC S9(7)V99 USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
