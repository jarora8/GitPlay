@@ -0,0 +1,109 @@
+      ******************************************************************
+      * SYMBOLIC MAP FOR MAPSET SPC030M, MAP SPC030M.                  *
+      * GENERATED FROM COPY/SPC030.BMS - SEE THAT MEMBER FOR THE       *
+      * PHYSICAL MAP SOURCE.  DO NOT HAND-EDIT THE FIELD LAYOUT        *
+      * WITHOUT REASSEMBLING THE MAP.                                  *
+      ******************************************************************
+       01  SPC030MI.
+           02  FILLER            PIC X(12).
+           02  DATEL     COMP    PIC S9(4).
+           02  DATEF             PIC X.
+           02  FILLER REDEFINES DATEF.
+               03  DATEA         PIC X.
+           02  DATEI             PIC X(08).
+           02  TIMEL     COMP    PIC S9(4).
+           02  TIMEF             PIC X.
+           02  FILLER REDEFINES TIMEF.
+               03  TIMEA         PIC X.
+           02  TIMEI             PIC X(08).
+           02  BANKL     COMP    PIC S9(4).
+           02  BANKF             PIC X.
+           02  FILLER REDEFINES BANKF.
+               03  BANKA         PIC X.
+           02  BANKI             PIC X(03).
+           02  ACCTL     COMP    PIC S9(4).
+           02  ACCTF             PIC X.
+           02  FILLER REDEFINES ACCTF.
+               03  ACCTA         PIC X.
+           02  ACCTI             PIC X(09).
+           02  ACCTIDL   COMP    PIC S9(4).
+           02  ACCTIDF           PIC X.
+           02  FILLER REDEFINES ACCTIDF.
+               03  ACCTIDA       PIC X.
+           02  ACCTIDI           PIC X(03).
+           02  MSGL      COMP    PIC S9(4).
+           02  MSGF              PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA          PIC X.
+           02  MSGI              PIC X(79).
+           02  SEQNBRL   COMP    PIC S9(4).
+           02  SEQNBRF           PIC X.
+           02  FILLER REDEFINES SEQNBRF.
+               03  SEQNBRA       PIC X.
+           02  SEQNBRI           PIC X(04).
+           02  TRANCDL   COMP    PIC S9(4).
+           02  TRANCDF           PIC X.
+           02  FILLER REDEFINES TRANCDF.
+               03  TRANCDA       PIC X.
+           02  TRANCDI           PIC X(03).
+           02  FREQL     COMP    PIC S9(4).
+           02  FREQF             PIC X.
+           02  FILLER REDEFINES FREQF.
+               03  FREQA         PIC X.
+           02  FREQI             PIC X(01).
+           02  PROCDAYL  COMP    PIC S9(4).
+           02  PROCDAYF          PIC X.
+           02  FILLER REDEFINES PROCDAYF.
+               03  PROCDAYA      PIC X.
+           02  PROCDAYI          PIC X(03).
+           02  CHGSWL    COMP    PIC S9(4).
+           02  CHGSWF            PIC X.
+           02  FILLER REDEFINES CHGSWF.
+               03  CHGSWA        PIC X.
+           02  CHGSWI            PIC X(02).
+           02  STRTDTL   COMP    PIC S9(4).
+           02  STRTDTF           PIC X.
+           02  FILLER REDEFINES STRTDTF.
+               03  STRTDTA       PIC X.
+           02  STRTDTI           PIC X(10).
+           02  ENDDTL    COMP    PIC S9(4).
+           02  ENDDTF            PIC X.
+           02  FILLER REDEFINES ENDDTF.
+               03  ENDDTA        PIC X.
+           02  ENDDTI            PIC X(10).
+           02  NEXTPRL   COMP    PIC S9(4).
+           02  NEXTPRF           PIC X.
+           02  FILLER REDEFINES NEXTPRF.
+               03  NEXTPRA       PIC X.
+           02  NEXTPRI           PIC X(10).
+
+       01  SPC030MO REDEFINES SPC030MI.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(03).
+           02  DATEO             PIC X(08).
+           02  FILLER            PIC X(03).
+           02  TIMEO             PIC X(08).
+           02  FILLER            PIC X(03).
+           02  BANKO             PIC X(03).
+           02  FILLER            PIC X(03).
+           02  ACCTO             PIC X(09).
+           02  FILLER            PIC X(03).
+           02  ACCTIDO           PIC X(03).
+           02  FILLER            PIC X(03).
+           02  MSGO              PIC X(79).
+           02  FILLER            PIC X(03).
+           02  SEQNBRO           PIC X(04).
+           02  FILLER            PIC X(03).
+           02  TRANCDO           PIC X(03).
+           02  FILLER            PIC X(03).
+           02  FREQO             PIC X(01).
+           02  FILLER            PIC X(03).
+           02  PROCDAYO          PIC X(03).
+           02  FILLER            PIC X(03).
+           02  CHGSWO            PIC X(02).
+           02  FILLER            PIC X(03).
+           02  STRTDTO           PIC X(10).
+           02  FILLER            PIC X(03).
+           02  ENDDTO            PIC X(10).
+           02  FILLER            PIC X(03).
+           02  NEXTPRO           PIC X(10).
