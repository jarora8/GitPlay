@@ -0,0 +1,17 @@
+      ******************************************************************
+      * COPY SPCEXTR                                                   *
+      *                                                                *
+      * RECORD LAYOUT FOR THE DAILY DUE-SCHEDULE EXTRACT PRODUCED BY   *
+      * SPC050 FOR PICKUP BY THE DOWNSTREAM FEE/BILLING INTERFACE.     *
+      * ONE RECORD PER DSDS.SPECSTMT ROW WHOSE STMT-NEXT-PROCESS       *
+      * MATCHED THE RUN DATE.  DISPLAY (ZONED) NUMERICS ARE USED       *
+      * THROUGHOUT RATHER THAN COMP-3 SINCE THE FEE/BILLING PLATFORM   *
+      * IS NOT A COBOL SHOP AND READS THIS FILE AS PLAIN TEXT.         *
+      ******************************************************************
+       01  DSDS-SPCEXTR.
+           10 EXTR-BANK-NBR            PIC 9(03).
+           10 EXTR-ACCT-NBR            PIC 9(09).
+           10 EXTR-TRAN-CODE           PIC 9(03).
+           10 EXTR-CHARGE-SW           PIC X(02).
+           10 EXTR-RUN-DATE            PIC X(10).
+           10 EXTR-RESERVED            PIC X(13).
