@@ -0,0 +1,39 @@
+      ******************************************************************
+      * DCLGEN TABLE(DSDS.SPCHIST)                                     *
+      *        LIBRARY(LMFPROG.APPLDCL.U099632(SPCHIST))               *
+      *        ACTION(REPLACE)                                         *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE DSDS.SPCHIST TABLE
+           ( HIST_BANK_NBR                  DECIMAL(3, 0) NOT NULL,
+             HIST_ACCT_NBR                  DECIMAL(9, 0) NOT NULL,
+             HIST_SEQ_NBR                   DECIMAL(4, 0) NOT NULL,
+             HIST_RUN_DATE                  DATE NOT NULL,
+             HIST_TRAN_CODE                 DECIMAL(3, 0) NOT NULL,
+             HIST_COMPLETION_SW             CHAR(1) NOT NULL,
+             HIST_LAST_UPD_TIME             CHAR(8) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DSDS.SPCHIST                       *
+      *                                                                *
+      * SPCHIST IS THE COMPLETION/AUDIT HISTORY FOR DSDS.SPECSTMT.     *
+      * ONE ROW IS WRITTEN EACH TIME THE NIGHTLY CYCLE FIRES A GIVEN   *
+      * BANK/ACCOUNT/SEQ-NBR ROW, SO "SHOULD HAVE RUN" (STMT-NEXT-     *
+      * PROCESS) CAN BE RECONCILED AGAINST "DID RUN" (HIST-RUN-DATE).  *
+      ******************************************************************
+       01  DSDS-SPCHIST.
+           10 HIST-BANK-NBR        PIC S9(3)V USAGE COMP-3.
+           10 HIST-ACCT-NBR        PIC S9(9)V USAGE COMP-3.
+           10 HIST-SEQ-NBR         PIC S9(4)V USAGE COMP-3.
+           10 HIST-RUN-DATE        PIC X(10).
+           10 HIST-TRAN-CODE       PIC S9(3)V USAGE COMP-3.
+           10 HIST-COMPLETION-SW   PIC X(1).
+               88 HIST-COMPLETE            VALUE 'C'.
+               88 HIST-INCOMPLETE          VALUE 'I'.
+               88 HIST-ABENDED             VALUE 'A'.
+           10 HIST-LAST-UPD-TIME   PIC X(8).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7       *
+      ******************************************************************
