@@ -0,0 +1,18 @@
+      ******************************************************************
+      * COPY SPCCKPT                                                   *
+      *                                                                *
+      * CHECKPOINT RECORD FOR THE NIGHTLY SPC010 CYCLE DRIVER.  ONE    *
+      * ROW, KEYED BY THE CONSTANT JOB ID, IS REWRITTEN AT INTERVALS   *
+      * WITH THE LAST DSDS.SPECSTMT KEY SUCCESSFULLY HANDLED SO A      *
+      * RESTART CAN RESUME PAST IT INSTEAD OF REPROCESSING THE WHOLE   *
+      * RUN DATE FROM THE TOP.  NOT A DB2 TABLE - PURELY A RESTART     *
+      * WORK FILE, THE SAME WAY SPCCOMB IS A PRINT/EXTRACT WORK FILE   *
+      * RATHER THAN A DCLGEN'D TABLE.                                  *
+      ******************************************************************
+       01  DSDS-SPCCKPT.
+           10 CKPT-JOB-ID              PIC X(4).
+           10 CKPT-RUN-DATE            PIC X(10).
+           10 CKPT-BANK-NBR            PIC S9(3)V USAGE COMP-3.
+           10 CKPT-ACCT-NBR            PIC S9(9)V USAGE COMP-3.
+           10 CKPT-SEQ-NBR             PIC S9(4)V USAGE COMP-3.
+           10 CKPT-RECS-PROCESSED      PIC S9(7)V USAGE COMP-3.
